@@ -0,0 +1,313 @@
+      * REPSALSTAT.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    REPSALSTAT.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Calcula el tiempo transcurrido de cada paso grabado en REPSAL
+      ** por TESDB2/TSTDB2 (REPSAL-FECHAI-PG/HORAI-PG contra
+      ** REPSAL-FECHAF-PG/HORAF-PG) y resume minimo, maximo, promedio
+      ** y percentil 95 de la corrida.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REPSAL-file
+               ASSIGN TO DISK                   REP-SAL-TITLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS COD-RET-REPSAL.
+
+           SELECT REPSAL-DETALLE
+               ASSIGN TO DISK                   REP-DET-TITLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS COD-RET-DET.
+
+           SELECT SORT-WORK ASSIGN TO DISK SORTWK-TITLE.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD REPSAL-file.
+           01 REG-REP-SAL.
+              02 REPSAL-TIP-ID          PIC X(01).
+              02 REPSAL-NUM-ID          PIC X(11).
+              02 REPSAL-DESCRIPCION     PIC X(40).
+              02 REPSAL-FECHAI-PG       PIC X(10).
+              02 REPSAL-HORAI-PG        PIC X(8).
+              02 REPSAL-FECHAF-PG       PIC X(10).
+              02 REPSAL-HORAF-PG        PIC X(8).
+
+           FD REPSAL-DETALLE.
+           01 REG-REPSAL-DETALLE.
+              02 DET-TIP-ID             PIC X(01).
+              02 DET-NUM-ID             PIC X(11).
+              02 DET-DESCRIPCION        PIC X(40).
+              02 DET-SEGUNDOS           PIC 9(08).
+
+           SD SORT-WORK.
+           01 REG-SORT-WORK.
+              02 SD-ELAPSED             PIC S9(08).
+              02 SD-TIP-ID              PIC X(01).
+              02 SD-NUM-ID              PIC X(11).
+              02 SD-DESCRIPCION         PIC X(40).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COD-RET-REPSAL                PIC X(2) VALUE ZEROS.
+       01 COD-RET-DET                   PIC X(2) VALUE ZEROS.
+       01 COD-RET-SORT                  PIC X(2) VALUE ZEROS.
+       01 REP-SAL-TITLE  PIC X(80) VALUE "$TEMPORALES/REPSCSAL".
+       01 REP-DET-TITLE  PIC X(80) VALUE "$TEMPORALES/REPSALSTAT".
+       01 SORTWK-TITLE   PIC X(80) VALUE "$TEMPORALES/REPSALSTAT.SRT".
+
+      **** PARTES DE FECHA/HORA PARA EL CALCULO DEL TRANSCURRIDO
+       01 W-FECHA-INICIO-PARTES.
+          02 W-FI-ANO                   PIC 9(04).
+          02 W-FI-MES                   PIC 9(02).
+          02 W-FI-DIA                   PIC 9(02).
+       01 W-FECHA-INICIO-NUM REDEFINES W-FECHA-INICIO-PARTES
+                                        PIC 9(08).
+
+       01 W-FECHA-FIN-PARTES.
+          02 W-FF-ANO                   PIC 9(04).
+          02 W-FF-MES                   PIC 9(02).
+          02 W-FF-DIA                   PIC 9(02).
+       01 W-FECHA-FIN-NUM REDEFINES W-FECHA-FIN-PARTES
+                                        PIC 9(08).
+
+       01 W-HI-HOR                      PIC 9(02).
+       01 W-HI-MIN                      PIC 9(02).
+       01 W-HI-SEG                      PIC 9(02).
+       01 W-HF-HOR                      PIC 9(02).
+       01 W-HF-MIN                      PIC 9(02).
+       01 W-HF-SEG                      PIC 9(02).
+
+       01 W-DIAS-INICIO                 PIC 9(08) COMP.
+       01 W-DIAS-FIN                    PIC 9(08) COMP.
+       01 W-SEG-INICIO                  PIC 9(08) COMP.
+       01 W-SEG-FIN                     PIC 9(08) COMP.
+       01 W-SEGUNDOS-TOTAL              PIC S9(08) COMP.
+
+      **** ACUMULADORES DE ESTADISTICAS
+       01 W-CONT-TOTAL                  PIC 9(08) COMP VALUE 0.
+       01 W-SUMA-SEGUNDOS               PIC 9(14) COMP VALUE 0.
+       01 W-MIN-SEGUNDOS                PIC 9(08) COMP VALUE 0.
+       01 W-MAX-SEGUNDOS                PIC 9(08) COMP VALUE 0.
+       01 W-PROMEDIO                    PIC 9(08)V99.
+       01 W-TOPE-TABLA                  PIC 9(08) COMP VALUE 0.
+       01 W-P95-INDICE                  PIC 9(08) COMP VALUE 0.
+       01 W-P95-INDICE-GLOBAL           PIC 9(14) COMP VALUE 0.
+       01 W-SLOT-TABLA                  PIC 9(08) COMP VALUE 0.
+       01 W-INICIO-TABLA                PIC 9(08) COMP VALUE 0.
+       01 W-P95-VALOR                   PIC 9(08) VALUE 0.
+       01 W-EDIT-CONTADOR               PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      **** TABLA CIRCULAR DE LOS 50000 TIEMPOS MAS ALTOS VISTOS HASTA
+      **** EL MOMENTO, PARA EL CALCULO DEL PERCENTIL 95; LOS REGISTROS
+      **** LLEGAN ORDENADOS ASCENDENTE, ASI QUE CADA NUEVA POSICION
+      **** SOBRESCRIBE (EN FORMA CIRCULAR) EL TIEMPO MAS BAJO YA
+      **** GUARDADO, DEJANDO SIEMPRE LOS 50000 MAS ALTOS EN LA TABLA.
+      **** EL TOPE ES UNA COTA PRACTICA; SI EL PERCENTIL 95 REAL CAE
+      **** POR DEBAJO DEL TIEMPO MAS BAJO CONSERVADO (CORRIDAS DE MAS
+      **** DE 1.000.000 DE PASOS) SE APROXIMA CON ESE VALOR Y SE AVISA
+      **** POR PANTALLA.
+       01 TABLA-ELAPSED.
+          02 TABLA-ELAPSED-VAL          PIC 9(08) OCCURS 50000 TIMES.
+
+       01 VAR-ENTORNO-CHK               PIC X(15) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Estadisticas de tiempos de paso REPSAL       *"
+           DISPLAY "*           PROGRAMA : REPSALSTAT.CBL          *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+           PERFORM 1000-ABRIR-ARCHIVOS
+           SORT SORT-WORK
+                ASCENDING KEY SD-ELAPSED
+                INPUT PROCEDURE IS 2000-CALCULAR-TIEMPOS
+                OUTPUT PROCEDURE IS 3000-ACUMULAR-ESTADISTICAS
+           PERFORM 4000-DESPLEGAR-ESTADISTICAS
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-ABRIR-ARCHIVOS.
+      ******************************************************************
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT REPSAL-file.
+           IF COD-RET-REPSAL NOT = "00"
+              DISPLAY "Error Abriendo el Archivo REPSAL " COD-RET-REPSAL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT REPSAL-DETALLE.
+           IF COD-RET-DET NOT = "00"
+              DISPLAY "Error Abriendo el Detalle REPSAL " COD-RET-DET
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-CALCULAR-TIEMPOS.
+      ** PROCEDIMIENTO DE ENTRADA DEL SORT: LEE REPSAL, CALCULA EL
+      ** TRANSCURRIDO DE CADA PASO Y LO LIBERA AL ARCHIVO DE TRABAJO
+      ******************************************************************
+       2000-CALCULAR-TIEMPOS.
+           PERFORM 2100-LEER-Y-LIBERAR-REGISTRO
+              UNTIL COD-RET-REPSAL = "10".
+
+       2100-LEER-Y-LIBERAR-REGISTRO.
+           READ REPSAL-file
+              AT END
+                 MOVE "10" TO COD-RET-REPSAL
+              NOT AT END
+                 PERFORM 2200-CALCULAR-ELAPSED
+                 MOVE W-SEGUNDOS-TOTAL  TO SD-ELAPSED
+                 MOVE REPSAL-TIP-ID     TO SD-TIP-ID
+                 MOVE REPSAL-NUM-ID     TO SD-NUM-ID
+                 MOVE REPSAL-DESCRIPCION TO SD-DESCRIPCION
+                 RELEASE REG-SORT-WORK
+           END-READ.
+
+       2200-CALCULAR-ELAPSED.
+           MOVE REPSAL-FECHAI-PG(1:4)   TO W-FI-ANO
+           MOVE REPSAL-FECHAI-PG(6:2)   TO W-FI-MES
+           MOVE REPSAL-FECHAI-PG(9:2)   TO W-FI-DIA
+           MOVE REPSAL-FECHAF-PG(1:4)   TO W-FF-ANO
+           MOVE REPSAL-FECHAF-PG(6:2)   TO W-FF-MES
+           MOVE REPSAL-FECHAF-PG(9:2)   TO W-FF-DIA
+           MOVE REPSAL-HORAI-PG(1:2)    TO W-HI-HOR
+           MOVE REPSAL-HORAI-PG(4:2)    TO W-HI-MIN
+           MOVE REPSAL-HORAI-PG(7:2)    TO W-HI-SEG
+           MOVE REPSAL-HORAF-PG(1:2)    TO W-HF-HOR
+           MOVE REPSAL-HORAF-PG(4:2)    TO W-HF-MIN
+           MOVE REPSAL-HORAF-PG(7:2)    TO W-HF-SEG
+           COMPUTE W-DIAS-INICIO =
+                   FUNCTION INTEGER-OF-DATE (W-FECHA-INICIO-NUM)
+           COMPUTE W-DIAS-FIN =
+                   FUNCTION INTEGER-OF-DATE (W-FECHA-FIN-NUM)
+           COMPUTE W-SEG-INICIO = W-HI-HOR * 3600
+                                 + W-HI-MIN * 60 + W-HI-SEG
+           COMPUTE W-SEG-FIN    = W-HF-HOR * 3600
+                                 + W-HF-MIN * 60 + W-HF-SEG
+           COMPUTE W-SEGUNDOS-TOTAL =
+                   (W-DIAS-FIN - W-DIAS-INICIO) * 86400
+                   + W-SEG-FIN - W-SEG-INICIO.
+
+      ******************************************************************
+      *3000-ACUMULAR-ESTADISTICAS.
+      ** PROCEDIMIENTO DE SALIDA DEL SORT: LOS REGISTROS LLEGAN
+      ** ORDENADOS EN FORMA ASCENDENTE POR TIEMPO TRANSCURRIDO
+      ******************************************************************
+       3000-ACUMULAR-ESTADISTICAS.
+           PERFORM 3100-DEVOLVER-Y-ACUMULAR
+              UNTIL COD-RET-SORT = "10".
+
+       3100-DEVOLVER-Y-ACUMULAR.
+           RETURN SORT-WORK
+              AT END
+                 MOVE "10" TO COD-RET-SORT
+              NOT AT END
+                 ADD 1 TO W-CONT-TOTAL
+                 ADD SD-ELAPSED TO W-SUMA-SEGUNDOS
+                 IF W-CONT-TOTAL = 1
+                    MOVE SD-ELAPSED TO W-MIN-SEGUNDOS
+                 END-IF
+                 MOVE SD-ELAPSED TO W-MAX-SEGUNDOS
+                 COMPUTE W-SLOT-TABLA =
+                         FUNCTION MOD(W-CONT-TOTAL - 1, 50000) + 1
+                 MOVE SD-ELAPSED
+                      TO TABLA-ELAPSED-VAL(W-SLOT-TABLA)
+                 MOVE SD-TIP-ID         TO DET-TIP-ID
+                 MOVE SD-NUM-ID         TO DET-NUM-ID
+                 MOVE SD-DESCRIPCION    TO DET-DESCRIPCION
+                 MOVE SD-ELAPSED        TO DET-SEGUNDOS
+                 WRITE REG-REPSAL-DETALLE
+           END-RETURN.
+
+      ******************************************************************
+      *4000-DESPLEGAR-ESTADISTICAS.
+      ******************************************************************
+       4000-DESPLEGAR-ESTADISTICAS.
+           IF W-CONT-TOTAL = 0
+              DISPLAY "No hay registros en REPSAL para procesar"
+           ELSE
+              COMPUTE W-PROMEDIO ROUNDED =
+                      W-SUMA-SEGUNDOS / W-CONT-TOTAL
+              MOVE W-CONT-TOTAL TO W-TOPE-TABLA
+              IF W-CONT-TOTAL > 50000
+                 MOVE 50000 TO W-TOPE-TABLA
+              END-IF
+              COMPUTE W-P95-INDICE-GLOBAL ROUNDED =
+                      (W-CONT-TOTAL * 95) / 100
+              IF W-P95-INDICE-GLOBAL = 0
+                 MOVE 1 TO W-P95-INDICE-GLOBAL
+              END-IF
+      *      EL RANGO CONSERVADO EN LA TABLA CUBRE LAS POSICIONES
+      *      (W-CONT-TOTAL - W-TOPE-TABLA + 1) .. W-CONT-TOTAL DE LA
+      *      SECUENCIA COMPLETA; SI EL PERCENTIL REAL CAE ANTES DE ESE
+      *      RANGO SE APROXIMA CON EL TIEMPO MAS BAJO CONSERVADO
+              IF W-P95-INDICE-GLOBAL < W-CONT-TOTAL - W-TOPE-TABLA + 1
+                 COMPUTE W-P95-INDICE-GLOBAL =
+                         W-CONT-TOTAL - W-TOPE-TABLA + 1
+                 DISPLAY "AVISO: mas de 1.000.000 de pasos, el "
+                 DISPLAY "percentil 95 se aproxima con el tiempo "
+                 DISPLAY "mas bajo conservado en la tabla de 50000"
+              END-IF
+              COMPUTE W-P95-INDICE =
+                      W-P95-INDICE-GLOBAL
+                      - (W-CONT-TOTAL - W-TOPE-TABLA)
+              IF W-CONT-TOTAL > 50000
+                 COMPUTE W-INICIO-TABLA =
+                         FUNCTION MOD(W-CONT-TOTAL, 50000) + 1
+              ELSE
+                 MOVE 1 TO W-INICIO-TABLA
+              END-IF
+              COMPUTE W-SLOT-TABLA =
+                      FUNCTION MOD(W-INICIO-TABLA + W-P95-INDICE - 2,
+                                   50000) + 1
+              MOVE TABLA-ELAPSED-VAL(W-SLOT-TABLA) TO W-P95-VALOR
+              MOVE W-CONT-TOTAL TO W-EDIT-CONTADOR
+              DISPLAY "Pasos medidos .......... " W-EDIT-CONTADOR
+              DISPLAY "Minimo  (segundos) ..... " W-MIN-SEGUNDOS
+              DISPLAY "Maximo  (segundos) ..... " W-MAX-SEGUNDOS
+              DISPLAY "Promedio(segundos) ..... " W-PROMEDIO
+              DISPLAY "Percentil 95 (segundos)  " W-P95-VALOR
+           END-IF.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVOS.
+      ******************************************************************
+       9000-CERRAR-ARCHIVOS.
+           CLOSE REPSAL-file REPSAL-DETALLE.
