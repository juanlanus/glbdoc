@@ -33,6 +33,51 @@ REMARK******************************************************************
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS COD-RET-SAL
                   LOCK MODE IS MANUAL WITH LOCK ON RECORD.
+
+           SELECT SECUENCIAL-RECHAZOS
+                  ASSIGN TO DISK                   SEC-RCH-TITLE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RET-RCH
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD.
+
+           SELECT OPTIONAL REPSAL-LEESCORE
+                  ASSIGN TO DISK                   REP-SAL-TITLE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RET-REP
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD.
+
+      *    claves ya leidas en esta corrida de SECUENCIAL-ENTRADA, para
+      *    detectar TIPOID/NUMID repetidos antes de gastar una consulta
+      *    a la base de datos por cada uno
+           SELECT DUPKEY-LEESCORE
+                  ASSIGN TO DISK                   DUPKEY-TITLE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS DUPKEY-CLAVE
+                  FILE STATUS IS COD-RET-DUPKEY.
+
+           SELECT SECUENCIAL-DUPLICADOS
+                  ASSIGN TO DISK                   SEC-DUP-TITLE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RET-DUP
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD.
+
+           SELECT SECUENCIAL-CAIDAS
+                  ASSIGN TO DISK                   SEC-CAI-TITLE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RET-CAI
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD.
+
+           SELECT SECUENCIAL-CSV
+                  ASSIGN TO DISK                   SEC-CSV-TITLE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RET-CSV
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -43,15 +88,75 @@ REMARK******************************************************************
            01 REG-SEC-ENT.
               02 ENT-TIP-ID         PIC 9(01).
               02 ENT-NUM-ID         PIC 9(11).
+      *       rango de fechas opcional (AAAAMMDD); en blanco o en
+      *       ceros trae toda la historia, como hasta ahora
+              02 ENT-FECHA-DESDE    PIC X(08).
+              02 ENT-FECHA-HASTA    PIC X(08).
 
            FD SECUENCIAL-SALIDA.
            01 REG-SEC-SAL.
+              02 SAL-TIPO-REG       PIC X(01) VALUE "D".
               02 SAL-TIP-ID         PIC X(01).
               02 SAL-NUM-ID         PIC X(11).
               02 SAL-FECHA          PIC X(08).
               02 SAL-SCORE          PIC X(03).
               02 SAL-EXCLUSION      PIC X(02).
               02 SAL-SEGMENTO       PIC X(01).
+      *       variacion de puntaje contra el registro anterior de la
+      *       misma identificacion; en blanco cuando no hay anterior
+              02 SAL-DELTA          PIC X(04).
+      *       registro de encabezado, primera linea del archivo
+           01 REG-SEC-SAL-HDR.
+              02 SAL-HDR-TIPO-REG   PIC X(01) VALUE "H".
+              02 SAL-HDR-PROGRAMA   PIC X(08).
+              02 SAL-HDR-FECHA-PROC PIC X(08).
+              02 SAL-HDR-HORA-PROC  PIC X(08).
+              02 SAL-HDR-PARM       PIC X(20).
+      *       registro de sumario, ultima linea del archivo
+           01 REG-SEC-SAL-TRL.
+              02 SAL-TRL-TIPO-REG   PIC X(01) VALUE "T".
+              02 SAL-TRL-CANT-REG   PIC 9(08).
+
+           FD SECUENCIAL-RECHAZOS.
+           01 REG-SEC-RCH.
+              02 RCH-TIP-ID         PIC X(01).
+              02 RCH-NUM-ID         PIC X(11).
+              02 RCH-FECHA          PIC X(08).
+              02 RCH-HORA           PIC X(08).
+              02 RCH-MOTIVO         PIC X(40).
+
+           FD DUPKEY-LEESCORE.
+           01 REG-DUPKEY-LEESCORE.
+              02 DUPKEY-CLAVE.
+                 03 DUPKEY-TIP-ID   PIC X(01).
+                 03 DUPKEY-NUM-ID   PIC X(11).
+
+           FD SECUENCIAL-DUPLICADOS.
+           01 REG-SEC-DUP.
+              02 DUP-TIP-ID         PIC X(01).
+              02 DUP-NUM-ID         PIC X(11).
+
+           FD SECUENCIAL-CAIDAS.
+           01 REG-SEC-CAI.
+              02 CAI-TIP-ID         PIC X(01).
+              02 CAI-NUM-ID         PIC X(11).
+              02 CAI-FECHA          PIC X(08).
+              02 CAI-SCORE-ANTERIOR PIC S9(03) SIGN LEADING SEPARATE.
+              02 CAI-SCORE-ACTUAL   PIC S9(03) SIGN LEADING SEPARATE.
+              02 CAI-DELTA          PIC S9(03) SIGN LEADING SEPARATE.
+
+           FD SECUENCIAL-CSV.
+           01 REG-SEC-CSV                PIC X(80).
+
+           FD REPSAL-LEESCORE.
+           01 REG-REP-LEESCORE.
+              02 REPSAL-TIP-ID      PIC X(01).
+              02 REPSAL-NUM-ID      PIC X(11).
+              02 REPSAL-DESCRIPCION PIC X(40).
+              02 REPSAL-FECHAI-PG   PIC X(10).
+              02 REPSAL-HORAI-PG    PIC X(8).
+              02 REPSAL-FECHAF-PG   PIC X(10).
+              02 REPSAL-HORAF-PG    PIC X(8).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *@DB2CFG_BD=DB2_SSO
@@ -68,6 +173,7 @@ REMARK******************************************************************
           02 FILLER PIC X(20) VALUE "====================".
        01 COD-RET-ENT              PIC X(2) VALUE ZEROS.
        01 COD-RET-SAL              PIC X(2) VALUE ZEROS.
+       01 COD-RET-RCH              PIC X(2) VALUE ZEROS.
        01 REG-BIND-AUX1            pic X(100) VALUE SPACES.
        01 REG-BIND-AUX2            pic X(100) VALUE SPACES.
        01 WS-TOKEN                 pic X(70) VALUE SPACES.
@@ -79,6 +185,7 @@ REMARK******************************************************************
        01 WS-DB                    pic X(15).
        01 WS-ALIAS                 pic X(15).
        01 WS-AMBIENTE              pic X(15).
+       01 WS-DB2ERR-OK             pic 9.
        01 WS-AMBIENTE-INI          pic X(15).
        01 WS-USR                   pic X(15).
        01 WS-PASS                  pic X(18).
@@ -90,6 +197,18 @@ REMARK******************************************************************
        01 C3                       PIC X(40).
        01 C4                       PIC X(40).
        01 int-col                  pic S9(4) comp-5.
+      *    literales AAAA-MM-DD armados a partir de ENT-FECHA-DESDE/
+      *    ENT-FECHA-HASTA para el filtro opcional de fechas
+       01 WS-FECHA-DESDE-LIT       PIC X(10).
+       01 WS-FECHA-HASTA-LIT       PIC X(10).
+      *    variacion de puntaje mes-a-mes (o fecha-a-fecha) dentro de
+      *    la misma identificacion
+       01 WS-SCORE-ACTUAL          PIC S9(03).
+       01 WS-SCORE-ANTERIOR        PIC S9(03).
+       01 WS-DELTA                 PIC S9(03).
+       01 WS-DELTA-ED              PIC S9(03) SIGN LEADING SEPARATE.
+       01 SW-PRIMER-FETCH          PIC 9(01) VALUE 1.
+           88 ES-PRIMER-FETCH             VALUE 1.
        01 ws-dyn-query.
           49 ws-dyn-query-len      pic s9(4) comp-5.
           49 ws-dyn-query-txt      pic x(900).
@@ -97,16 +216,76 @@ REMARK******************************************************************
                                    VALUE "$TEMPORALES/SCOREENT".
        01 SEC-SAL-TITLE            PIC X(80)
                                    VALUE "$TEMPORALES/SCORESAL".
+       01 SEC-RCH-TITLE            PIC X(80)
+                                   VALUE "$TEMPORALES/SCORERCH".
+       01 COD-RET-REP              PIC X(2) VALUE ZEROS.
+       01 REP-SAL-TITLE            PIC X(80)
+                                   VALUE "$TEMPORALES/SCOREREP".
+       01 COD-RET-DUPKEY           PIC X(2) VALUE ZEROS.
+       01 DUPKEY-TITLE             PIC X(80)
+                                   VALUE "$TEMPORALES/SCOREDUPIDX".
+       01 COD-RET-DUP              PIC X(2) VALUE ZEROS.
+       01 SEC-DUP-TITLE            PIC X(80)
+                                   VALUE "$TEMPORALES/SCOREDUP".
+       01 COD-RET-CAI              PIC X(2) VALUE ZEROS.
+       01 SEC-CAI-TITLE            PIC X(80)
+                                   VALUE "$TEMPORALES/SCORECAI".
+       01 COD-RET-CSV              PIC X(2) VALUE ZEROS.
+       01 SEC-CSV-TITLE            PIC X(80)
+                                   VALUE "$TEMPORALES/SCORECSV.CSV".
+
+      *** VALIDACION DE VARIABLES DE AMBIENTE REQUERIDAS AL ARRANQUE
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
+
+      *** RECONEXION A LA BASE DE DATOS
+       01 WS-REINTENTOS-ENV        PIC X(15) VALUE SPACES.
+       01 MAX-REINTENTOS-CONEXION  PIC 9(02) VALUE 3.
+       01 SEGUNDOS-ESPERA-RECONEXION PIC 9(02) VALUE 2.
+       01 CONT-REINTENTOS-CONEXION PIC 9(02) VALUE ZEROS.
+
+      *** UMBRAL DE CAIDA DE SCORE, PARAMETRIZABLE POR LA VARIABLE DE
+      *** AMBIENTE SCORECAIDAUMBRAL (POR DEFECTO 50 PUNTOS)
+       01 WS-CAIDAUMBRAL-ENV       PIC X(15) VALUE SPACES.
+       01 SCORE-CAIDA-UMBRAL       PIC 9(03) VALUE 50.
 
        01 COMANDO                  PIC X(40) VALUE SPACES.
        01 PRIVILEGIO               PIC X(20) VALUE SPACES.
+       01 LINEA-COMANDO            PIC X(80) VALUE SPACES.
+       01 MODO-EJECUCION           PIC X(10) VALUE "REAL".
+      *    parametros de la transaccion online cuando MODO-EJECUCION
+      *    viene en "SERVER" (tipoid/numid a consultar)
+       01 PARM-SERVER-TIP-ID       PIC 9(01) VALUE ZEROS.
+       01 PARM-SERVER-NUM-ID       PIC 9(11) VALUE ZEROS.
       *** INDICADORAS
       ****************
        01 IND-SEC-ENT                 PIC 9(01) VALUE ZEROS.
+       01 SW-MODO-TEST                PIC 9(01) VALUE ZEROS.
+       01 SW-MODO-SERVER              PIC 9(01) VALUE ZEROS.
+      *    modo DIAN: igual que SERVER pero la respuesta sale por la
+      *    sesion CCI propia de DIAN (CCIRWS.CPY/CCIRMEN.CPY) en vez
+      *    de la sesion CCI ordinaria (CCIWS.CPY/CCIMEN.CPY)
+       01 SW-MODO-DIAN                PIC 9(01) VALUE ZEROS.
+       01 SW-FIN-SERVIDOR             PIC 9(01) VALUE ZEROS.
+           88 FIN-SOLICITUDES                VALUE 1.
+       01 LINEA-SOLICITUD             PIC X(20) VALUE SPACES.
 REMARK*** CONTADORES
 REMARK***************
        01  W-LEIDOS                   PIC  9(12) VALUE ZEROS.
        01  W-GRABADOS                 PIC  9(12) VALUE ZEROS.
+       01  W-RECHAZADOS               PIC  9(12) VALUE ZEROS.
+       01  W-DUPLICADOS               PIC  9(12) VALUE ZEROS.
+       01  W-CAIDAS                   PIC  9(12) VALUE ZEROS.
+       01  W-MOTIVO-RCH                PIC X(40) VALUE SPACES.
+       01  W-EDITCON                  PIC  ZZZ,ZZZ,ZZZ,ZZZ.
+
+       01 SW-ES-DUPLICADO             PIC 9(01) VALUE 0.
+          88 ES-CLAVE-DUPLICADA             VALUE 1.
+          88 ES-CLAVE-NUEVA                 VALUE 0.
+
+       01 SW-GENERAR-CSV              PIC 9(01) VALUE 0.
+          88 GENERAR-CSV                    VALUE 1.
+          88 NO-GENERAR-CSV                 VALUE 0.
+       01 W-LINEA-CSV                 PIC X(80) VALUE SPACES.
 
        01 VARIABLES-GENERALES.
           03 AREA-MSG                    PIC X(80) VALUE SPACES.
@@ -120,6 +299,11 @@ REMARK***************
           03 FIN-PROGRAMA                PIC 9 VALUE 0.
           03 FIN-BIND                    PIC 9 VALUE 0.
           copy "CCIWS.CPY".
+          copy "CCIMEN.CPY".
+      *    sesion CCI dedicada al reporte en linea a la DIAN, separada
+      *    de la sesion CCI ordinaria de arriba
+          copy "CCIRWS.CPY".
+          copy "CCIRMEN.CPY".
           COPY PE-TIME.WS.
       *   COPY sqlca.cpy.
        01 AREA-SUBTITULOS             PIC X(80).
@@ -165,17 +349,73 @@ REMARK******************************************************************
       *
            DISPLAY " Fecha Inicio Proceso : " FECHA-PG
            DISPLAY " Hora  Inicio Proceso : " HORA-PG.
+      *
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO.
       *
            MOVE "LEESCORE" TO WS-PROGRAMA.
            MOVE "'DESARROL'" TO WS-AMBIENTE-INI
-           PERFORM 1000-ABRIR-ARCHIVOS.
-           PERFORM 2000-LEER-SECUENCIAL-ENTRADA
-             UNTIL IND-SEC-ENT = 1.
-           PERFORM 1000-CERRAR-XXXX-DL1.
-           PERFORM 6000-CERRAR-ARCHIVOS.
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           UNSTRING LINEA-COMANDO DELIMITED BY ALL " "
+                                     INTO MODO-EJECUCION
+                                          PARM-SERVER-TIP-ID
+                                          PARM-SERVER-NUM-ID
+           IF MODO-EJECUCION = "TEST"
+              MOVE 1 TO SW-MODO-TEST
+              DISPLAY "*** MODO PRUEBA: NO SE GRABA SALIDA ***"
+           END-IF
+           EVALUATE MODO-EJECUCION
+              WHEN "SERVER"
+                 MOVE 1 TO SW-MODO-SERVER
+                 PERFORM 7000-ATENDER-TRANSACCION-SERVER
+              WHEN "DIAN"
+                 MOVE 1 TO SW-MODO-SERVER
+                 MOVE 1 TO SW-MODO-DIAN
+                 PERFORM 7000-ATENDER-TRANSACCION-SERVER
+              WHEN OTHER
+                 PERFORM 1000-ABRIR-ARCHIVOS
+                 PERFORM 2000-LEER-SECUENCIAL-ENTRADA
+                   UNTIL IND-SEC-ENT = 1
+                 PERFORM 1000-CERRAR-XXXX-DL1
+                 PERFORM 6000-CERRAR-ARCHIVOS
+           END-EVALUATE.
            STOP RUN.
       *
       ****************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO O HACER EL PRIMER BIND,
+      *QUE LAS VARIABLES DE AMBIENTE DE LAS QUE DEPENDE ESTE PROGRAMA
+      *($HCOBND PARA EL BIND DINAMICO, $TEMPORALES PARA LOS ARCHIVOS
+      *DE ENTRADA/SALIDA/RECHAZOS) ESTEN DEFINIDAS, PARA QUE UNA
+      *VARIABLE FALTANTE SE DETECTE ACA Y NO A MITAD DE PROCESO.
+      *EL DETALLE DE QUE VARIABLES REQUIERE CADA PROGRAMA ESTA EN
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ****************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "HCOBND" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "HCOBND"
+              DISPLAY "No se ha fijado: $HCOBND!!!!! "
+              STOP RUN
+           END-IF
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF
+      *    exportacion opcional del reporte de salida en CSV, para
+      *    consumo directo de usuarios de negocio (planillas, etc);
+      *    se activa con la variable de ambiente LEESCORECSV = "S"
+           MOVE "LEESCORECSV" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK(1:1) = "S" OR VAR-ENTORNO-CHK(1:1) = "s"
+              SET GENERAR-CSV TO TRUE
+           END-IF.
+      *
+      ****************************************************************
       *10-CONTROL-TIEMPO
       *RUTINA PARA TOMAR LA FECHA DEL SISTEMA
       ****************************************************************
@@ -201,14 +441,71 @@ REMARK******************************************************************
               COD-RET-ENT
               STOP RUN
            END-IF
-           OPEN OUTPUT SECUENCIAL-SALIDA
-           IF COD-RET-SAL NOT = "00"
-              DISPLAY "Error Abriendo el Archivo SECUENCIAL SALIDA"
-              COD-RET-SAL
+           IF SW-MODO-TEST = 0
+              OPEN OUTPUT SECUENCIAL-SALIDA
+              IF COD-RET-SAL NOT = "00"
+                 DISPLAY "Error Abriendo el Archivo SECUENCIAL SALIDA"
+                 COD-RET-SAL
+                 STOP RUN
+              END-IF
+              PERFORM 1004-GRABAR-ENCABEZADO-SALIDA
+              IF GENERAR-CSV
+                 OPEN OUTPUT SECUENCIAL-CSV
+                 IF COD-RET-CSV NOT = "00"
+                    DISPLAY "Error Abriendo el Archivo SECUENCIAL CSV"
+                    COD-RET-CSV
+                    STOP RUN
+                 END-IF
+                 MOVE "TIP_ID,NUM_ID,FECHA,SCORE,EXCLUS,SEGM,DELTA"
+                    TO REG-SEC-CSV
+                 WRITE REG-SEC-CSV
+              END-IF
+           END-IF
+           OPEN OUTPUT SECUENCIAL-RECHAZOS
+           IF COD-RET-RCH NOT = "00"
+              DISPLAY "Error Abriendo el Archivo SECUENCIAL RECHAZOS"
+              COD-RET-RCH
+              STOP RUN
+           END-IF
+           OPEN OUTPUT REPSAL-LEESCORE
+           IF COD-RET-REP NOT = "00"
+              DISPLAY "Error Abriendo el Archivo REPORTE TIEMPOS"
+              COD-RET-REP
+              STOP RUN
+           END-IF
+           OPEN OUTPUT DUPKEY-LEESCORE
+           IF COD-RET-DUPKEY NOT = "00"
+              DISPLAY "Error Abriendo el Archivo DUPKEY-LEESCORE"
+              COD-RET-DUPKEY
+              STOP RUN
+           END-IF
+           OPEN OUTPUT SECUENCIAL-DUPLICADOS
+           IF COD-RET-DUP NOT = "00"
+              DISPLAY "Error Abriendo el Archivo SECUENCIAL DUPLICADOS"
+              COD-RET-DUP
+              STOP RUN
+           END-IF
+           OPEN OUTPUT SECUENCIAL-CAIDAS
+           IF COD-RET-CAI NOT = "00"
+              DISPLAY "Error Abriendo el Archivo SECUENCIAL CAIDAS"
+              COD-RET-CAI
               STOP RUN
            END-IF
            PERFORM 1001-INICIAR-BASEDEDATOS.
 
+      ******************************************************************
+      *1004-GRABAR-ENCABEZADO-SALIDA.
+      *GRABA EL REGISTRO DE ENCABEZADO AL PRINCIPIO DE SECUENCIAL-SALIDA
+      ******************************************************************
+       1004-GRABAR-ENCABEZADO-SALIDA.
+           INITIALIZE REG-SEC-SAL-HDR
+           MOVE "H"                       TO SAL-HDR-TIPO-REG
+           MOVE WS-PROGRAMA               TO SAL-HDR-PROGRAMA
+           MOVE FECHA-PG                  TO SAL-HDR-FECHA-PROC
+           MOVE HORA-PG                   TO SAL-HDR-HORA-PROC
+           MOVE MODO-EJECUCION            TO SAL-HDR-PARM
+           WRITE REG-SEC-SAL-HDR.
+
       ******************************************************************
       *2000-LEER-SECUENCIAL-ENTRADA.
       *LECTURA ARCHIVO SECUENCIAL CON REGISTROS DE FORMA ALEATORIA
@@ -219,9 +516,43 @@ REMARK******************************************************************
            END-READ.
            IF IND-SEC-ENT NOT = 1
               ADD 1                       TO W-LEIDOS
-              PERFORM 3000-LEER-BD
+              PERFORM 2050-VERIFICAR-DUPLICADO
+              IF ES-CLAVE-DUPLICADA
+                 PERFORM 2060-GRABAR-DUPLICADO
+              ELSE
+                 PERFORM 3000-LEER-BD
+              END-IF
            END-IF.
 
+      ******************************************************************
+      *2050-VERIFICAR-DUPLICADO.
+      *GRABA LA CLAVE TIPOID/NUMID EN EL INDEXADO DE CONTROL DUPKEY-
+      *LEESCORE; SI YA ESTABA (INVALID KEY), LA CLAVE VINO REPETIDA EN
+      *SECUENCIAL-ENTRADA Y NO SE VUELVE A CONSULTAR LA BASE DE DATOS
+      *POR ELLA
+      ******************************************************************
+       2050-VERIFICAR-DUPLICADO.
+           MOVE ENT-TIP-ID              TO DUPKEY-TIP-ID
+           MOVE ENT-NUM-ID              TO DUPKEY-NUM-ID
+           WRITE REG-DUPKEY-LEESCORE
+              INVALID KEY
+                 SET ES-CLAVE-DUPLICADA TO TRUE
+              NOT INVALID KEY
+                 SET ES-CLAVE-NUEVA TO TRUE
+           END-WRITE.
+
+      ******************************************************************
+      *2060-GRABAR-DUPLICADO.
+      *GRABAR ARCHIVO DE CLAVES REPETIDAS, SALTEADAS SIN CONSULTAR LA BD
+      ******************************************************************
+       2060-GRABAR-DUPLICADO.
+           INITIALIZE REG-SEC-DUP
+           MOVE ENT-TIP-ID               TO DUP-TIP-ID
+           MOVE ENT-NUM-ID               TO DUP-NUM-ID
+           ADD 1                         TO W-DUPLICADOS
+           WRITE REG-SEC-DUP
+           END-WRITE.
+
        3000-LEER-BD.
 REMARK****************************************************************
 REMARK*3000-LEER-BD.
@@ -229,7 +560,16 @@ REMARK*  LEER REGISTROS BASE DE DATOS SCORE
 REMARK****************************************************************
            MOVE TITULO-ENCABEZADO TO AREA-MSG.
            PERFORM 9600-ABLOCAR.
+           PERFORM 10-CONTROL-TIEMPO
+           INITIALIZE REG-REP-LEESCORE
+           MOVE FECHA-PG               TO REPSAL-FECHAI-PG
+           MOVE HORA-PG                TO REPSAL-HORAI-PG
+           MOVE "BUSCAR SCORE EN BD"    TO REPSAL-DESCRIPCION
            PERFORM 4000-BUSCAR-SCORE
+           PERFORM 10-CONTROL-TIEMPO
+           MOVE FECHA-PG               TO REPSAL-FECHAF-PG
+           MOVE HORA-PG                TO REPSAL-HORAF-PG
+           PERFORM 5200-GRABAR-REPSAL
            PERFORM 9700-FIN-ABLOCAR.
 
        4000-BUSCAR-SCORE.
@@ -250,6 +590,19 @@ REMARK******************************************************************
                 " AND NUMID =" ENT-NUM-ID
              INTO WS-DYN-QUERY-TXT     POINTER WS-DYN-QUERY-LEN
            END-STRING.
+           IF ENT-FECHA-DESDE NOT = SPACES AND
+              ENT-FECHA-DESDE NOT = ZEROS
+               PERFORM 4010-FILTRAR-FECHA-DESDE
+           END-IF.
+           IF ENT-FECHA-HASTA NOT = SPACES AND
+              ENT-FECHA-HASTA NOT = ZEROS
+               PERFORM 4020-FILTRAR-FECHA-HASTA
+           END-IF.
+      *    se ordena por FECHA para poder calcular la variacion de
+      *    puntaje contra el registro inmediatamente anterior
+           STRING " ORDER BY FECHA"
+                  INTO WS-DYN-QUERY-TXT     POINTER WS-DYN-QUERY-LEN
+           END-STRING.
            SUBTRACT 1                  FROM     WS-DYN-QUERY-LEN
            MOVE AREA-SUB-SCORE TO AREA-SUBTITULOS
            MOVE "       SCORE         " TO TITULO-BD-TIT
@@ -264,6 +617,37 @@ REMARK******************************************************************
 *
            PERFORM 1000-SETCONNECTION-XXXX-DL1.
            PERFORM 1000-BUSCAR-REG-SCORE.
+*
+       4010-FILTRAR-FECHA-DESDE.
+REMARK****************************************************************
+REMARK*4010-FILTRAR-FECHA-DESDE.
+REMARK*    AGREGA AL QUERY DINAMICO EL LIMITE INFERIOR DEL RANGO DE
+REMARK*    FECHAS, CUANDO VIENE INFORMADO EN ENT-FECHA-DESDE
+REMARK****************************************************************
+           MOVE SPACES TO WS-FECHA-DESDE-LIT
+           STRING ENT-FECHA-DESDE(1:4) "-"
+                  ENT-FECHA-DESDE(5:2) "-"
+                  ENT-FECHA-DESDE(7:2)
+                  INTO WS-FECHA-DESDE-LIT
+           END-STRING
+           STRING " AND FECHA >= '" WS-FECHA-DESDE-LIT "'"
+                  INTO WS-DYN-QUERY-TXT     POINTER WS-DYN-QUERY-LEN
+           END-STRING.
+       4020-FILTRAR-FECHA-HASTA.
+REMARK****************************************************************
+REMARK*4020-FILTRAR-FECHA-HASTA.
+REMARK*    AGREGA AL QUERY DINAMICO EL LIMITE SUPERIOR DEL RANGO DE
+REMARK*    FECHAS, CUANDO VIENE INFORMADO EN ENT-FECHA-HASTA
+REMARK****************************************************************
+           MOVE SPACES TO WS-FECHA-HASTA-LIT
+           STRING ENT-FECHA-HASTA(1:4) "-"
+                  ENT-FECHA-HASTA(5:2) "-"
+                  ENT-FECHA-HASTA(7:2)
+                  INTO WS-FECHA-HASTA-LIT
+           END-STRING
+           STRING " AND FECHA <= '" WS-FECHA-HASTA-LIT "'"
+                  INTO WS-DYN-QUERY-TXT     POINTER WS-DYN-QUERY-LEN
+           END-STRING.
 *
        1001-INICIAR-BASEDEDATOS.
 REMARK******************************************************************
@@ -275,12 +659,29 @@ REMARK******************************************************************
            EXEC SQL
                declare vcurs cursor for dynamic_sql
            END-EXEC
-           if sqlcode not = 0
-                display "Error: cannot declare "
-                display sqlcode
-                display sqlerrmc
-                stop run
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot declare "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
+                STOP RUN
+           END-IF.
+      *    cantidad de reintentos de conexion, parametrizable por
+      *    la variable de ambiente DB2REINTENTOS (por defecto 3)
+           MOVE "DB2REINTENTOS" TO WS-REINTENTOS-ENV
+           DISPLAY WS-REINTENTOS-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-REINTENTOS-ENV FROM ENVIRONMENT-VALUE
+           IF WS-REINTENTOS-ENV NOT = "DB2REINTENTOS"
+              AND WS-REINTENTOS-ENV(1:2) IS NUMERIC
+                MOVE WS-REINTENTOS-ENV(1:2) TO MAX-REINTENTOS-CONEXION
+           END-IF.
+      *    umbral de caida de score (puntos), parametrizable por la
+      *    variable de ambiente SCORECAIDAUMBRAL (por defecto 50)
+           MOVE "SCORECAIDAUMBRAL" TO WS-CAIDAUMBRAL-ENV
+           DISPLAY WS-CAIDAUMBRAL-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-CAIDAUMBRAL-ENV FROM ENVIRONMENT-VALUE
+           IF WS-CAIDAUMBRAL-ENV NOT = "SCORECAIDAUMBRAL"
+              AND WS-CAIDAUMBRAL-ENV(1:3) IS NUMERIC
+                MOVE WS-CAIDAUMBRAL-ENV(1:3) TO SCORE-CAIDA-UMBRAL
+           END-IF.
       *    PERFORM 1000-CREDENCIALES-DB2SSO-RUTSQL.
            PERFORM 1000-BUSCA-USUPASS.
       *    PERFORM 1000-HACER-BINDS-DINAMICOS.
@@ -295,12 +696,15 @@ REMARK*    DATOS
 REMARK*******************************************************************
            PERFORM 1000-PREPARE.
            INITIALIZE C1,C2,C3,C4 .
+           MOVE 1 TO SW-PRIMER-FETCH.
            EXEC SQL
                fetch vcurs into :C1,:C2,:C3,:C4
            END-EXEC
            if sqlcode = 100
               MOVE "NO HAY REGISTROS EN LA BASE DE DATOS" TO AREA-MSG
               PERFORM 9600-ABLOCAR
+              MOVE "SIN REGISTRO EN REGISTRO.SCORE"    TO W-MOTIVO-RCH
+              PERFORM 5100-GRABAR-RECHAZO
            END-IF.
            PERFORM UNTIL SQLCODE NOT =0
               MOVE SPACES TO AREA-MSG
@@ -317,19 +721,16 @@ REMARK*******************************************************************
                      C4(1:01)
               INTO AREA-MSG
               PERFORM 9600-ABLOCAR
-              PERFORM 5000-GRABAR-SALIDA
+              IF SW-MODO-TEST = 0 AND SW-MODO-SERVER = 0
+                 PERFORM 5000-GRABAR-SALIDA
+              END-IF
               EXEC SQL
                   fetch vcurs into :C1,:C2,:C3,:C4
               END-EXEC
            END-PERFORM.
            if sqlcode not = 100
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot fetch   ",
-                       WS-ALIAS
-                       sqlcode-I
-                       sqlerrmc
-                INTO AREA-MSG
-                PERFORM 9600-ABLOCAR
+                CALL "DB2ERR" USING SQLCA "Error: cannot fetch   "
+                     WS-ALIAS
            END-IF.
            PERFORM 1000-CLOSEVCURS.
 
@@ -347,8 +748,103 @@ REMARK*******************************************************************
            MOVE C2(1:3)                   TO SAL-SCORE
            MOVE C3(1:2)                   TO SAL-EXCLUSION
            MOVE C4(1:1)                   TO SAL-SEGMENTO
+           MOVE C2(1:3)                   TO WS-SCORE-ACTUAL
+           IF ES-PRIMER-FETCH
+              MOVE SPACES                 TO SAL-DELTA
+              MOVE 0                      TO SW-PRIMER-FETCH
+           ELSE
+              COMPUTE WS-DELTA = WS-SCORE-ACTUAL - WS-SCORE-ANTERIOR
+              MOVE WS-DELTA                TO WS-DELTA-ED
+              MOVE WS-DELTA-ED             TO SAL-DELTA
+              PERFORM 5150-VALIDAR-CAIDA-SCORE
+           END-IF
+           MOVE WS-SCORE-ACTUAL           TO WS-SCORE-ANTERIOR
            ADD 1                          TO W-GRABADOS
            WRITE REG-SEC-SAL
+           END-WRITE
+           IF GENERAR-CSV
+              PERFORM 5170-GRABAR-CSV
+           END-IF.
+
+      ******************************************************************
+      *5170-GRABAR-CSV.
+      *EQUIVALENTE DELIMITADO POR COMAS DEL REGISTRO DE SALIDA, PARA
+      *CONSUMO DIRECTO DE USUARIOS DE NEGOCIO (PLANILLAS, ETC)
+      ******************************************************************
+       5170-GRABAR-CSV.
+           MOVE SPACES TO W-LINEA-CSV
+           STRING SAL-TIP-ID    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-NUM-ID    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-FECHA     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-SCORE     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-EXCLUSION DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-SEGMENTO  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SAL-DELTA     DELIMITED BY SIZE
+             INTO W-LINEA-CSV
+           END-STRING
+           MOVE W-LINEA-CSV TO REG-SEC-CSV
+           WRITE REG-SEC-CSV.
+
+      ******************************************************************
+      *5150-VALIDAR-CAIDA-SCORE.
+      *SI LA CAIDA DE SCORE CONTRA EL MES ANTERIOR ALCANZA O SUPERA EL
+      *UMBRAL PARAMETRIZADO (SCORE-CAIDA-UMBRAL), SE DEJA CONSTANCIA EN
+      *EL ARCHIVO DE EXCEPCIONES SECUENCIAL-CAIDAS
+      ******************************************************************
+       5150-VALIDAR-CAIDA-SCORE.
+           IF WS-DELTA < 0
+              AND (0 - WS-DELTA) NOT LESS THAN SCORE-CAIDA-UMBRAL
+                 PERFORM 5160-GRABAR-CAIDA
+           END-IF.
+
+      ******************************************************************
+      *5160-GRABAR-CAIDA.
+      *GRABAR ARCHIVO DE EXCEPCIONES DE CAIDAS DE SCORE
+      ******************************************************************
+       5160-GRABAR-CAIDA.
+           INITIALIZE REG-SEC-CAI
+           MOVE ENT-TIP-ID                TO CAI-TIP-ID
+           MOVE ENT-NUM-ID                TO CAI-NUM-ID
+           MOVE SAL-FECHA                 TO CAI-FECHA
+           MOVE WS-SCORE-ANTERIOR          TO CAI-SCORE-ANTERIOR
+           MOVE WS-SCORE-ACTUAL            TO CAI-SCORE-ACTUAL
+           MOVE WS-DELTA                   TO CAI-DELTA
+           ADD 1                          TO W-CAIDAS
+           WRITE REG-SEC-CAI
+           END-WRITE.
+
+      ******************************************************************
+      *5100-GRABAR-RECHAZO.
+      *GRABAR ARCHIVO DE RECHAZOS CON LAS CLAVES SIN REGISTRO EN SCORE,
+      *LA FECHA/HORA DEL PROCESO Y EL MOTIVO (EN W-MOTIVO-RCH, FIJADO
+      *POR QUIEN LLAMA A ESTE PARRAFO ANTES DE HACERLO).
+      ******************************************************************
+       5100-GRABAR-RECHAZO.
+           PERFORM 10-CONTROL-TIEMPO
+           INITIALIZE REG-SEC-RCH
+           MOVE ENT-TIP-ID                TO RCH-TIP-ID
+           MOVE ENT-NUM-ID                TO RCH-NUM-ID
+           MOVE FECHA-PG                  TO RCH-FECHA
+           MOVE HORA-PG                   TO RCH-HORA
+           MOVE W-MOTIVO-RCH              TO RCH-MOTIVO
+           ADD 1                          TO W-RECHAZADOS
+           WRITE REG-SEC-RCH
+           END-WRITE.
+
+      ******************************************************************
+      *5200-GRABAR-REPSAL.
+      *GRABAR ARCHIVO SECUENCIAL REPORTE DE SALIDA PARA MEDIR TIEMPOS
+      ******************************************************************
+       5200-GRABAR-REPSAL.
+           MOVE ENT-TIP-ID                TO REPSAL-TIP-ID
+           MOVE ENT-NUM-ID                TO REPSAL-NUM-ID
+           WRITE REG-REP-LEESCORE
            END-WRITE.
 
 
@@ -356,11 +852,20 @@ REMARK*******************************************************************
 REMARK******************************************************************
 REMARK*1000-BUSCA-USUPASS.
 REMARK*    PARA CADA BASE DE DATOS SE BUSCAN LAS CREDENCIALES PARA LA
-REMARK*    CONEXION A LA BASE DE DATOS A CONSULTAR
+REMARK*    CONEXION A LA BASE DE DATOS A CONSULTAR, CONSULTANDO LA
+REMARK*    TABLA PARAM.CONEXION EN VEZ DE USAR UN USUARIO/CLAVE FIJOS
+REMARK*    EN EL FUENTE. LA CONEXION A LA TABLA DE CONEXIONES USA SU
+REMARK*    PROPIA CREDENCIAL DE ARRANQUE (WS-ALIAS/WS-USR/WS-PASS).
 REMARK******************************************************************
-           MOVE "lstxclde"      TO WS-USR
-           MOVE "LstxcD8"       TO WS-PASS
-           MOVE "LIST_DL1"      TO WS-ALIAS
+           MOVE "paramusr"      TO WS-USR
+           MOVE "paramclv"      TO WS-PASS
+           MOVE "PARAMDB"       TO WS-ALIAS
+           MOVE WS-AMBIENTE-INI TO WS-AMBIENTE
+           MOVE "LIST_DL1"      TO WS-DB
+           PERFORM 2000-HALLAR-USU-PASS-RUTSQL.
+           MOVE C1(1:15)        TO WS-USR
+           MOVE C2(1:18)        TO WS-PASS
+           MOVE C3(1:15)        TO WS-ALIAS
            PERFORM 1000-BIND-RUTSQL.
 
        1000-CONECTARSE-A-LAS-BDS.
@@ -378,12 +883,7 @@ REMARK******************************************************************
            EXEC SQL
                 CONNECT TO :WS-ALIAS USER :WS-USR USING :WS-PASS
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot connect ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot connect " WS-ALIAS.
        1000-SETCONNECTION-XXXX-DL1.
 REMARK*****************************************************************
 REMARK*1000-SETCONNECTION-XXXX-DL1.
@@ -393,14 +893,8 @@ REMARK*****************************************************************
            exec sql
              SET CONNECTION :WS-ALIAS
            end-exec
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot set connect ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-                INTO AREA-MSG
-                PERFORM 9600-ABLOCAR
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot set connect "
+                WS-ALIAS.
 REMARK*   PROCEDIMIENTO PARA VERIFICAR TAKE OVER O FALLA EN LA CONEXION
 REMARK*   CON LA BASE DE DATOS; SE REALIZA UN COMMIT PARA VERIFICAR SI
 REMARK*   EXISTE LA CONEXION CON LA BASE DE DATOS. SI HAY PROBLEMA
@@ -408,21 +902,36 @@ REMARK*   SE INTENTA DE NUEVO LA RECONEXION
            EXEC SQL
                commit
            END-EXEC.
-           IF SQLCODE NOT = 0 
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot commit  ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-                DISPLAY "SE PROCEDE A DESCONECTAR",WS-ALIAS
-                PERFORM 1000-DISCONNECT
-                DISPLAY "SE PROCEDE A CONECTAR DE NUEVO",WS-ALIAS
-                PERFORM 1000-CONECTAR-XXXX-DL1
+           CALL "DB2ERR" USING SQLCA "Error: cannot commit  "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
+                MOVE ZEROS TO CONT-REINTENTOS-CONEXION
+                PERFORM 1000-REINTENTAR-CONEXION-XXXX-DL1
+                   UNTIL sqlcode = 0
+                      OR CONT-REINTENTOS-CONEXION
+                         NOT LESS THAN MAX-REINTENTOS-CONEXION
                 IF sqlcode = 0
                    DISPLAY "RECONEXION EXITOSA!!!",WS-ALIAS
                 ELSE
                    DISPLAY "FALLA EN RECONEXION!!!!",WS-ALIAS
+                   STOP RUN
                 END-IF
            END-IF.
+       1000-REINTENTAR-CONEXION-XXXX-DL1.
+REMARK*****************************************************************
+REMARK*1000-REINTENTAR-CONEXION-XXXX-DL1.
+REMARK*    UN INTENTO DE RECONEXION: DESCONECTA Y VUELVE A CONECTAR,
+REMARK*    CON UNA PAUSA PREVIA. SE REPITE DESDE
+REMARK*    1000-SETCONNECTION-XXXX-DL1 HASTA MAX-REINTENTOS-CONEXION
+REMARK*    VECES O HASTA QUE LA CONEXION QUEDE RESTABLECIDA.
+REMARK*****************************************************************
+           ADD 1 TO CONT-REINTENTOS-CONEXION
+           DISPLAY "SE PROCEDE A DESCONECTAR (INTENTO "
+                   CONT-REINTENTOS-CONEXION ") ",WS-ALIAS
+           PERFORM 1000-DISCONNECT
+           CALL "C$SLEEP" USING SEGUNDOS-ESPERA-RECONEXION
+           DISPLAY "SE PROCEDE A CONECTAR DE NUEVO",WS-ALIAS
+           PERFORM 1000-CONECTAR-XXXX-DL1.
        1000-CERRAR-XXXX-DL1.
 REMARK****************************************************************
 REMARK*1000-CERRAR-XXXX-DL1.
@@ -431,21 +940,12 @@ REMARK****************************************************************
            exec sql
              SET CONNECTION :WS-ALIAS
            end-exec
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot set connect ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot set connect "
+                WS-ALIAS.
            EXEC SQL
-               commit                  
+               commit
            END-EXEC.
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot commit  ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot commit  " WS-ALIAS.
            PERFORM 1000-DISCONNECT.
        1000-DISCONNECT.
 REMARK****************************************************************
@@ -455,12 +955,7 @@ REMARK****************************************************************
            EXEC SQL
                disconnect :WS-ALIAS
            END-EXEC.
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot discon  ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot discon  " WS-ALIAS.
        1000-PREPARE.
 REMARK****************************************************************
 REMARK*1000-PREPARE.
@@ -470,26 +965,12 @@ REMARK****************************************************************
            EXEC SQL
                prepare dynamic_sql from :ws-dyn-query
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot prepare ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-                INTO AREA-MSG
-                PERFORM 9600-ABLOCAR
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot prepare " WS-ALIAS.
 *
            EXEC SQL
                open vcurs using :int-col
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot open vc ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-                INTO AREA-MSG
-                PERFORM 9600-ABLOCAR
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot open vc " WS-ALIAS.
        1000-CLOSEVCURS.
 REMARK****************************************************************
 REMARK*1000-CLOSEVCURS.
@@ -498,14 +979,7 @@ REMARK****************************************************************
            EXEC SQL
                close vcurs
            END-EXEC.
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot clos vc ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-                INTO AREA-MSG
-                PERFORM 9600-ABLOCAR
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot clos vc " WS-ALIAS.
        9600-ABLOCAR.
 REMARK******************************************************************
 REMARK*9600-ABLOCAR.
@@ -544,14 +1018,62 @@ REMARK*10920-ENVIA-DISPLAY.
 REMARK* EN CASO DE QUE EL PARAMETRO DE EJECUACION NO FUE SERVER SE     *
 REMARK* PROCEDE A REALIZAR DISPLAY EN CAMBIO DE MANDAR AL MODULO CCI   *
 REMARK******************************************************************
-           IF IND-CTA = 1 
-              PERFORM 10900-DISPLAY
+           IF SW-MODO-SERVER = 1
+              IF SW-MODO-DIAN = 1
+                 PERFORM 10940-ENVIA-CCI-DIAN
+              ELSE
+                 PERFORM 10930-ENVIA-CCI
+              END-IF
            ELSE
-              SUBTRACT 1 FROM IND-CTA
-              PERFORM 10900-DISPLAY IND-CTA TIMES. 
+              IF IND-CTA = 1
+                 PERFORM 10900-DISPLAY
+              ELSE
+                 SUBTRACT 1 FROM IND-CTA
+                 PERFORM 10900-DISPLAY IND-CTA TIMES
+              END-IF
+              DISPLAY ETX WITH NO ADVANCING
+           END-IF
            MOVE 1 TO IND-CTA.
-           DISPLAY ETX WITH NO ADVANCING.
-       10900-DISPLAY. 
+       10930-ENVIA-CCI.
+REMARK******************************************************************
+REMARK*10930-ENVIA-CCI.
+REMARK* SE EMPACA EL CONTENIDO DE V-OUTPUT ACUMULADO EN IND-CTA LINEAS *
+REMARK* DENTRO DE MENSAJE-CS Y SE ENVIA AL TERMINAL QUE ORIGINO LA     *
+REMARK* TRANSACCION POR MEDIO DEL MODULO CCI (CCI-Module/CCIWS.CPY)    *
+REMARK******************************************************************
+           MOVE SPACES             TO MENSAJE-CS
+           MOVE WS-PROGRAMA        TO HEADER-NOMB-PROG
+           MOVE 1                  TO HEADER-TIPO-MENSAJE
+           IF IND-CTA > 1
+              SUBTRACT 1 FROM IND-CTA
+           END-IF
+           COMPUTE HEADER-LONGITUD = IND-CTA * LENGTH OF V-OUTPUT(1)
+           MOVE AREA-OUTPUT        TO TEXTO
+           MOVE HEADER-LONGITUD    TO Sendlen
+           CALL CCI-Module USING Srvrhandle Sessid Async
+                                 Sendlen Cciend MENSAJE-CS.
+       10940-ENVIA-CCI-DIAN.
+REMARK******************************************************************
+REMARK*10940-ENVIA-CCI-DIAN.
+REMARK* IGUAL QUE 10930-ENVIA-CCI PERO POR LA SESION CCI PROPIA DE     *
+REMARK* DIAN (CCI-Module-dian/CCIRWS.CPY/CCIRMEN.CPY), PARA QUE UNA    *
+REMARK* CONSULTA "DIAN" NO COMPARTA SESSID/HANDLE CON LA SESION CCI    *
+REMARK* ORDINARIA QUE ATIENDEN LAS CONSULTAS "SERVER"                  *
+REMARK******************************************************************
+           MOVE SPACES             TO MENSAJE-CS-DIAN
+           MOVE WS-PROGRAMA        TO HEADER-NOMB-PROG-DIAN
+           MOVE 1                  TO HEADER-TIPO-MENSAJE-DIAN
+           IF IND-CTA > 1
+              SUBTRACT 1 FROM IND-CTA
+           END-IF
+           COMPUTE HEADER-LONGITUD-DIAN =
+                   IND-CTA * LENGTH OF V-OUTPUT(1)
+           MOVE AREA-OUTPUT        TO TEXTO-DIAN
+           MOVE HEADER-LONGITUD-DIAN TO Sendlen-dian
+           CALL CCI-Module-dian USING Srvrhandle-dian Sessid-dian
+                                 Async-dian Sendlen-dian Cciend-dian
+                                 MENSAJE-CS-DIAN.
+       10900-DISPLAY.
 REMARK******************************************************************
 REMARK*10900-DISPLAY.
 REMARK* SE REALIZA EL DISPLAY DE LOS MENSAJES A RETORNAR               *
@@ -702,33 +1224,27 @@ REMARK*****************************************************************
            EXEC SQL
                 CONNECT TO :WS-ALIAS USER :WS-USR USING :WS-PASS
            END-EXEC
-           IF sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot connect ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot connect "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                 STOP RUN
            END-IF.
       *
            EXEC SQL
                prepare dynamic_sql from :ws-dyn-query
            END-EXEC
-           IF sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot prepare ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
-               STOP RUN
+           CALL "DB2ERR" USING SQLCA "Error: cannot prepare "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
+                STOP RUN
            END-IF.
       *
            EXEC SQL
                open vcurs using :int-col
            END-EXEC
-           IF sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot open vc ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot open vc "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                 STOP RUN
            END-IF.
       *
@@ -736,51 +1252,40 @@ REMARK*****************************************************************
            EXEC SQL
                fetch vcurs into :C1,:C2,:C3
            END-EXEC
-           IF sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot fetch   ",
-                       WS-ALIAS," "
-                       WS-DB," "
-                       WS-AMBIENTE," "
-                       sqlcode-I
-                       sqlerrmc
-                IF sqlcode = 100
-                   MOVE "NOHAY" TO C1 C2 C3
-                ELSE
-                   STOP RUN
+           IF sqlcode = 100
+                MOVE "NOHAY" TO C1 C2 C3
+           ELSE
+                CALL "DB2ERR" USING SQLCA "Error: cannot fetch   "
+                   WS-ALIAS RETURNING WS-DB2ERR-OK
+                IF WS-DB2ERR-OK = 1
+                     STOP RUN
                 END-IF
            END-IF.
       *
            EXEC SQL
                close vcurs
            END-EXEC.
-           IF sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot clos vc ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot clos vc "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                 STOP RUN
            END-IF.
            EXEC SQL
                commit
            END-EXEC.
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot commit  ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot commit  "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                 STOP RUN
-           end-if.
+           END-IF.
            EXEC SQL
                disconnect current
            END-EXEC.
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot discon  ",WS-ALIAS
-                      sqlcode-I
-                      sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot discon  "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                 STOP RUN
-           end-if.
+           END-IF.
        9999-GENERAR-MASIVO.
            MOVE SPACES TO TXT-ARC-BIND.
            STRING
@@ -798,11 +1303,95 @@ REMARK*****************************************************************
       ******************************************************************
        6000-CERRAR-ARCHIVOS.
 
+           PERFORM 1003-MOSTRAR-CONTADORES.
            PERFORM 10-CONTROL-TIEMPO
       *
            DISPLAY " Fecha Fin    Proceso : " FECHA-PG
            DISPLAY " Hora  Fin    Proceso : " HORA-PG.
       *
 
-           CLOSE SECUENCIAL-ENTRADA SECUENCIAL-SALIDA.
+           CLOSE SECUENCIAL-ENTRADA SECUENCIAL-RECHAZOS REPSAL-LEESCORE
+           CLOSE DUPKEY-LEESCORE SECUENCIAL-DUPLICADOS
+           CLOSE SECUENCIAL-CAIDAS
+           IF SW-MODO-TEST = 0 AND GENERAR-CSV
+              CLOSE SECUENCIAL-CSV
+           END-IF
+           IF SW-MODO-TEST = 0
+              INITIALIZE REG-SEC-SAL-TRL
+              MOVE "T"                    TO SAL-TRL-TIPO-REG
+              MOVE W-GRABADOS             TO SAL-TRL-CANT-REG
+              WRITE REG-SEC-SAL-TRL
+              CLOSE SECUENCIAL-SALIDA
+           END-IF.
+
+      ****************************************************************
+      *7000-ATENDER-TRANSACCION-SERVER.
+      *ATIENDE UN FLUJO DE CONSULTAS EN LINEA (TIPOID/NUMID), EN VEZ
+      *DEL LOTE POR SECUENCIAL-ENTRADA, Y DEVUELVE CADA RESPUESTA POR
+      *EL MODULO CCI EN VEZ DE DISPLAY. EL BIND Y EL CONNECT SE HACEN
+      *UNA SOLA VEZ PARA TODA LA CORRIDA: EL PROGRAMA QUEDA RESIDENTE
+      *ATENDIENDO SOLICITUDES HASTA RECIBIR "FIN" O FIN DE DATOS, SIN
+      *REPETIR 1000-BUSCA-USUPASS NI 1000-CONECTAR-XXXX-DL1 POR CADA
+      *CONSULTA
+      ****************************************************************
+       7000-ATENDER-TRANSACCION-SERVER.
+           OPEN OUTPUT SECUENCIAL-RECHAZOS
+           IF COD-RET-RCH NOT = "00"
+              DISPLAY "Error Abriendo el Archivo SECUENCIAL RECHAZOS"
+              COD-RET-RCH
+              STOP RUN
+           END-IF
+           OPEN OUTPUT REPSAL-LEESCORE
+           IF COD-RET-REP NOT = "00"
+              DISPLAY "Error Abriendo el Archivo REPORTE TIEMPOS"
+              COD-RET-REP
+              STOP RUN
+           END-IF
+           PERFORM 1001-INICIAR-BASEDEDATOS.
+           MOVE PARM-SERVER-TIP-ID        TO ENT-TIP-ID
+           MOVE PARM-SERVER-NUM-ID        TO ENT-NUM-ID
+           PERFORM UNTIL FIN-SOLICITUDES
+              ADD 1                       TO W-LEIDOS
+              PERFORM 3000-LEER-BD
+              PERFORM 8000-RECIBIR-SIGUIENTE-SOLICITUD
+           END-PERFORM.
+           PERFORM 1000-CERRAR-XXXX-DL1.
+           PERFORM 1003-MOSTRAR-CONTADORES.
+           CLOSE SECUENCIAL-RECHAZOS REPSAL-LEESCORE.
+
+      ****************************************************************
+      *8000-RECIBIR-SIGUIENTE-SOLICITUD.
+      *LEE DE CONSOLA LA SIGUIENTE SOLICITUD "TIPOID NUMID" SIN TOCAR
+      *LA CONEXION YA ESTABLECIDA; UNA LINEA EN BLANCO O "FIN" TERMINA
+      *EL SERVICIO
+      ****************************************************************
+       8000-RECIBIR-SIGUIENTE-SOLICITUD.
+           MOVE SPACES TO LINEA-SOLICITUD
+           ACCEPT LINEA-SOLICITUD FROM CONSOLE.
+           IF LINEA-SOLICITUD = SPACES
+              OR LINEA-SOLICITUD(1:3) = "FIN"
+              MOVE 1 TO SW-FIN-SERVIDOR
+           ELSE
+              UNSTRING LINEA-SOLICITUD DELIMITED BY ALL " "
+                 INTO PARM-SERVER-TIP-ID PARM-SERVER-NUM-ID
+              END-UNSTRING
+              MOVE PARM-SERVER-TIP-ID     TO ENT-TIP-ID
+              MOVE PARM-SERVER-NUM-ID     TO ENT-NUM-ID
+           END-IF.
+
+      ****************************************************************
+      *1003-MOSTRAR-CONTADORES.
+      *MOSTRAR CONTADORES DEL PROCESO
+      ****************************************************************
+       1003-MOSTRAR-CONTADORES.
+           MOVE W-LEIDOS                      TO W-EDITCON
+           DISPLAY "Reg. LEIDOS.............. "  W-EDITCON
+           MOVE W-GRABADOS                    TO W-EDITCON
+           DISPLAY "Reg. GRABADOS............ "  W-EDITCON
+           MOVE W-RECHAZADOS                  TO W-EDITCON
+           DISPLAY "Reg. RECHAZADOS.......... "  W-EDITCON
+           MOVE W-DUPLICADOS                  TO W-EDITCON
+           DISPLAY "Reg. DUPLICADOS.......... "  W-EDITCON
+           MOVE W-CAIDAS                      TO W-EDITCON
+           DISPLAY "Reg. CAIDAS DE SCORE..... "  W-EDITCON.
 
