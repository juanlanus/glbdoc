@@ -0,0 +1,209 @@
+      * ICBCONRPT.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ICBCONRPT.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Reporte de consultas ICBCON sin tener que correr CARACTPER -
+      ** CARACTPER solo abre y cierra ICBCON (COPY ICBCON.FS/ICBCON001.FD
+      ** en expco/files/CARACTPER/CARACTPER.CBL), nunca lo lee, asi que
+      ** este es el primer punto del arbol que efectivamente hace un
+      ** READ sobre el. Barre todo el archivo en orden de clave con el
+      ** mismo START/READ NEXT que AUDBDIIALE.CBL/AUDBDIIRC.CBL ya usan
+      ** para recorrer un archivo INDEXED completo, y listado cada
+      ** consulta a un reporte; si se le pasan TIPO-IDE/NUM-IDE por
+      ** linea de comandos, el listado queda filtrado a esa sola
+      ** identificacion en lugar de traer todo el archivo.
+      **
+      ** ICBCON.FS/ICBCON001.FD son parte de la limitacion de copybooks
+      ** faltantes ya documentada para el resto del arbol; sin una sola
+      ** lectura real en ningun lado para confirmarlos contra, los
+      ** nombres de campo de mas abajo (TIPO-IDE-ICBCON, NUM-IDE-ICBCON,
+      ** FEC-CONSULTA-ICBCON, ENTIDAD-ICBCON, MOTIVO-ICBCON) son una
+      ** suposicion razonable siguiendo la misma convencion TIPO-IDE/
+      ** NUM-IDE de BDIIALE/BDIIREGI/NOAMNISTIA21 - conviene confirmarlos
+      ** contra el copybook real la primera vez que esto corra.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ICBCON.FS.
+
+           SELECT REPORTE-ICBCON
+                  ASSIGN TO "$TEMPORALES/ICBCONRPT.REP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COD-RET-REP-ICB.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ICBCON001.FD.
+
+           FD REPORTE-ICBCON.
+           01 REG-REP-ICB.
+              02 REP-ICB-TIP-ID           PIC 9.
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-ICB-NUM-ID           PIC 9(11).
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-ICB-FECHA            PIC 9(8).
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-ICB-ENTIDAD          PIC X(20).
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-ICB-MOTIVO           PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COD-RET-REP-ICB          PIC X(2) VALUE ZEROS.
+       01 LINEA-COMANDO            PIC X(80).
+
+       01 PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP-X             PIC X.
+          02 FILLER                     PIC X VALUE SPACE.
+          02 NUM-IDE-INP-X              PIC X(11).
+       01 PARAMETROS-VALIDOS REDEFINES PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP               PIC 9.
+          02 FILLER                     PIC X.
+          02 NUM-IDE-INP                PIC 9(11).
+
+       01 SW-CON-FILTRO            PIC 9(01) VALUE 0.
+          88 CON-FILTRO                  VALUE 1.
+          88 SIN-FILTRO                  VALUE 0.
+
+       01 FIN-ICBCON               PIC 9    VALUE 0.
+
+       01 CONTADORES-ICBCON.
+          02 CONT-CONSULTAS-LEIDAS      PIC 9(10) VALUE 0.
+          02 CONT-CONSULTAS-LISTADAS    PIC 9(10) VALUE 0.
+       01 W-EDIT-CONTADOR-ICB      PIC ZZZ,ZZZ,ZZZ,ZZZ.
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Reporte de consultas ICBCON                   *"
+           DISPLAY "*           PROGRAMA : ICBCONRPT.CBL            *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           PERFORM 1000-VALIDAR-PARAMETROS
+           PERFORM 2000-ABRIR-ARCHIVOS
+           PERFORM 3000-LISTAR-ICBCON
+           PERFORM 4000-DESPLEGAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-VALIDAR-PARAMETROS.
+      ** TIPO-IDE/NUM-IDE SON OPCIONALES: SIN ELLOS SE LISTA TODO
+      ** ICBCON, CON ELLOS EL LISTADO QUEDA FILTRADO A ESA IDENTIFI-
+      ** CACION SOLA.
+      ******************************************************************
+       1000-VALIDAR-PARAMETROS.
+           IF LINEA-COMANDO = SPACES
+              SET SIN-FILTRO TO TRUE
+           ELSE
+              UNSTRING LINEA-COMANDO DELIMITED BY ALL " " INTO
+                 TIPO-IDE-INP-X NUM-IDE-INP-X
+              INSPECT TIPO-IDE-INP-X REPLACING ALL " " BY "0"
+              INSPECT NUM-IDE-INP-X  REPLACING ALL " " BY "0"
+              IF TIPO-IDE-INP-X NOT NUMERIC OR NUM-IDE-INP-X NOT NUMERIC
+                 DISPLAY "Uso: ICBCONRPT [<TIPO-IDE> <NUM-IDE>]"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              SET CON-FILTRO TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *2000-ABRIR-ARCHIVOS.
+      ******************************************************************
+       2000-ABRIR-ARCHIVOS.
+           OPEN INPUT ICBCON.
+           OPEN OUTPUT REPORTE-ICBCON.
+           IF COD-RET-REP-ICB NOT = "00"
+              DISPLAY "Error abriendo el reporte ICBCONRPT "
+                      COD-RET-REP-ICB
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *3000-LISTAR-ICBCON.
+      ** BARRIDO SECUENCIAL COMPLETO DE ICBCON, MISMO PATRON START/
+      ** READ NEXT QUE 2000-AUDITAR-BDIIALE EN AUDBDIIALE.CBL
+      ******************************************************************
+       3000-LISTAR-ICBCON.
+           MOVE LOW-VALUES TO LLASEC-ICBCON.
+           START ICBCON KEY IS NOT LESS THAN LLASEC-ICBCON
+               INVALID KEY
+                 MOVE 1 TO FIN-ICBCON
+           END-START.
+           PERFORM UNTIL FIN-ICBCON = 1
+             READ ICBCON NEXT RECORD
+                 AT END MOVE 1 TO FIN-ICBCON
+             END-READ
+             IF FIN-ICBCON = 0
+                ADD 1 TO CONT-CONSULTAS-LEIDAS
+                PERFORM 3100-EVALUAR-CONSULTA
+             END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *3100-EVALUAR-CONSULTA.
+      ******************************************************************
+       3100-EVALUAR-CONSULTA.
+           IF SIN-FILTRO
+              OR (TIPO-IDE-ICBCON = TIPO-IDE-INP
+                  AND NUM-IDE-ICBCON = NUM-IDE-INP)
+              PERFORM 3200-GRABAR-LINEA
+           END-IF.
+
+      ******************************************************************
+      *3200-GRABAR-LINEA.
+      ******************************************************************
+       3200-GRABAR-LINEA.
+           MOVE TIPO-IDE-ICBCON        TO REP-ICB-TIP-ID
+           MOVE NUM-IDE-ICBCON         TO REP-ICB-NUM-ID
+           MOVE FEC-CONSULTA-ICBCON    TO REP-ICB-FECHA
+           MOVE ENTIDAD-ICBCON         TO REP-ICB-ENTIDAD
+           MOVE MOTIVO-ICBCON          TO REP-ICB-MOTIVO
+           ADD 1                       TO CONT-CONSULTAS-LISTADAS
+           WRITE REG-REP-ICB.
+
+      ******************************************************************
+      *4000-DESPLEGAR-RESUMEN.
+      ******************************************************************
+       4000-DESPLEGAR-RESUMEN.
+           MOVE CONT-CONSULTAS-LEIDAS      TO W-EDIT-CONTADOR-ICB
+           DISPLAY "Consultas leidas.......... " W-EDIT-CONTADOR-ICB
+           MOVE CONT-CONSULTAS-LISTADAS    TO W-EDIT-CONTADOR-ICB
+           DISPLAY "Consultas listadas........ " W-EDIT-CONTADOR-ICB.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVOS.
+      ******************************************************************
+       9000-CERRAR-ARCHIVOS.
+           CLOSE ICBCON REPORTE-ICBCON.
