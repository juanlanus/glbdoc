@@ -0,0 +1,1051 @@
+      * CARACTPER.V01.001
+       IDENTIFICATION DIVISION.
+      * ******************************************************** *
+      * GRUPO:   COMPUTEC-DATACREDITO.                           *
+      * FECHA ULTIMA MODIFICACION: 2026/08/08                    *
+      * MOTOR GENERICO DE PERSONALIZACIONES CARACTPER-PERxx.     *
+      * REEMPLAZA EL PATRON DE UN PROGRAMA NUEVO POR CADA NUEVA  *
+      * PERSONALIZACION (VER CARACTPER-PER22/CARACTPER-PER29):   *
+      * LA PERSONALIZACION A GENERAR SE ACTIVA DESDE UNA TABLA   *
+      * DE CONFIGURACION (CONFIG-PERSONALIZACIONES) Y UN NUEVO   *
+      * CLIENTE SOLO REQUIERE UNA FILA NUEVA EN ESA TABLA MAS UN *
+      * PARRAFO 1100-GRABAR-PERxx, NO UN PROGRAM-ID NUEVO.       *
+      * ******************************************************** *
+       PROGRAM-ID. CARACTPER.
+       AUTHOR. CVELASCO.
+       DATE-WRITTEN. 2026/08/08
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY ICBCRE.FS.
+           COPY BDIEMSUP0001.FS.
+           COPY ICBCRE2.FS.
+           COPY ICBSUS.FS.
+           COPY ICBCHK0001.FS.
+           COPY ICTCAD.FS.
+           COPY ICBDIR.FS.
+           COPY BDACSV.FS.
+           COPY NOAMNISTIA21.FS.
+           COPY ICBCON.FS.
+           COPY BDIIREGI.FS.
+           COPY BDIIDAS.FS.
+           COPY BDIIDIAN.FS.
+           COPY BDLSTR.FS.
+           COPY ICMVLR.FS.
+           COPY ICSALMIN.FS.
+           COPY ICSANATA.FS.
+           COPY DCSRARCH.FS.
+           COPY  BDACUE.FS.
+
+           SELECT ENTRADA  ASSIGN TO DISK ARCH-ENT-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALIDA-PER22 ASSIGN TO DISK ARCH-SAL-PER22
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALIDA-PER29-RPL ASSIGN TO DISK ARCH-SAL-PER29
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORTE-NO-ENC ASSIGN TO DISK ARCH-NOENC-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOG-PROCESO ASSIGN TO DISK ARCH-LOG-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-CARACT ASSIGN TO DISK ARCH-CKPT-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS W-EST-CKPT.
+
+           SELECT OPTIONAL LISTA-REPROCESO ASSIGN TO DISK
+                  ARCH-LISTA-CORR-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS W-EST-LISTA-CORR.
+
+           SELECT OPTIONAL REPSAL-CARACTPER ASSIGN TO DISK ARCH-REP-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS W-EST-REP.
+
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       COPY ICBSUS.FD.
+       COPY ICBCRE.FD.
+       COPY ICBCRE2.FD.
+       COPY BDIEMSUP.FD.
+       COPY ICBCHK.FD.
+       COPY ICTCAD.FD.
+       COPY ICBDIR0001.FD.
+       COPY BDACSV.FD.
+       COPY NOAMNISTIA21.FD.
+       COPY ICBCON001.FD.
+       COPY BDIIREGI.FD.
+       COPY BDIIDAS.FD.
+       COPY BDIIDIAN.FD.
+       COPY BDLSTR.FD.
+       COPY ICMVLR.FD.
+       COPY ICSALMIN.FD.
+       COPY ICSANATA.FD.
+       COPY DCSRARCH.FD.
+       COPY BDACUE.FD.
+
+REMARK* ******************************************************* *
+REMARK*               DESCRIPCION ARCHIVO DE SALIDA             *
+REMARK* ******************************************************* *
+       FD  ENTRADA.
+       01  REG-ENTRADA.
+           03 ENT-TIPO-ID                   PIC 9(01).
+           03 ENT-NRO-ID                    PIC 9(11).
+
+       FD  LISTA-REPROCESO.
+       01  REG-LISTA-CORR.
+           03 CORR-TIPO-ID                  PIC 9(01).
+           03 CORR-NRO-ID                   PIC 9(11).
+
+       FD  SALIDA-PER22.
+       01  REG-SLD-PER22.
+           02 SLD-TIPO-REG-PER22        PIC X(01) VALUE "D".
+           02 TIP-ID-PER22               PIC 9(01).
+           02 NUM-ID-PER22               PIC 9(11).
+           02 DET-REG-PER22.
+              03 SLD-01MOR998MX022       PIC X(04).
+              03 SLD-01MOR997MX022       PIC X(04).
+              03 SLD-01MOR996MX022       PIC X(04).
+      *    registro de encabezado, primera linea del archivo
+       01  REG-SLD-PER22-HDR.
+           02 SLD-HDR-TIPO-REG-PER22    PIC X(01) VALUE "H".
+           02 SLD-HDR-PROGRAMA-PER22    PIC X(09).
+           02 SLD-HDR-FECHA-PER22       PIC X(08).
+           02 SLD-HDR-PARM-PER22        PIC X(20).
+      *    registro de sumario, ultima linea del archivo
+       01  REG-SLD-PER22-TRL.
+           02 SLD-TRL-TIPO-REG-PER22    PIC X(01) VALUE "T".
+           02 SLD-TRL-CANT-REG-PER22    PIC 9(08).
+
+       FD  SALIDA-PER29-RPL.
+       01  REG-SLD-PER29-RPL.
+         03  SLD-TIPO-REG-PER29        PIC  X(01) VALUE "D".
+         03  TIP-ID-PER29-RPL          PIC  9(01).
+         03  NUM-ID-PER29-RPL          PIC  9(11).
+         03  SLD-01END999RO029         PIC  X(11).
+         03  SLD-01END998RO029         PIC  X(11).
+         03  SLD-01END997RO029         PIC  X(11).
+         03  SLD-01END996RO029         PIC  X(11).
+         03  SLD-01END995RO029         PIC  X(11).
+         03  SLD-01END994RO029         PIC  X(11).
+         03  SLD-01END993RO029         PIC  X(11).
+         03  SLD-01END992RO029         PIC  X(11).
+         03  SLD-01END991RO029         PIC  X(11).
+         03  SLD-01END990RO029         PIC  X(11).
+         03  SLD-01END989RO029         PIC  X(04).
+         03  SLD-01NUM998RO029         PIC  X(04).
+         03  SLD-01NUM997RO029         PIC  X(04).
+         03  SLD-01NUM996RO029         PIC  X(04).
+         03  SLD-02NUM995TO029         PIC  X(04).
+         03  SLD-01EXP999RO029         PIC  X(04).
+         03  SLD-01EXP998RO029         PIC  X(04).
+         03  SLD-01EXP997RO029         PIC  X(04).
+         03  SLD-01EXP996RO029         PIC  X(04).
+         03  SLD-02EXP995TO029         PIC  X(04).
+         03  SLD-02EXP994TO029         PIC  X(04).
+      *  registro de encabezado, primera linea del archivo
+       01  REG-SLD-PER29-HDR.
+         03  SLD-HDR-TIPO-REG-PER29    PIC  X(01) VALUE "H".
+         03  SLD-HDR-PROGRAMA-PER29    PIC  X(09).
+         03  SLD-HDR-FECHA-PER29       PIC  X(08).
+         03  SLD-HDR-PARM-PER29        PIC  X(20).
+      *  registro de sumario, ultima linea del archivo
+       01  REG-SLD-PER29-TRL.
+         03  SLD-TRL-TIPO-REG-PER29    PIC  X(01) VALUE "T".
+         03  SLD-TRL-CANT-REG-PER29    PIC  9(08).
+
+REMARK* ******************************************************* *
+REMARK*  IDENTIFICACIONES SIN REGISTRO EN SUSCRIPTOR              *
+REMARK* ******************************************************* *
+       FD  REPORTE-NO-ENC.
+       01  REG-NO-ENC.
+           03 TIPO-ID-NOENC              PIC 9(01).
+           03 NRO-ID-NOENC               PIC 9(11).
+
+REMARK* ******************************************************* *
+REMARK*  LOG DE PROGRESO CON MARCA DE TIEMPO                     *
+REMARK* ******************************************************* *
+       FD  LOG-PROCESO.
+       01  REG-LOG-PROCESO               PIC X(80).
+
+REMARK* ******************************************************* *
+REMARK*  CHECKPOINT DE REINICIO                                  *
+REMARK* ******************************************************* *
+       FD  CHECKPOINT-CARACT.
+       01  REG-CKPT-CARACT.
+           03 CKPT-TIPO-ID                PIC 9(01).
+           03 CKPT-NRO-ID                 PIC 9(11).
+           03 CKPT-CON-LEIDOS             PIC 9(08).
+
+REMARK* ******************************************************* *
+REMARK*  REPORTE DE TIEMPOS DE CALCULO DE CARACTERISTICAS        *
+REMARK* ******************************************************* *
+       FD  REPSAL-CARACTPER.
+       01  REG-REP-CARACTPER.
+           03 REPSAL-TIP-ID               PIC X(01).
+           03 REPSAL-NUM-ID               PIC X(11).
+           03 REPSAL-DESCRIPCION          PIC X(40).
+           03 REPSAL-FECHAI-PG            PIC X(10).
+           03 REPSAL-HORAI-PG             PIC X(8).
+           03 REPSAL-FECHAF-PG            PIC X(10).
+           03 REPSAL-HORAF-PG             PIC X(8).
+
+REMARK* ******************************************************* *
+       WORKING-STORAGE SECTION.
+REMARK* ******************************************************* *
+       01 IND-ARCHIVOS.
+          03 IND-FIN-ARCHIVO                 PIC 9 VALUE 0.
+
+       01 CONTADORES.
+          03 CON-NO-ENC                      PIC 9(8)  VALUE 0.
+          03 CON-LEIDOS                      PIC 9(8)  VALUE 0.
+          03 CON-GRABADOS                    PIC 9(8)  VALUE 0.
+          03 MUESTRA                         PIC 9(8)  VALUE 0.
+
+       01 SWITCHES.
+          03 SW-ERROR                        PIC 9     VALUE 0.
+          03 SW-IND-FRENADOS                 PIC 9     VALUE 0.
+          03 W-ITERA                         PIC 9     VALUE 0.
+
+       01 INDICES.
+          03  I                              PIC  9(2).
+
+       01 FECHA-SISTEMA.
+          03 FECHA-SIST-YYYY                PIC 9(04).
+          03 FECHA-SIST-MM                  PIC 9(02).
+          03 FECHA-SIST-DD                  PIC 9(02).
+       01 TEMPORALES.
+          03 W-FIN-ENTRADA                  PIC 9(01) VALUE ZEROS.
+
+       01 ARCHIVOS.
+          03 ARCH-ENT-NAME            PIC X(100) VALUE SPACES.
+          03 ARCH-SAL-PER22           PIC X(100) VALUE SPACES.
+          03 ARCH-SAL-PER29           PIC X(100) VALUE SPACES.
+          03 ARCH-NOENC-NAME          PIC X(100) VALUE SPACES.
+          03 ARCH-LOG-NAME            PIC X(100) VALUE SPACES.
+          03 ARCH-CKPT-NAME           PIC X(100) VALUE SPACES.
+          03 ARCH-REP-NAME            PIC X(100) VALUE SPACES.
+          03 ARCH-LISTA-CORR-NAME     PIC X(100) VALUE SPACES.
+
+       01 HORA-SISTEMA.
+          03 HORA-SIST-HH             PIC 9(02).
+          03 HORA-SIST-MM             PIC 9(02).
+          03 HORA-SIST-SS             PIC 9(02).
+          03 FILLER                   PIC 9(04).
+
+       01 W-EST-REP                   PIC X(02) VALUE SPACES.
+
+       01 W-REP-FECHA.
+          03 W-REP-FECHA-YYYY         PIC 9(04).
+          03 W-REP-FECHA-MM           PIC 9(02).
+          03 W-REP-FECHA-DD           PIC 9(02).
+
+       01 W-REP-HORA.
+          03 W-REP-HORA-HH            PIC 9(02).
+          03 W-REP-HORA-MM            PIC 9(02).
+          03 W-REP-HORA-SS            PIC 9(02).
+          03 FILLER                   PIC 9(04).
+
+       01 W-REP-FECHA-TXT             PIC X(10).
+       01 W-REP-HORA-TXT              PIC X(08).
+
+       01  LINEA-COMANDO              PIC X(100) VALUE SPACES.
+       01  COMANDO                    PIC X(100) VALUE SPACES.
+       01  PARM-PERSO-LIST            PIC X(20)  VALUE SPACES.
+       01  PARM-RANGO                 PIC X(21)  VALUE SPACES.
+
+       01 CR-FILL                     PIC X VALUE x"00".
+       01 COMANDO-SYST.
+          03 W-COMANDO-SYST           PIC X(100) VALUE SPACES.
+
+       01  ENV-VALUE                  PIC X(100).
+       01  ENV-NAME                   PIC X(20)  VALUE "EXTFH".
+       01  PROGRAMA-EMAIL             PIC X(10)  VALUE  SPACES.
+       01  W-ASUNTO-CORREO            PIC X(60)  VALUE SPACES.
+
+REMARK* ******************************************************** *
+REMARK*     TABLA DE CONFIGURACION DE PERSONALIZACIONES          *
+REMARK* ******************************************************** *
+       01 CONFIG-PERSONALIZACIONES.
+          03 PERSO-TABLA OCCURS 10 TIMES INDEXED BY IX-PERSO.
+             05 PERSO-NUMERO             PIC 9(02) VALUE 0.
+             05 PERSO-ACTIVA             PIC 9(01) VALUE 0.
+          03 PERSO-TOPE                  PIC 9(02) VALUE 2.
+
+       01 SWITCHES-PERSONALIZACION.
+          03 SW-GEN-PER22                PIC 9(01) VALUE 0.
+          03 SW-GEN-PER29                PIC 9(01) VALUE 0.
+          03 SW-GRABO-ALGO               PIC 9(01) VALUE 0.
+          03 W-PERSO-AUX                 PIC 9(02) VALUE 0.
+          03 W-PERSO-AUX-X               PIC X(02) VALUE SPACES.
+          03 W-PERSO-PTR                 PIC 9(03) VALUE 1.
+          03 W-CON-NO-ENC-ANTES          PIC 9(08) VALUE 0.
+
+       01 REINICIO-CARACT.
+          03 W-EST-CKPT                  PIC X(02) VALUE SPACES.
+          03 SW-MODO-REINICIO            PIC 9(01) VALUE 0.
+          03 SW-SALTANDO                 PIC 9(01) VALUE 0.
+          03 W-REINICIO-TIPO-ID          PIC 9(01) VALUE 0.
+          03 W-REINICIO-NRO-ID           PIC 9(11) VALUE 0.
+
+REMARK* ******************************************************** *
+REMARK*     PARTICION DE ENTRADA PARA CORRIDAS EN PARALELO        *
+REMARK* ******************************************************** *
+       01 RANGO-PARALELO.
+          03 RANGO-INICIO                PIC 9(08) VALUE 0.
+          03 RANGO-FIN                   PIC 9(08) VALUE 0.
+          03 W-NRO-REGISTRO              PIC 9(08) VALUE 0.
+
+REMARK* ******************************************************** *
+REMARK*     REPROCESO DE UNA LISTA CORTA DE IDENTIFICACIONES      *
+REMARK*     CORREGIDAS, SIN VOLVER A CORRER TODO EL BATCH         *
+REMARK* ******************************************************** *
+       01 W-EST-LISTA-CORR            PIC X(02) VALUE SPACES.
+       01 SW-CON-LISTA-REPROCESO      PIC 9(01) VALUE 0.
+       01 LISTA-REPROCESO-TABLA.
+          03 TABLA-REPROCESO OCCURS 100 TIMES INDEXED BY IX-REPR.
+             05 REPR-TIPO-ID             PIC 9(01).
+             05 REPR-NRO-ID              PIC 9(11).
+          03 REPR-TOPE                   PIC 9(03) VALUE 0.
+       01 SW-EN-LISTA-REPROCESO       PIC 9(01) VALUE 0.
+          88 EN-LISTA-REPROCESO             VALUE 1.
+          88 NO-EN-LISTA-REPROCESO          VALUE 0.
+
+REMARK* ******************************************************** *
+REMARK*     VIGENCIA DE PARAMETROS ICSALMIN/ICMVLR               *
+REMARK* ******************************************************** *
+       01 VIGENCIA-PARAMETROS.
+          03 W-PERIODO-CARACT            PIC 9(06) VALUE 0.
+          03 SW-ICSALMIN-VACIO           PIC 9(01) VALUE 0.
+          03 SW-ICMVLR-VACIO             PIC 9(01) VALUE 0.
+          03 SW-PARAM-DESACTUALIZADO     PIC 9(01) VALUE 0.
+
+REMARK* ******************************************************** *
+REMARK*     REINTENTOS DE LECTURA DE TABLAS PARAMETRICAS, MISMA   *
+REMARK*     IDEA QUE EL DB2REINTENTOS DE LEESCORE.CBL PERO PARA   *
+REMARK*     LA LECTURA DE ICSALMIN/ICMVLR EN VEZ DE LA CONEXION   *
+REMARK* ******************************************************** *
+       01 WS-REINTENTOS-ENV           PIC X(15) VALUE SPACES.
+       01 MAX-REINTENTOS-LECTURA      PIC 9(02) VALUE 3.
+       01 CONT-REINTENTOS-LECTURA     PIC 9(02) VALUE ZEROS.
+       01 SEGUNDOS-ESPERA-LECTURA     PIC 9(02) VALUE 2.
+
+REMARK* ******************************************************** *
+       COPY ICFILE.WS.
+       COPY LEEMAESTROS.WS.
+       COPY LEEICMVLR.WS.
+       COPY CARACTTEM.WS.
+       COPY CARACT.WS.
+       COPY CARACTPER.WS.
+       COPY CARACTCAL.WS.
+       COPY DCSRARCH.WS.
+       COPY VALVLR.WS.
+       COPY PESPECIAL.WS.
+       COPY UTLBIT.WS.
+      $SET CONSTANT HACERMATCH"NO"
+      $SET CONSTANT AMNISTIA21"SI"
+REMARK* ******************************************************** *
+       PROCEDURE DIVISION.
+REMARK* ******************************************************** *
+       0010-PROGRAMA-PRINCIPAL.
+            MOVE "CARACTPER"          TO  PROGRAMA-EMAIL
+            MOVE 22 TO PERSO-NUMERO(1)
+            MOVE 29 TO PERSO-NUMERO(2)
+            ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+            UNSTRING LINEA-COMANDO DELIMITED BY ALL " " INTO
+               FECHA-RUN-CARACT ARCH-ENT-NAME PARM-PERSO-LIST PARM-RANGO
+               ARCH-LISTA-CORR-NAME
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-PER22"   DELIMITED BY SIZE
+                    INTO       ARCH-SAL-PER22
+            END-STRING
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-PER29-12047" DELIMITED BY SIZE
+                    INTO       ARCH-SAL-PER29
+            END-STRING
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-NOENC"   DELIMITED BY SIZE
+                    INTO       ARCH-NOENC-NAME
+            END-STRING
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-LOG"     DELIMITED BY SIZE
+                    INTO       ARCH-LOG-NAME
+            END-STRING
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-CKPT"    DELIMITED BY SIZE
+                    INTO       ARCH-CKPT-NAME
+            END-STRING
+            STRING ARCH-ENT-NAME DELIMITED BY SPACES
+                    "-REPSAL"  DELIMITED BY SIZE
+                    INTO       ARCH-REP-NAME
+            END-STRING
+            PERFORM 0030-ACTIVAR-PERSONALIZACIONES
+            PERFORM 0035-ARMAR-RANGO-PARALELO
+            ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+            DISPLAY "FECHA SISTEMA : " FECHA-SISTEMA
+            IF FECHA-RUN-CARACT = ZEROS
+               MOVE FECHA-SISTEMA TO FECHA-RUN-CARACT
+            END-IF
+            PERFORM 0045-VALIDAR-VIGENCIA-PARAMETROS
+            PERFORM 0040-ARMAR-FLAGS-CARACT
+            PERFORM 1000-CARACTERISTICAS
+            STOP RUN.
+
+REMARK******************************************************************
+       0030-ACTIVAR-PERSONALIZACIONES.
+REMARK*    PARM-PERSO-LIST LLEVA UNA O VARIAS PERSONALIZACIONES
+REMARK*    SEPARADAS POR COMA O ESPACIO (EJ. "22,29"); CADA UNA
+REMARK*    QUE COINCIDA CON LA TABLA SE ACTIVA, PERMITIENDO GENERAR
+REMARK*    VARIAS SALIDAS PERxx EN UNA SOLA PASADA DEL PROGRAMA.
+REMARK*    SIN PARAMETRO SE CONSERVA EL COMPORTAMIENTO HISTORICO
+REMARK*    (SOLO LA PRIMERA PERSONALIZACION DE LA TABLA).
+           IF PARM-PERSO-LIST = SPACES
+              MOVE 1 TO PERSO-ACTIVA(1)
+           ELSE
+              MOVE 1 TO W-PERSO-PTR
+              PERFORM UNTIL W-PERSO-PTR > LENGTH OF PARM-PERSO-LIST
+                 MOVE SPACES TO W-PERSO-AUX-X
+                 UNSTRING PARM-PERSO-LIST DELIMITED BY "," OR " "
+                          INTO W-PERSO-AUX-X
+                          WITH POINTER W-PERSO-PTR
+                 END-UNSTRING
+                 IF W-PERSO-AUX-X NOT = SPACES
+                    AND W-PERSO-AUX-X(1:1) NUMERIC
+                    AND W-PERSO-AUX-X(2:1) NUMERIC
+                    MOVE W-PERSO-AUX-X TO W-PERSO-AUX
+                    PERFORM VARYING IX-PERSO FROM 1 BY 1
+                              UNTIL IX-PERSO > PERSO-TOPE
+                       IF PERSO-NUMERO(IX-PERSO) = W-PERSO-AUX
+                          MOVE 1 TO PERSO-ACTIVA(IX-PERSO)
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF PERSO-ACTIVA(1) = 1
+              MOVE 1 TO SW-GEN-PER22
+           END-IF
+           IF PERSO-ACTIVA(2) = 1
+              MOVE 1 TO SW-GEN-PER29
+           END-IF.
+
+REMARK******************************************************************
+       0035-ARMAR-RANGO-PARALELO.
+REMARK*    PARM-RANGO, SI VIENE, ES "INICIO-FIN" (POSICION DE REGISTRO
+REMARK*    DENTRO DE ENTRADA, NO IDENTIFICACION) PARA QUE VARIAS
+REMARK*    INSTANCIAS DE ESTE PROGRAMA PUEDAN CORRER CONCURRENTEMENTE
+REMARK*    CONTRA LOS MISMOS MAESTROS DE SOLO LECTURA, CADA UNA
+REMARK*    ESCRIBIENDO UN SALIDA-PERxx PARCIAL QUE LUEGO SE CONCATENA.
+REMARK*    SIN PARAMETRO SE PROCESA EL ARCHIVO COMPLETO, IGUAL QUE
+REMARK*    ANTES DE EXISTIR ESTA OPCION.
+           MOVE 0 TO RANGO-INICIO
+           MOVE 0 TO RANGO-FIN
+           IF PARM-RANGO NOT = SPACES
+              UNSTRING PARM-RANGO DELIMITED BY "-"
+                       INTO RANGO-INICIO RANGO-FIN
+              END-UNSTRING
+           END-IF.
+
+REMARK******************************************************************
+       0045-VALIDAR-VIGENCIA-PARAMETROS.
+REMARK*    ICSALMIN (SALARIO MINIMO) E ICMVLR (VALOR DE LA MONEDA) SON
+REMARK*    TABLAS PARAMETRICAS QUE SE RECARGAN CADA PERIODO; SI A
+REMARK*    ALGUIEN SE LE OLVIDA RECARGARLAS ANTES DE CORRER CARACTPER,
+REMARK*    EL RESULTADO SALE CALCULADO CON VALORES DEL PERIODO ANTERIOR
+REMARK*    SIN QUE NADA LO ADVIERTA. AQUI SE ABRE CADA TABLA POR SU
+REMARK*    CUENTA, SE LEE EL PRIMER REGISTRO Y SE COMPARA SU PERIODO
+REMARK*    CONTRA EL PERIODO DE LA CORRIDA ANTES DE SEGUIR. UNA TABLA
+REMARK*    QUE VIENE VACIA EN EL PRIMER INTENTO PUEDE SER UNA CARGA DEL
+REMARK*    PERIODO QUE TODAVIA ESTA EN CURSO CONTRA LA MISMA TABLA, ASI
+REMARK*    QUE SE REINTENTA LA LECTURA CON UNA PAUSA CRECIENTE, LA
+REMARK*    MISMA IDEA DE DB2REINTENTOS QUE LEESCORE.CBL YA USA PARA
+REMARK*    RECONECTARSE A LA BASE DE DATOS, ANTES DE DARLA POR
+REMARK*    DESACTUALIZADA DE VERDAD.
+           MOVE FECHA-RUN-CARACT(1:6) TO W-PERIODO-CARACT
+           MOVE 0 TO SW-ICSALMIN-VACIO
+           MOVE 0 TO SW-ICMVLR-VACIO
+           MOVE 0 TO SW-PARAM-DESACTUALIZADO
+           PERFORM 0500-LEER-REINTENTOS-ENV
+           OPEN INPUT ICSALMIN
+           READ ICSALMIN NEXT RECORD
+             AT END MOVE 1 TO SW-ICSALMIN-VACIO
+           END-READ
+           CLOSE ICSALMIN
+           IF SW-ICSALMIN-VACIO = 1
+              MOVE ZEROS TO CONT-REINTENTOS-LECTURA
+              PERFORM 0046-REINTENTAR-LECTURA-ICSALMIN
+                 UNTIL SW-ICSALMIN-VACIO = 0
+                    OR CONT-REINTENTOS-LECTURA
+                       NOT LESS THAN MAX-REINTENTOS-LECTURA
+           END-IF
+           IF SW-ICSALMIN-VACIO = 1
+              OR ANO-ICSALMIN NOT = W-PERIODO-CARACT(1:4)
+              MOVE 1 TO SW-PARAM-DESACTUALIZADO
+              DISPLAY "CARACTPER - ICSALMIN NO VIGENTE PARA EL PERIODO "
+                       W-PERIODO-CARACT
+           END-IF
+           OPEN INPUT ICMVLR
+           READ ICMVLR NEXT RECORD
+             AT END MOVE 1 TO SW-ICMVLR-VACIO
+           END-READ
+           CLOSE ICMVLR
+           IF SW-ICMVLR-VACIO = 1
+              MOVE ZEROS TO CONT-REINTENTOS-LECTURA
+              PERFORM 0047-REINTENTAR-LECTURA-ICMVLR
+                 UNTIL SW-ICMVLR-VACIO = 0
+                    OR CONT-REINTENTOS-LECTURA
+                       NOT LESS THAN MAX-REINTENTOS-LECTURA
+           END-IF
+           IF SW-ICMVLR-VACIO = 1
+              OR ANOMES-ICMVLR NOT = W-PERIODO-CARACT
+              MOVE 1 TO SW-PARAM-DESACTUALIZADO
+              DISPLAY "CARACTPER - ICMVLR NO VIGENTE PARA EL PERIODO "
+                       W-PERIODO-CARACT
+           END-IF
+           IF SW-PARAM-DESACTUALIZADO = 1
+              DISPLAY "CARACTPER - CORRIDA ABORTADA, PARAMETROS "
+                       "DE REFERENCIA DESACTUALIZADOS"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+REMARK******************************************************************
+       0046-REINTENTAR-LECTURA-ICSALMIN.
+REMARK*    UN INTENTO DE RELECTURA DE ICSALMIN, CON PAUSA CRECIENTE
+REMARK*    (2, 4, 6... SEGUNDOS SEGUN EL NUMERO DE INTENTO).
+REMARK******************************************************************
+           ADD 1 TO CONT-REINTENTOS-LECTURA
+           COMPUTE SEGUNDOS-ESPERA-LECTURA =
+                   CONT-REINTENTOS-LECTURA * 2
+           DISPLAY "CARACTPER - ICSALMIN VACIO, REINTENTO "
+                   CONT-REINTENTOS-LECTURA " DE "
+                   MAX-REINTENTOS-LECTURA
+           CALL "C$SLEEP" USING SEGUNDOS-ESPERA-LECTURA
+           MOVE 0 TO SW-ICSALMIN-VACIO
+           OPEN INPUT ICSALMIN
+           READ ICSALMIN NEXT RECORD
+             AT END MOVE 1 TO SW-ICSALMIN-VACIO
+           END-READ
+           CLOSE ICSALMIN.
+
+REMARK******************************************************************
+       0047-REINTENTAR-LECTURA-ICMVLR.
+REMARK*    UN INTENTO DE RELECTURA DE ICMVLR, MISMA PAUSA CRECIENTE
+REMARK*    QUE 0046-REINTENTAR-LECTURA-ICSALMIN.
+REMARK******************************************************************
+           ADD 1 TO CONT-REINTENTOS-LECTURA
+           COMPUTE SEGUNDOS-ESPERA-LECTURA =
+                   CONT-REINTENTOS-LECTURA * 2
+           DISPLAY "CARACTPER - ICMVLR VACIO, REINTENTO "
+                   CONT-REINTENTOS-LECTURA " DE "
+                   MAX-REINTENTOS-LECTURA
+           CALL "C$SLEEP" USING SEGUNDOS-ESPERA-LECTURA
+           MOVE 0 TO SW-ICMVLR-VACIO
+           OPEN INPUT ICMVLR
+           READ ICMVLR NEXT RECORD
+             AT END MOVE 1 TO SW-ICMVLR-VACIO
+           END-READ
+           CLOSE ICMVLR.
+
+REMARK******************************************************************
+       0500-LEER-REINTENTOS-ENV.
+REMARK*    CANTIDAD MAXIMA DE REINTENTOS DE LECTURA DE LAS TABLAS
+REMARK*    PARAMETRICAS, TOMADA DE LA MISMA VARIABLE DE AMBIENTE
+REMARK*    DB2REINTENTOS QUE LEESCORE.CBL YA USA PARA SU RECONEXION
+REMARK*    (POR DEFECTO 3 SI NO ESTA DEFINIDA O NO ES NUMERICA).
+REMARK******************************************************************
+           MOVE "DB2REINTENTOS" TO WS-REINTENTOS-ENV
+           DISPLAY WS-REINTENTOS-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-REINTENTOS-ENV FROM ENVIRONMENT-VALUE
+           IF WS-REINTENTOS-ENV NOT = "DB2REINTENTOS"
+              AND WS-REINTENTOS-ENV(1:2) IS NUMERIC
+                MOVE WS-REINTENTOS-ENV(1:2) TO MAX-REINTENTOS-LECTURA
+           END-IF.
+
+REMARK******************************************************************
+       0040-ARMAR-FLAGS-CARACT.
+REMARK*    LAS CARACTERISTICAS A CALCULAR SON LA UNION DE LAS QUE
+REMARK*    REQUIERE CADA PERSONALIZACION ACTIVA, PARA CUBRIRLAS TODAS
+REMARK*    EN UNA SOLA PASADA DE 1000-CALCULAR-CARACTERISTICAS.
+           MOVE 0 TO GEN-MOR-CARACT
+                      GEN-NUM-CARACT
+                      GEN-INQ-CARACT
+                      GEN-EXP-CARACT
+                      GEN-DEM-CARACT
+                      GEN-ACP-CARACT
+                      GEN-END-CARACT
+           IF SW-GEN-PER22 = 1
+              MOVE 1 TO GEN-MOR-CARACT
+                         GEN-NUM-CARACT
+                         GEN-INQ-CARACT
+                         GEN-END-CARACT
+                         GEN-DEM-CARACT
+           END-IF
+           IF SW-GEN-PER29 = 1
+              MOVE 1 TO GEN-MOR-CARACT
+                         GEN-NUM-CARACT
+                         GEN-INQ-CARACT
+                         GEN-EXP-CARACT
+                         GEN-DEM-CARACT
+                         GEN-ACP-CARACT
+                         GEN-END-CARACT
+           END-IF.
+
+REMARK******************************************************************
+       1000-CARACTERISTICAS.
+              MOVE 0 TO W-FIN-ENTRADA.
+              PERFORM 0020-APERTURA-ARCHIVOS
+              PERFORM 0050-LEER-CHECKPOINT
+              PERFORM 0055-CARGAR-LISTA-REPROCESO
+              PERFORM 1000-PROCESAR
+              PERFORM 0060-CERRAR-ARCHIVOS
+              PERFORM 0100-DISPLAYS-PROGRAMA
+              PERFORM 0110-VALIDAR-RECONCILIACION
+              PERFORM 0120-ENVIAR-CORREO
+              STOP RUN.
+
+REMARK******************************************************************
+       0020-APERTURA-ARCHIVOS.
+            OPEN INPUT  SUSCRIPTOR INDEXADO ENTRADA
+            OPEN INPUT  MAESTRO-CREDIT MAESTRO-CHECK
+            OPEN INPUT  BDIEMSUP
+            OPEN INPUT  MAESTRO-DIRECC NOAMNISTIA21
+            OPEN INPUT  BDIIREGI BDIIDAS .
+            OPEN INPUT  BDIIDIAN.
+            OPEN INPUT  BDLSTR.
+            IF SW-GEN-PER22 = 1
+               OPEN OUTPUT SALIDA-PER22
+               PERFORM 0021-GRABAR-ENCABEZADO-PER22
+            END-IF
+            IF SW-GEN-PER29 = 1
+               OPEN OUTPUT SALIDA-PER29-RPL
+               PERFORM 0022-GRABAR-ENCABEZADO-PER29
+            END-IF
+            OPEN OUTPUT REPORTE-NO-ENC
+            OPEN OUTPUT LOG-PROCESO
+            OPEN OUTPUT REPSAL-CARACTPER
+            PERFORM  1000-ABRIR-DCSRARCH.
+
+REMARK******************************************************************
+       0021-GRABAR-ENCABEZADO-PER22.
+REMARK*    ENCABEZADO AL PRINCIPIO DE SALIDA-PER22
+           INITIALIZE REG-SLD-PER22-HDR
+           MOVE "H"                    TO SLD-HDR-TIPO-REG-PER22
+           MOVE "CARACTPER"            TO SLD-HDR-PROGRAMA-PER22
+           MOVE FECHA-RUN-CARACT       TO SLD-HDR-FECHA-PER22
+           MOVE PARM-PERSO-LIST        TO SLD-HDR-PARM-PER22
+           WRITE REG-SLD-PER22-HDR.
+
+REMARK******************************************************************
+       0022-GRABAR-ENCABEZADO-PER29.
+REMARK*    ENCABEZADO AL PRINCIPIO DE SALIDA-PER29-RPL
+           INITIALIZE REG-SLD-PER29-HDR
+           MOVE "H"                    TO SLD-HDR-TIPO-REG-PER29
+           MOVE "CARACTPER"            TO SLD-HDR-PROGRAMA-PER29
+           MOVE FECHA-RUN-CARACT       TO SLD-HDR-FECHA-PER29
+           MOVE PARM-PERSO-LIST        TO SLD-HDR-PARM-PER29
+           WRITE REG-SLD-PER29-HDR.
+
+REMARK******************************************************************
+       0050-LEER-CHECKPOINT.
+REMARK*    SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR INCOMPLETA,
+REMARK*    SE LEE HASTA EL FINAL PARA RESCATAR LA ULTIMA IDENTIFICACION
+REMARK*    YA PROCESADA, DE MANERA QUE 1000-PROCESAR PUEDA SALTAR LOS
+REMARK*    REGISTROS DE ENTRADA YA CUBIERTOS EN EL REINICIO DE FIN DE
+REMARK*    MES, EN LUGAR DE VOLVER A CORRER TODO EL ARCHIVO DESDE CERO.
+           MOVE 0 TO SW-MODO-REINICIO
+           MOVE 0 TO SW-SALTANDO
+           OPEN INPUT CHECKPOINT-CARACT
+           IF W-EST-CKPT = "00"
+              MOVE 1 TO SW-MODO-REINICIO
+              MOVE 1 TO SW-SALTANDO
+              PERFORM UNTIL W-EST-CKPT = "10"
+                 READ CHECKPOINT-CARACT NEXT RECORD
+                   AT END MOVE "10" TO W-EST-CKPT
+                   NOT AT END
+                     MOVE CKPT-TIPO-ID TO W-REINICIO-TIPO-ID
+                     MOVE CKPT-NRO-ID  TO W-REINICIO-NRO-ID
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-CARACT
+              DISPLAY "CARACTPER - REINICIO DESDE CHECKPOINT TIPO "
+                       W-REINICIO-TIPO-ID " ID " W-REINICIO-NRO-ID
+           ELSE
+              CLOSE CHECKPOINT-CARACT
+           END-IF
+           OPEN OUTPUT CHECKPOINT-CARACT.
+
+REMARK******************************************************************
+       0055-CARGAR-LISTA-REPROCESO.
+REMARK*    ARCH-LISTA-CORR-NAME ES OPCIONAL: UN ARCHIVO CHICO CON LAS
+REMARK*    IDENTIFICACIONES QUE SE CORRIGIERON Y HAY QUE REPROCESAR,
+REMARK*    UNA POR LINEA (TIPO-ID+NRO-ID, MISMO LAYOUT QUE REG-ENTRADA).
+REMARK*    SI VIENE, 1000-PROCESAR SIGUE LEYENDO TODO ENTRADA PERO
+REMARK*    SALTA EL CALCULO DE CARACTERISTICAS PARA CUALQUIER
+REMARK*    IDENTIFICACION QUE NO ESTE EN ESTA LISTA, EN LUGAR DE
+REMARK*    RECALCULAR EL BATCH COMPLETO POR UNAS POCAS CORRECCIONES.
+           MOVE 0 TO SW-CON-LISTA-REPROCESO
+           MOVE 0 TO REPR-TOPE
+           IF ARCH-LISTA-CORR-NAME NOT = SPACES
+              OPEN INPUT LISTA-REPROCESO
+              IF W-EST-LISTA-CORR = "00"
+                 MOVE 1 TO SW-CON-LISTA-REPROCESO
+                 PERFORM UNTIL W-EST-LISTA-CORR = "10"
+                            OR REPR-TOPE >= 100
+                    READ LISTA-REPROCESO NEXT RECORD
+                      AT END MOVE "10" TO W-EST-LISTA-CORR
+                      NOT AT END
+                        ADD 1 TO REPR-TOPE
+                        MOVE CORR-TIPO-ID TO REPR-TIPO-ID(REPR-TOPE)
+                        MOVE CORR-NRO-ID  TO REPR-NRO-ID(REPR-TOPE)
+                    END-READ
+                 END-PERFORM
+                 CLOSE LISTA-REPROCESO
+                 DISPLAY "CARACTPER - REPROCESO PARCIAL, "
+                          REPR-TOPE " IDENTIFICACIONES A CORREGIR"
+              ELSE
+                 DISPLAY "CARACTPER - CORRIDA ABORTADA, NO SE PUDO "
+                          "ABRIR LA LISTA DE REPROCESO "
+                          ARCH-LISTA-CORR-NAME " " W-EST-LISTA-CORR
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       1000-PROCESAR.
+REMARK* ******************************************************** *
+REMARK*1000-PROCESAR.
+REMARK* ******************************************************** *
+           PERFORM UNTIL W-FIN-ENTRADA = 1
+            READ ENTRADA NEXT RECORD AT END MOVE 1 TO W-FIN-ENTRADA
+            END-READ
+            IF W-FIN-ENTRADA = 0
+              ADD 1 TO W-NRO-REGISTRO
+              IF SW-SALTANDO = 1
+                 IF ENT-TIPO-ID = W-REINICIO-TIPO-ID
+                    AND ENT-NRO-ID = W-REINICIO-NRO-ID
+                    MOVE 0 TO SW-SALTANDO
+                 END-IF
+              ELSE
+               IF RANGO-FIN > 0
+                  AND (W-NRO-REGISTRO < RANGO-INICIO
+                       OR W-NRO-REGISTRO > RANGO-FIN)
+                 CONTINUE
+               ELSE
+               IF SW-CON-LISTA-REPROCESO = 1
+                  PERFORM 1005-ESTA-EN-LISTA-REPROCESO
+               ELSE
+                  SET EN-LISTA-REPROCESO TO TRUE
+               END-IF
+               IF NO-EN-LISTA-REPROCESO
+                 CONTINUE
+               ELSE
+                ADD 1 TO CON-LEIDOS
+                MOVE 0 TO SW-GRABO-ALGO
+                MOVE ENT-TIPO-ID TO TIPO-ID-CARACT
+                MOVE ENT-NRO-ID  TO NRO-ID-CARACT
+                MOVE CON-NO-ENC  TO W-CON-NO-ENC-ANTES
+                PERFORM 4299-INICIALIZE-CARACTBC
+                PERFORM 1166-TOMAR-FECHA-HORA-REP
+                MOVE W-REP-FECHA-TXT TO REPSAL-FECHAI-PG
+                MOVE W-REP-HORA-TXT  TO REPSAL-HORAI-PG
+                PERFORM 1000-CALCULAR-CARACTERISTICAS
+                PERFORM 1166-TOMAR-FECHA-HORA-REP
+                MOVE W-REP-FECHA-TXT TO REPSAL-FECHAF-PG
+                MOVE W-REP-HORA-TXT  TO REPSAL-HORAF-PG
+                MOVE "CALCULAR CARACTERISTICAS" TO REPSAL-DESCRIPCION
+                PERFORM 1167-GRABAR-REPSAL
+                IF CON-NO-ENC > W-CON-NO-ENC-ANTES
+                   PERFORM 1150-GRABAR-NO-ENCONTRADO
+                END-IF
+                IF SW-GEN-PER22 = 1
+                   PERFORM 1100-GRABAR-PER22
+                END-IF
+                IF SW-GEN-PER29 = 1
+                   PERFORM 1100-GRABAR-PER29
+                END-IF
+                IF SW-GRABO-ALGO = 1
+                   ADD 1 TO CON-GRABADOS
+                END-IF
+                IF CON-LEIDOS(6:3) = ZEROS
+                   PERFORM 1160-LOGUEAR-PROGRESO
+                   PERFORM 1170-GRABAR-CHECKPOINT
+                END-IF
+               END-IF
+               END-IF
+              END-IF
+            END-IF
+           END-PERFORM.
+
+REMARK******************************************************************
+       1005-ESTA-EN-LISTA-REPROCESO.
+REMARK*    BUSCA ENT-TIPO-ID/ENT-NRO-ID EN LA TABLA CARGADA POR
+REMARK*    0055-CARGAR-LISTA-REPROCESO.
+           SET NO-EN-LISTA-REPROCESO TO TRUE
+           PERFORM 1006-COMPARAR-ENTRADA-LISTA
+              VARYING IX-REPR FROM 1 BY 1
+              UNTIL IX-REPR > REPR-TOPE OR EN-LISTA-REPROCESO.
+
+       1006-COMPARAR-ENTRADA-LISTA.
+           IF ENT-TIPO-ID = REPR-TIPO-ID(IX-REPR)
+              AND ENT-NRO-ID = REPR-NRO-ID(IX-REPR)
+              SET EN-LISTA-REPROCESO TO TRUE
+           END-IF.
+
+REMARK******************************************************************
+       1160-LOGUEAR-PROGRESO.
+REMARK*    UNA LINEA CON MARCA DE TIEMPO POR CHECKPOINT, PARA PODER
+REMARK*    MONITOREAR CORRIDAS DESATENDIDAS (TAIL DEL LOG, DETECCION
+REMARK*    DE JOB COLGADO, ETA) EN LUGAR DE SOLO DISPLAY EN CONSOLA.
+           ACCEPT HORA-SISTEMA FROM TIME
+           MOVE SPACES TO REG-LOG-PROCESO
+           STRING FECHA-SISTEMA         DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  HORA-SIST-HH           DELIMITED BY SIZE
+                  ":"                   DELIMITED BY SIZE
+                  HORA-SIST-MM           DELIMITED BY SIZE
+                  ":"                   DELIMITED BY SIZE
+                  HORA-SIST-SS           DELIMITED BY SIZE
+                  "  LEIDOS: "          DELIMITED BY SIZE
+                  CON-LEIDOS            DELIMITED BY SIZE
+                  "  GRABADOS: "        DELIMITED BY SIZE
+                  CON-GRABADOS          DELIMITED BY SIZE
+                  INTO REG-LOG-PROCESO
+           END-STRING
+           WRITE REG-LOG-PROCESO.
+
+REMARK******************************************************************
+       1166-TOMAR-FECHA-HORA-REP.
+REMARK*    TOMA FECHA Y HORA DEL SISTEMA Y LAS ARMA EN TEXTO
+REMARK*    "YYYY-MM-DD"/"HH:MM:SS" PARA EL REPORTE DE TIEMPOS REPSAL.
+           ACCEPT W-REP-FECHA FROM DATE YYYYMMDD
+           ACCEPT W-REP-HORA  FROM TIME
+           STRING W-REP-FECHA-YYYY        DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  W-REP-FECHA-MM          DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  W-REP-FECHA-DD          DELIMITED BY SIZE
+                  INTO W-REP-FECHA-TXT
+           END-STRING
+           STRING W-REP-HORA-HH           DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  W-REP-HORA-MM           DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  W-REP-HORA-SS           DELIMITED BY SIZE
+                  INTO W-REP-HORA-TXT
+           END-STRING.
+
+REMARK******************************************************************
+       1167-GRABAR-REPSAL.
+REMARK*    REGISTRA EL TIEMPO ANTES/DESPUES DEL CALCULO DE
+REMARK*    CARACTERISTICAS PARA LA IDENTIFICACION EN CURSO.
+           MOVE ENT-TIPO-ID                TO REPSAL-TIP-ID
+           MOVE ENT-NRO-ID                 TO REPSAL-NUM-ID
+           WRITE REG-REP-CARACTPER.
+
+REMARK******************************************************************
+       1170-GRABAR-CHECKPOINT.
+REMARK*    GUARDA LA ULTIMA IDENTIFICACION YA PROCESADA EN ESTE PUNTO
+REMARK*    DE CONTROL, PARA QUE UN REINICIO POSTERIOR (0050-LEER-
+REMARK*    CHECKPOINT) NO TENGA QUE VOLVER A PROCESAR DESDE EL INICIO
+REMARK*    DEL ARCHIVO DE ENTRADA SI LA CORRIDA SE INTERRUMPE.
+           MOVE ENT-TIPO-ID  TO CKPT-TIPO-ID
+           MOVE ENT-NRO-ID   TO CKPT-NRO-ID
+           MOVE CON-LEIDOS   TO CKPT-CON-LEIDOS
+           WRITE REG-CKPT-CARACT.
+
+REMARK******************************************************************
+       1150-GRABAR-NO-ENCONTRADO.
+REMARK*    CON-NO-ENC YA LO INCREMENTA 1000-CALCULAR-CARACTERISTICAS
+REMARK*    (VIA CARACTPER.PROC/CARACT.PROC) CUANDO LA IDENTIFICACION
+REMARK*    NO TIENE REGISTRO EN SUSCRIPTOR; AQUI SOLO SE DEJA
+REMARK*    CONSTANCIA DE CUAL IDENTIFICACION FUE, NO SOLO EL CONTEO.
+              MOVE ENT-TIPO-ID TO TIPO-ID-NOENC
+              MOVE ENT-NRO-ID  TO NRO-ID-NOENC
+              WRITE REG-NO-ENC.
+
+REMARK******************************************************************
+       1100-GRABAR-PER22.
+              INITIALIZE REG-SLD-PER22
+              MOVE ENT-TIPO-ID         TO TIP-ID-PER22
+              MOVE ENT-NRO-ID          TO NUM-ID-PER22
+              MOVE 01MOR998MX022       TO SLD-01MOR998MX022
+              MOVE 01MOR997MX022       TO SLD-01MOR997MX022
+              MOVE 01MOR996MX022       TO SLD-01MOR996MX022
+              WRITE REG-SLD-PER22
+              MOVE 1 TO SW-GRABO-ALGO.
+
+REMARK******************************************************************
+       1100-GRABAR-PER29.
+              INITIALIZE  REG-SLD-PER29-RPL
+              MOVE  ENT-TIPO-ID       TO  TIP-ID-PER29-RPL
+              MOVE  ENT-NRO-ID        TO  NUM-ID-PER29-RPL
+              MOVE  01END999RO029     TO  SLD-01END999RO029
+              MOVE  01END998RO029     TO  SLD-01END998RO029
+              MOVE  01END997RO029     TO  SLD-01END997RO029
+              MOVE  01END996RO029     TO  SLD-01END996RO029
+              MOVE  01END995RO029     TO  SLD-01END995RO029
+              MOVE  01END994RO029     TO  SLD-01END994RO029
+              MOVE  01END993RO029     TO  SLD-01END993RO029
+              MOVE  01END992RO029     TO  SLD-01END992RO029
+              MOVE  01END991RO029     TO  SLD-01END991RO029
+              MOVE  01END990RO029     TO  SLD-01END990RO029
+              MOVE  01END989RO029     TO  SLD-01END989RO029
+              MOVE  01NUM998RO029     TO  SLD-01NUM998RO029
+              MOVE  01NUM997RO029     TO  SLD-01NUM997RO029
+              MOVE  01NUM996RO029     TO  SLD-01NUM996RO029
+              MOVE  02NUM995TO029     TO  SLD-02NUM995TO029
+              MOVE  01EXP999RO029     TO  SLD-01EXP999RO029
+              MOVE  01EXP998RO029     TO  SLD-01EXP998RO029
+              MOVE  01EXP997RO029     TO  SLD-01EXP997RO029
+              MOVE  01EXP996RO029     TO  SLD-01EXP996RO029
+              MOVE  02EXP995TO029     TO  SLD-02EXP995TO029
+              MOVE  02EXP994TO029     TO  SLD-02EXP994TO029
+              WRITE REG-SLD-PER29-RPL
+              MOVE 1 TO SW-GRABO-ALGO.
+
+REMARK* *********************************************************** *
+       0060-CERRAR-ARCHIVOS.
+REMARK* *********************************************************** *
+            PERFORM  1000-CERRAR-DCSRARCH.
+            CLOSE ENTRADA SUSCRIPTOR
+            CLOSE MAESTRO-DIRECC NOAMNISTIA21 INDEXADO
+            CLOSE MAESTRO-CREDIT MAESTRO-CHECK
+            CLOSE BDIIREGI BDIIDAS .
+            IF SW-GEN-PER22 = 1
+               INITIALIZE REG-SLD-PER22-TRL
+               MOVE "T"                 TO SLD-TRL-TIPO-REG-PER22
+               MOVE CON-GRABADOS        TO SLD-TRL-CANT-REG-PER22
+               WRITE REG-SLD-PER22-TRL
+               CLOSE SALIDA-PER22
+            END-IF
+            IF SW-GEN-PER29 = 1
+               INITIALIZE REG-SLD-PER29-TRL
+               MOVE "T"                 TO SLD-TRL-TIPO-REG-PER29
+               MOVE CON-GRABADOS        TO SLD-TRL-CANT-REG-PER29
+               WRITE REG-SLD-PER29-TRL
+               CLOSE SALIDA-PER29-RPL
+            END-IF
+            CLOSE REPORTE-NO-ENC
+            CLOSE LOG-PROCESO
+            CLOSE CHECKPOINT-CARACT
+            CLOSE REPSAL-CARACTPER.
+
+REMARK******************************************************************
+       2000-CEDULAS.
+REMARK******************************************************************
+           OPEN INPUT MAESTRO-CREDIT.
+           OPEN OUTPUT ENTRADA.
+           READ MAESTRO-CREDIT NEXT AT END MOVE 1 TO W-FIN-ENTRADA.
+           PERFORM UNTIL MUESTRA > 10000  OR W-FIN-ENTRADA = 1
+             IF ENT-TIPO-ID <> TIPO-ID-ABD07 OR
+                ENT-NRO-ID  <> NUM-ID-ABD07
+                MOVE TIPO-ID-ABD07 TO ENT-TIPO-ID
+                MOVE NUM-ID-ABD07  TO ENT-NRO-ID
+                ADD 1 TO MUESTRA
+                WRITE REG-ENTRADA
+              END-IF
+              READ MAESTRO-CREDIT NEXT AT END
+                   MOVE 1 TO W-FIN-ENTRADA
+              END-READ
+           END-PERFORM.
+           CLOSE MAESTRO-CREDIT.
+           CLOSE ENTRADA.
+
+       COPY CARACT.PROC.
+       COPY CARACTTEM.PROC.
+       COPY CARACTPER.PROC.
+       COPY CARACTCAL.PROC.
+       COPY LEEMAESTROS.PROC.
+       COPY LEEICMVLR.PROC.
+       COPY DCSRARCH.PROC.
+       COPY PE-VALORES.PROC.
+       COPY VALVLR.PROC.
+       COPY UTLBIT.PROC.
+
+REMARK* *********************************************************** *
+       0100-DISPLAYS-PROGRAMA.
+REMARK* *********************************************************** *
+              DISPLAY " "
+              DISPLAY " "
+
+              DISPLAY "REG. LEIDOS      => "
+              DISPLAY CON-LEIDOS
+
+              DISPLAY "REG. GRABADOS      => "
+              DISPLAY CON-GRABADOS
+
+              DISPLAY " "
+              DISPLAY " ".
+
+REMARK* *********************************************************** *
+       0110-VALIDAR-RECONCILIACION.
+REMARK*    CADA REGISTRO LEIDO DEBE TERMINAR GRABADO EN ALGUNA SALIDA
+REMARK*    PERxx O REGISTRADO COMO NO-ENCONTRADO; CUALQUIER OTRA
+REMARK*    DIFERENCIA INDICA UN PROBLEMA DE PROCESAMIENTO QUE DEBE
+REMARK*    DETENER LA CADENA ANTES DE QUE EL ARCHIVO SALGA AL CLIENTE.
+REMARK* *********************************************************** *
+           IF CON-LEIDOS = CON-GRABADOS + CON-NO-ENC
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "*** ALERTA: RECONCILIACION FALLIDA ***"
+              DISPLAY "LEIDOS   = " CON-LEIDOS
+              DISPLAY "GRABADOS = " CON-GRABADOS
+              DISPLAY "NO-ENC   = " CON-NO-ENC
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+
+REMARK* *********************************************************** *
+       0120-ENVIAR-CORREO.
+REMARK*    AVISA A OPERACIONES AL TERMINAR LA CORRIDA, EN VEZ DE QUE
+REMARK*    SE ENTEREN DE UNA PERSONALIZACION FALLIDA SOLO CUANDO EL
+REMARK*    CLIENTE LLAMA PREGUNTANDO POR SU ARCHIVO. EL DESTINATARIO
+REMARK*    SE TOMA DE LA VARIABLE DE AMBIENTE CARACTPER_MAIL_TO; SI
+REMARK*    NO ESTA DEFINIDA NO HAY A QUIEN AVISAR Y NO SE ENVIA NADA.
+REMARK* *********************************************************** *
+           MOVE "CARACTPER_MAIL_TO" TO ENV-NAME
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF ENV-VALUE = SPACES OR ENV-VALUE = "CARACTPER_MAIL_TO"
+              DISPLAY "CARACTPER_MAIL_TO NO DEFINIDA; NO SE ENVIA "
+                       "CORREO DE NOTIFICACION"
+           ELSE
+              IF RETURN-CODE = 0
+                 STRING PROGRAMA-EMAIL DELIMITED BY SPACES
+                        " OK - LEIDOS " DELIMITED BY SIZE
+                        CON-LEIDOS      DELIMITED BY SIZE
+                        " GRABADOS "    DELIMITED BY SIZE
+                        CON-GRABADOS    DELIMITED BY SIZE
+                        " NO-ENC "      DELIMITED BY SIZE
+                        CON-NO-ENC      DELIMITED BY SIZE
+                        INTO W-ASUNTO-CORREO
+                 END-STRING
+              ELSE
+                 STRING PROGRAMA-EMAIL DELIMITED BY SPACES
+                        " FALLO - RECONCILIACION "  DELIMITED BY SIZE
+                        "LEIDOS " DELIMITED BY SIZE
+                        CON-LEIDOS      DELIMITED BY SIZE
+                        " <> GRABADOS+NOENC" DELIMITED BY SIZE
+                        INTO W-ASUNTO-CORREO
+                 END-STRING
+              END-IF
+              STRING "echo '" DELIMITED BY SIZE
+                     W-ASUNTO-CORREO DELIMITED BY SIZE
+                     "' | mailx -s '" DELIMITED BY SIZE
+                     W-ASUNTO-CORREO DELIMITED BY SIZE
+                     "' " DELIMITED BY SIZE
+                     ENV-VALUE       DELIMITED BY SPACES
+                     INTO W-COMANDO-SYST
+              END-STRING
+              CALL "SYSTEM" USING COMANDO-SYST
+           END-IF.
+REMARK* ************************************************************ *
