@@ -95,6 +95,9 @@ REMARK******************************************************************
        01 SEC-ENT-TITLE PIC X(80) VALUE "$TEMPORALES/SCOREENT".
        01 SEC-SAL-TITLE PIC X(80) VALUE "$TEMPORALES/SCORESAL".
        01 REP-SAL-TITLE PIC X(80) VALUE "$TEMPORALES/REPSCSAL".
+
+      * validacion de variables de ambiente requeridas al arranque
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
        01 BIND-title                PIC X(80) VALUE SPACES.
 
        01 BIND-reg-connect              PIC X(100) VALUE SPACES.
@@ -103,6 +106,7 @@ REMARK******************************************************************
       *    nombre del programa
        01 WS-ARCHIVO                    PIC X(70) VALUE SPACES.
        01 WS-ALIAS                      PIC X(15).
+       01 WS-DB2ERR-OK                  PIC 9.
       *    db user and pssword
        01 WS-USR                        PIC X(15).
        01 WS-PASS                       PIC X(18).
@@ -111,6 +115,12 @@ REMARK******************************************************************
 
        01 COMANDO                       PIC X(40) VALUE SPACES.
 
+REMARK*** RECONEXION A LA BASE DE DATOS
+       01 WS-REINTENTOS-ENV             PIC X(15) VALUE SPACES.
+       01 MAX-REINTENTOS-CONEXION       PIC 9(02) VALUE 3.
+       01 SEGUNDOS-ESPERA-RECONEXION    PIC 9(02) VALUE 2.
+       01 CONT-REINTENTOS-CONEXION      PIC 9(02) VALUE ZEROS.
+
 REMARK*** CONTADORES
        01  W-LEIDOS                     PIC  9(12) VALUE ZEROS.
        01  W-GRABADOS                   PIC  9(12) VALUE ZEROS.
@@ -153,6 +163,8 @@ REMARK******************************************************************
            DISPLAY "                                                "
            PERFORM 7777-CONTROL-TIEMPO
            DISPLAY " Inicio Proceso : " FECHA-PG " " HORA-PG
+      *
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
       *
            MOVE "TESDB2" TO WS-PROGRAMA
            PERFORM 1000-ABRIR-ARCHIVOS
@@ -160,6 +172,28 @@ REMARK******************************************************************
            PERFORM 6000-FINALIZAR
            STOP RUN.
 
+      ****************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO O HACER EL PRIMER BIND,
+      *QUE LAS VARIABLES DE AMBIENTE $HCOBND Y $TEMPORALES ESTEN
+      *DEFINIDAS. VER expco/entorno/VARIABLES-ENTORNO.txt
+      ****************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "HCOBND" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "HCOBND"
+              DISPLAY "No se ha fijado: $HCOBND!!!!! "
+              STOP RUN
+           END-IF
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
        1000-ABRIR-ARCHIVOS.
 REMARK******************************************************************
 REMARK*1000-ABRIR-ARCHIVOS.
@@ -235,7 +269,16 @@ REMARK****************************************************************
            MOVE "lstxclde" TO WS-USR
            MOVE "LstxcD8" TO WS-PASS
            MOVE "LIST_DL1" TO WS-ALIAS
-      *    bind del programa WS-PROGRAMA contra la base WS-ALIAS 
+      *    cantidad de reintentos de conexion, parametrizable por
+      *    la variable de ambiente DB2REINTENTOS (por defecto 3)
+           MOVE "DB2REINTENTOS" TO WS-REINTENTOS-ENV
+           DISPLAY WS-REINTENTOS-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-REINTENTOS-ENV FROM ENVIRONMENT-VALUE
+           IF WS-REINTENTOS-ENV NOT = "DB2REINTENTOS"
+              AND WS-REINTENTOS-ENV(1:2) IS NUMERIC
+               MOVE WS-REINTENTOS-ENV(1:2) TO MAX-REINTENTOS-CONEXION
+           END-IF
+      *    bind del programa WS-PROGRAMA contra la base WS-ALIAS
            PERFORM 1000-BIND-RUTSQL
 
       *    connect a la base de datos: primeto elige la conexi�n que va
@@ -244,11 +287,7 @@ REMARK****************************************************************
            EXEC SQL
                 CONNECT TO :WS-ALIAS USER :WS-USR USING :WS-PASS
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot connect " WS-ALIAS
-                sqlcode-I sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot connect " WS-ALIAS.
 
       *    preparaci�n del cursor para la tabla SCORE: posiciona para
       *    leer las filas de un (TIPOID, NUMID) por fecha
@@ -259,9 +298,9 @@ REMARK****************************************************************
                WHERE TIPOID = :SCORE-tipoid AND NUMID = :SCORE-numid
                FOR READ ONLY
            END-EXEC
-           if sqlcode not = 0
-               display "Error: cannot declare cursor SQLCODE:" sqlcode
-               display sqlerrmc
+           CALL "DB2ERR" USING SQLCA "Error: cannot declare cursor "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
                stop run
            end-if
            PERFORM 1000-CONECTARSE-A-LAS-BDS.
@@ -283,11 +322,8 @@ REMARK*******************************************************************
            EXEC SQL
                open vcurs
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                display "Error: cannot open SCOPE cursor " WS-ALIAS
-                sqlcode-I sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot open SCOPE cursor "
+                WS-ALIAS.
 
            INITIALIZE SCORE-fecha SCORE-score SCORE-exclusion 
            SCORE-segmento
@@ -313,9 +349,8 @@ REMARK*******************************************************************
            END-PERFORM
       *    si termin� con error lo publica
            if sqlcode not = 100
-                MOVE SQLCODE TO sqlcode-I
-                display "Error: cannot fetch " WS-ALIAS sqlcode-I
-                sqlerrmc 
+                CALL "DB2ERR" USING SQLCA "Error: cannot fetch "
+                   WS-ALIAS
            END-IF
            PERFORM 1000-CLOSEVCURS.
 
@@ -354,11 +389,7 @@ REMARK******************************************************************
            EXEC SQL
                 CONNECT TO :WS-ALIAS USER :WS-USR USING :WS-PASS
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot connect " WS-ALIAS
-                sqlcode-I sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot connect " WS-ALIAS.
 
        1002-SETCONNECTION-XXXX-DL1.
 REMARK*****************************************************************
@@ -369,36 +400,48 @@ REMARK*****************************************************************
            exec sql
              SET CONNECTION :WS-ALIAS
            end-exec
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot set connect " WS-ALIAS
-                sqlcode-I sqlerrmc INTO AREA-MSG
-                display AREA-MSG
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot set connect "
+                WS-ALIAS.
 REMARK*   PROCEDIMIENTO PARA VERIFICAR TAKE OVER O FALLA EN LA CONEXION
 REMARK*   CON LA BASE DE DATOS; SE REALIZA UN COMMIT PARA VERIFICAR SI
 REMARK*   EXISTE LA CONEXION CON LA BASE DE DATOS. SI HAY PROBLEMA
 REMARK*   SE INTENTA DE NUEVO LA RECONEXION
            EXEC SQL commit END-EXEC
-           IF SQLCODE NOT = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot commit  " WS-ALIAS
-                sqlcode-I sqlerrmc
-                DISPLAY "SE PROCEDE A DESCONECTAR" WS-ALIAS
-                EXEC SQL disconnect :WS-ALIAS END-EXEC
-                if sqlcode not = 0
-                    MOVE SQLCODE TO sqlcode-I
-                    DISPLAY "Error: cannot disconnect " WS-ALIAS
-                    sqlcode-I sqlerrmc
-                end-if
-                DISPLAY "SE PROCEDE A CONECTAR DE NUEVO" WS-ALIAS
-                1002-SETCONNECTION-XXXX-DL1
+           CALL "DB2ERR" USING SQLCA "Error: cannot commit  "
+              WS-ALIAS RETURNING WS-DB2ERR-OK
+           IF WS-DB2ERR-OK = 1
+                MOVE ZEROS TO CONT-REINTENTOS-CONEXION
+                PERFORM 1002-REINTENTAR-CONEXION-XXXX-DL1
+                   UNTIL sqlcode = 0
+                      OR CONT-REINTENTOS-CONEXION
+                         NOT LESS THAN MAX-REINTENTOS-CONEXION
                 IF sqlcode = 0
                    DISPLAY "RECONEXION EXITOSA!!!" WS-ALIAS
                 ELSE
                    DISPLAY "FALLA EN RECONEXION!!!!" WS-ALIAS
+                   STOP RUN
                 END-IF
            END-IF.
+       1002-REINTENTAR-CONEXION-XXXX-DL1.
+REMARK*****************************************************************
+REMARK*1002-REINTENTAR-CONEXION-XXXX-DL1.
+REMARK*    UN INTENTO DE RECONEXION: DESCONECTA Y VUELVE A CONECTAR,
+REMARK*    CON UNA PAUSA PREVIA. SE REPITE DESDE
+REMARK*    1002-SETCONNECTION-XXXX-DL1 HASTA MAX-REINTENTOS-CONEXION
+REMARK*    VECES O HASTA QUE LA CONEXION QUEDE RESTABLECIDA.
+REMARK*****************************************************************
+           ADD 1 TO CONT-REINTENTOS-CONEXION
+           DISPLAY "SE PROCEDE A DESCONECTAR (INTENTO "
+                   CONT-REINTENTOS-CONEXION ") " WS-ALIAS
+           EXEC SQL disconnect :WS-ALIAS END-EXEC
+           CALL "DB2ERR" USING SQLCA
+                "Error: cannot disconnect " WS-ALIAS
+           CALL "C$SLEEP" USING SEGUNDOS-ESPERA-RECONEXION
+           DISPLAY "SE PROCEDE A CONECTAR DE NUEVO" WS-ALIAS
+           EXEC SQL
+                CONNECT TO :WS-ALIAS USER :WS-USR USING :WS-PASS
+           END-EXEC
+           CALL "DB2ERR" USING SQLCA "Error: cannot connect " WS-ALIAS.
 
        1000-CLOSEVCURS.
 REMARK****************************************************************
@@ -408,12 +451,8 @@ REMARK****************************************************************
            EXEC SQL
                close vcurs
            END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                STRING "Error: cannot close cursor " WS-ALIAS
-                sqlcode-I sqlerrmc INTO AREA-MSG
-                display AREA-MSG
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot close cursor "
+                WS-ALIAS.
 
 REMARK***************************RUTINAS PARA ADQUIRIR CREDENCIALES ****
        1000-BIND-RUTSQL.
@@ -521,17 +560,9 @@ REMARK*    SE MANDA A EJECUTAR LA MACRO
 
       *    Cierra la conexion con la base de datos
            EXEC SQL commit END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot commit  " WS-ALIAS
-                sqlcode-I sqlerrmc
-           end-if
+           CALL "DB2ERR" USING SQLCA "Error: cannot commit  " WS-ALIAS
            EXEC SQL disconnect :WS-ALIAS END-EXEC
-           if sqlcode not = 0
-                MOVE SQLCODE TO sqlcode-I
-                DISPLAY "Error: cannot discon  " WS-ALIAS
-                sqlcode-I sqlerrmc
-           end-if.
+           CALL "DB2ERR" USING SQLCA "Error: cannot discon  " WS-ALIAS.
 
        7777-CONTROL-TIEMPO.
       ****************************************************************
