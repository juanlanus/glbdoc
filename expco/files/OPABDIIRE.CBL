@@ -20,7 +20,7 @@ REMARK******************************************************************
       *===============================================================
       * ESTRUCTURA DEL ARCHIVO ENTREGADO POR LA REGISTRADURIA NACIONAL
       *===============================================================
-             SELECT BDIIREGI 
+             SELECT BDIIREGI
       *         ASSIGN TO DISK "/despeciales2/temporales/BDIIREGI/"
       *         ASSIGN TO DISK "Z:\OPTIMIZACION\BDIIRE\BDIIRE"
                 ASSIGN TO EXTERNAL BDIIRE
@@ -28,10 +28,90 @@ REMARK******************************************************************
                 ACCESS MODE IS DYNAMIC
                 RECORD KEY IS LLAVE-BDIIREGI
                 FILE STATUS W-STATUS-BDIIREGI.
- 
+
+      * CHECKPOINT-BDIIREGI
+      *===============================================================
+      * PUNTO DE CONTROL DE LA ACTUALIZACION, PARA RETOMAR EL PROCESO
+      * SI SE INTERRUMPE ANTES DE TERMINAR LAS 1,000,000 REESCRITURAS
+      *===============================================================
+             SELECT CHECKPOINT-BDIIREGI
+                ASSIGN TO DISK                   CHK-BDIIREGI-TITLE
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS W-STATUS-CHK-BDIIREGI.
+
+      * ENTRADA-BDIIREGI
+      *===============================================================
+      * ARCHIVO CON LOS VALORES REALES DE LA REGISTRADURIA NACIONAL,
+      * PARA MODO-EJECUCION "ENTRADA" (EN VEZ DE GENERAR DATOS SINTETICOS)
+      *===============================================================
+             SELECT ENTRADA-BDIIREGI
+                ASSIGN TO DISK                   ENT-BDIIREGI-TITLE
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS W-STATUS-ENT-BDIIREGI.
+
+      * DETALLE-BDIIREGI
+      *===============================================================
+      * LISTADO DE AUDITORIA CON CADA CEDULA-BDIIREGI QUE QUEDO
+      * EFECTIVAMENTE ACTUALIZADA EN LA CORRIDA
+      *===============================================================
+             SELECT DETALLE-BDIIREGI
+                ASSIGN TO DISK                   DET-BDIIREGI-TITLE
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS W-STATUS-DET-BDIIREGI.
+
+      * REPSAL-BDIIREGI
+      *===============================================================
+      * REPORTE DE TIEMPOS DE CADA REESCRITURA DE REGISTRO EN BDIIREGI
+      *===============================================================
+             SELECT OPTIONAL REPSAL-BDIIREGI
+                ASSIGN TO DISK                   REP-BDIIREGI-TITLE
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS W-STATUS-REP-BDIIREGI.
+
        DATA DIVISION.
        FILE SECTION.
        COPY BDIIREGI.FD.
+           FD CHECKPOINT-BDIIREGI.
+           01 REG-CHK-BDIIREGI.
+              02 CHK-ACTUALIZADOS        PIC 9(12).
+              02 CHK-CEDULA-BDIIREGI     PIC 9(11).
+           FD ENTRADA-BDIIREGI.
+           01 REG-ENT-BDIIREGI.
+              02 ENT-TIPO-ID-BDIIREGI       PIC 9(01).
+              02 ENT-CEDULA-BDIIREGI        PIC 9(11).
+              02 ENT-IND-SEXO-BDIIREGI      PIC X(01).
+              02 ENT-BLOQUEO-TUTELA-BDIIREGI PIC X(01).
+              02 ENT-IND-CREACION-BDIIREGI  PIC X(01).
+              02 ENT-IND-CAMBIO-BDIIREGI    PIC X(01).
+           FD DETALLE-BDIIREGI.
+           01 REG-DET-BDIIREGI.
+              02 DET-TIPO-REG             PIC X(01) VALUE "D".
+              02 DET-TIPO-ID-BDIIREGI     PIC 9(01).
+              02 FILLER                   PIC X(01) VALUE SPACE.
+              02 DET-CEDULA-BDIIREGI      PIC 9(11).
+      *       registro de encabezado, primera linea del archivo
+           01 REG-DET-BDIIREGI-HDR.
+              02 DET-HDR-TIPO-REG         PIC X(01) VALUE "H".
+              02 DET-HDR-PROGRAMA         PIC X(09).
+              02 DET-HDR-FECHA-PROC       PIC X(08).
+              02 DET-HDR-HORA-PROC        PIC X(08).
+      *       registro de sumario, ultima linea del archivo
+           01 REG-DET-BDIIREGI-TRL.
+              02 DET-TRL-TIPO-REG         PIC X(01) VALUE "T".
+              02 DET-TRL-CANT-REG         PIC 9(08).
+           FD REPSAL-BDIIREGI.
+           01 REG-REP-BDIIREGI.
+              02 REPSAL-TIP-ID            PIC X(01).
+              02 REPSAL-NUM-ID            PIC X(11).
+              02 REPSAL-DESCRIPCION       PIC X(40).
+              02 REPSAL-FECHAI-PG         PIC X(10).
+              02 REPSAL-HORAI-PG          PIC X(8).
+              02 REPSAL-FECHAF-PG         PIC X(10).
+              02 REPSAL-HORAF-PG          PIC X(8).
        WORKING-STORAGE SECTION.
 
 
@@ -42,8 +122,27 @@ REMARK*** DE ENTRADA
 REMARK*** VARIABLES GENERALES
 REMARK***********************
        01 W-STATUS-BDIIREGI            PIC XX VALUE SPACE.
+       01 W-STATUS-CHK-BDIIREGI        PIC XX VALUE SPACE.
+       01 W-STATUS-ENT-BDIIREGI        PIC XX VALUE SPACE.
        01 W-EDITCON                    PIC ZZZ,ZZZ,ZZZ,ZZZ.
        01 W-CEDULA-BDIIREGI            PIC 9(11).
+       01 CHK-BDIIREGI-TITLE           PIC X(80)
+                                   VALUE "$TEMPORALES/BDIIREGICHK".
+       01 ENT-BDIIREGI-TITLE           PIC X(80)
+                                   VALUE "$TEMPORALES/BDIIREGIENT".
+       01 W-STATUS-DET-BDIIREGI        PIC XX VALUE SPACE.
+       01 DET-BDIIREGI-TITLE           PIC X(80)
+                                   VALUE "$TEMPORALES/BDIIREGIDET".
+       01 W-STATUS-REP-BDIIREGI        PIC XX VALUE SPACE.
+       01 REP-BDIIREGI-TITLE           PIC X(80)
+                                   VALUE "$TEMPORALES/BDIIREGIREP".
+       01 LINEA-COMANDO                PIC X(20) VALUE SPACES.
+       01 MODO-EJECUCION               PIC X(08) VALUE SPACES.
+       01 SW-MODO-ENTRADA              PIC 9(01) VALUE ZEROS.
+       01 IND-SEC-ENT-BDII             PIC 9(01) VALUE ZEROS.
+
+      * validacion de variables de ambiente requeridas al arranque
+       01 VAR-ENTORNO-CHK              PIC X(15) VALUE SPACES.
 
 
 REMARK*** VARIABLES TIPO REGISTRO
@@ -58,11 +157,18 @@ REMARK****************
 
 REMARK*** CONSTANTES
 REMARK***************
+       01  W-INTERVALO-CHECKPOINT          PIC  9(12) VALUE 10000.
 
 REMARK*** CONTADORES
 REMARK***************
        01  W-ACTUALIZADOS                  PIC  9(12) VALUE ZEROS.
-       01  W-NO-ACTUALIZADOS               PIC  9(12) VALUE ZEROS.      
+       01  W-NO-ACTUALIZADOS               PIC  9(12) VALUE ZEROS.
+       01  W-CONTADOR-CHECKPOINT           PIC  9(12) VALUE ZEROS.
+       01  SW-MODO-REINICIO                PIC  9(01) VALUE 0.
+       01  SW-SALTANDO                     PIC  9(01) VALUE 0.
+       01  W-REINICIO-ACTUALIZADOS         PIC  9(12) VALUE 0.
+       01  W-REINICIO-CEDULA-BDIIREGI      PIC  9(11) VALUE 0.
+       01  W-ITERACIONES-REST              PIC  9(12) VALUE 0.
              
 REMARK*** ARREGLOS   
 REMARK*************
@@ -93,15 +199,25 @@ REMARK******************************************************************
            DISPLAY "*                                              *"
            DISPLAY "************************************************"
            DISPLAY "                                                "
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           UNSTRING LINEA-COMANDO DELIMITED BY ALL " "
+                                     INTO MODO-EJECUCION
+           IF MODO-EJECUCION = "ENTRADA"
+              MOVE 1 TO SW-MODO-ENTRADA
+              DISPLAY "*** MODO ENTRADA: SE ACTUALIZA DESDE EL ARCHIVO "
+                       "REAL DE LA REGISTRADURIA ***"
+           END-IF
            PERFORM 10-CONTROL-TIEMPO
       *
            DISPLAY " Fecha Inicio Proceso : " FECHA-PG
            DISPLAY " Hora  Inicio Proceso : " HORA-PG.
-      *           
+      *
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+      *
            PERFORM 1000-ABRIR-ARCHIVOS
            PERFORM 1001-ACTUALIZAR-BDIIREGI
-           PERFORM 1003-MOSTRAR-CONTADORES          
-           PERFORM 1004-CERRAR-ARCHIVOS      
+           PERFORM 1003-MOSTRAR-CONTADORES
+           PERFORM 1004-CERRAR-ARCHIVOS
            STOP RUN.
            
      ****************************************************************
@@ -120,39 +236,190 @@ REMARK******************************************************************
            MOVE MESE-S                      TO MESE-P
            MOVE DIAS-S                      TO DIAS-P.           
           
-      ******************************************************************        
-      *1000-ABRIR-ARCHIVOS.                           
-      *SE ABREN LOS ARCHIVOS QUE SE UTILIZAN EN EL PROGRAMA        
-      ****************************************************************** 
-       1000-ABRIR-ARCHIVOS.                 
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *0050-LEER-CHECKPOINT
+      *SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR INCOMPLETA, SE
+      *LEE HASTA EL FINAL PARA RESCATAR LA ULTIMA CEDULA-BDIIREGI YA
+      *ACTUALIZADA, DE MANERA QUE 1001-ACTUALIZAR-BDIIREGI PUEDA
+      *RETOMAR DESDE ALLI EN LUGAR DE VOLVER A ACTUALIZAR TODO EL
+      *ARCHIVO DESDE CERO.
+      ******************************************************************
+       0050-LEER-CHECKPOINT.
+           MOVE 0 TO SW-MODO-REINICIO
+           MOVE 0 TO SW-SALTANDO
+           OPEN INPUT CHECKPOINT-BDIIREGI
+           IF W-STATUS-CHK-BDIIREGI = "00"
+              MOVE 1 TO SW-MODO-REINICIO
+              MOVE 1 TO SW-SALTANDO
+              PERFORM UNTIL W-STATUS-CHK-BDIIREGI = "10"
+                 READ CHECKPOINT-BDIIREGI NEXT RECORD
+                   AT END MOVE "10" TO W-STATUS-CHK-BDIIREGI
+                   NOT AT END
+                     MOVE CHK-ACTUALIZADOS   TO W-REINICIO-ACTUALIZADOS
+                     MOVE CHK-CEDULA-BDIIREGI
+                                        TO W-REINICIO-CEDULA-BDIIREGI
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-BDIIREGI
+              DISPLAY "OPABDIIRE - REINICIO DESDE CHECKPOINT CEDULA "
+                       W-REINICIO-CEDULA-BDIIREGI
+           ELSE
+              CLOSE CHECKPOINT-BDIIREGI
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-BDIIREGI.
+           IF W-STATUS-CHK-BDIIREGI <> "00"
+              DISPLAY "Error Abriendo el Archivo CHECKPOINT-BDIIREGI  "
+              W-STATUS-CHK-BDIIREGI
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-ABRIR-ARCHIVOS.
+      *SE ABREN LOS ARCHIVOS QUE SE UTILIZAN EN EL PROGRAMA
+      ******************************************************************
+       1000-ABRIR-ARCHIVOS.
            OPEN I-O  BDIIREGI
            IF W-STATUS-BDIIREGI <> "00"
               DISPLAY "Error Abriendo el Archivo BDIIRE  "
               W-STATUS-BDIIREGI
               STOP RUN
            END-IF.
+           PERFORM 0050-LEER-CHECKPOINT.
+           IF SW-MODO-ENTRADA = 1
+              OPEN INPUT ENTRADA-BDIIREGI
+              IF W-STATUS-ENT-BDIIREGI <> "00"
+                 DISPLAY "Error Abriendo el Archivo ENTRADA-BDIIREGI  "
+                 W-STATUS-ENT-BDIIREGI
+                 STOP RUN
+              END-IF
+           END-IF.
+           OPEN OUTPUT DETALLE-BDIIREGI
+           IF W-STATUS-DET-BDIIREGI <> "00"
+              DISPLAY "Error Abriendo el Archivo DETALLE-BDIIREGI  "
+              W-STATUS-DET-BDIIREGI
+              STOP RUN
+           END-IF.
+           PERFORM 1012-GRABAR-ENCABEZADO-DETALLE.
+           OPEN OUTPUT REPSAL-BDIIREGI
+           IF W-STATUS-REP-BDIIREGI <> "00"
+              DISPLAY "Error Abriendo el Archivo REPSAL-BDIIREGI  "
+              W-STATUS-REP-BDIIREGI
+              STOP RUN
+           END-IF.
 
       ******************************************************************        
       *1001-ACTUALIZAR-BDIIREGI.                           
       *ACTUALIZACION REGISTROS ARCHIVO BDIIREGI
       ****************************************************************** 
-       1001-ACTUALIZAR-BDIIREGI.                 
-           MOVE ZEROS                     TO W-ACTUALIZADOS 
+       1001-ACTUALIZAR-BDIIREGI.
+           MOVE ZEROS                     TO W-ACTUALIZADOS
                                              W-NO-ACTUALIZADOS
+                                             W-CONTADOR-CHECKPOINT
                                              W-CEDULA-BDIIREGI
-           PERFORM 1000000 TIMES 
+           IF SW-MODO-REINICIO = 1
+              MOVE W-REINICIO-ACTUALIZADOS  TO W-ACTUALIZADOS
+              MOVE W-REINICIO-CEDULA-BDIIREGI TO W-CEDULA-BDIIREGI
+           END-IF
+           IF SW-MODO-ENTRADA = 1
+              PERFORM 1006-ACTUALIZAR-DESDE-ENTRADA
+           ELSE
+              PERFORM 1001-ACTUALIZAR-SINTETICO
+           END-IF.
+
+      ****************************************************************
+      *1001-ACTUALIZAR-SINTETICO                                       *
+      *  GENERA LA CANTIDAD FIJA DE REGISTROS SINTETICOS QUE EL        *
+      *  PROGRAMA SIEMPRE HA MANEJADO COMO CARGA DE PRUEBA. SI VIENE   *
+      *  DE UN REINICIO, W-CEDULA-BDIIREGI YA ARRANCA EN LA ULTIMA     *
+      *  CEDULA ACTUALIZADA Y SOLO SE CORREN LAS ITERACIONES QUE       *
+      *  FALTAN PARA COMPLETAR EL MILLON.                              *
+      ****************************************************************
+       1001-ACTUALIZAR-SINTETICO.
+           IF SW-MODO-REINICIO = 1
+              COMPUTE W-ITERACIONES-REST =
+                      1000000 - W-REINICIO-ACTUALIZADOS
+           ELSE
+              MOVE 1000000 TO W-ITERACIONES-REST
+           END-IF
+           PERFORM W-ITERACIONES-REST TIMES
                PERFORM 1002-MOVER-A-REGIS
-               REWRITE REG-BDIIREGI INVALID KEY        
-                 MOVE 1 TO SW-ACTUAL-REGIS        
-               END-REWRITE                                           
-               IF SW-ACTUAL-REGIS > ZEROS                           
-                  DISPLAY "!ERROR: EN ACTUALIZACION DE REGIS !"                
-                       TIPO-ID-BDIIREGI " " CEDULA-BDIIREGI
-                  ADD 1                   TO W-NO-ACTUALIZADOS
-               ELSE        
-                  ADD 1                   TO W-ACTUALIZADOS        
-               END-IF        
-            END-PERFORM.  
+               PERFORM 1009-REESCRIBIR-REGISTRO
+            END-PERFORM.
+
+      ****************************************************************
+      *1006-ACTUALIZAR-DESDE-ENTRADA                                   *
+      *  ACTUALIZA BDIIREGI CON LOS VALORES REALES LEIDOS DE           *
+      *  ENTRADA-BDIIREGI, UNO A UNO, HASTA FIN DE ARCHIVO             *
+      ****************************************************************
+       1006-ACTUALIZAR-DESDE-ENTRADA.
+           PERFORM 1007-LEER-ENTRADA-BDIIREGI
+           PERFORM UNTIL IND-SEC-ENT-BDII = 1
+               IF SW-SALTANDO = 1
+                  IF ENT-CEDULA-BDIIREGI = W-REINICIO-CEDULA-BDIIREGI
+                     MOVE 0 TO SW-SALTANDO
+                  END-IF
+               ELSE
+                  PERFORM 1008-MOVER-A-REGIS-DESDE-ENTRADA
+                  PERFORM 1009-REESCRIBIR-REGISTRO
+               END-IF
+               PERFORM 1007-LEER-ENTRADA-BDIIREGI
+            END-PERFORM.
+
+      ****************************************************************
+      *1007-LEER-ENTRADA-BDIIREGI                                      *
+      *  LECTURA SECUENCIAL DEL ARCHIVO REAL DE LA REGISTRADURIA       *
+      ****************************************************************
+       1007-LEER-ENTRADA-BDIIREGI.
+           READ ENTRADA-BDIIREGI
+               AT END MOVE 1 TO IND-SEC-ENT-BDII
+           END-READ.
+
+      ****************************************************************
+      *1009-REESCRIBIR-REGISTRO                                        *
+      *  REESCRIBE REG-BDIIREGI YA CARGADO EN BDIIREGI, ACTUALIZA LOS  *
+      *  CONTADORES Y DISPARA EL CHECKPOINT CADA W-INTERVALO-CHECKPOINT*
+      ****************************************************************
+       1009-REESCRIBIR-REGISTRO.
+           PERFORM 10-CONTROL-TIEMPO
+           MOVE FECHA-PG               TO REPSAL-FECHAI-PG
+           MOVE HORA-PG                TO REPSAL-HORAI-PG
+           REWRITE REG-BDIIREGI INVALID KEY
+             MOVE 1 TO SW-ACTUAL-REGIS
+           END-REWRITE
+           PERFORM 10-CONTROL-TIEMPO
+           MOVE FECHA-PG               TO REPSAL-FECHAF-PG
+           MOVE HORA-PG                TO REPSAL-HORAF-PG
+           MOVE "REESCRIBIR BDIIREGI"  TO REPSAL-DESCRIPCION
+           PERFORM 1011-GRABAR-REPSAL
+           IF SW-ACTUAL-REGIS > ZEROS
+              DISPLAY "!ERROR: EN ACTUALIZACION DE REGIS !"
+                   TIPO-ID-BDIIREGI " " CEDULA-BDIIREGI
+              ADD 1                   TO W-NO-ACTUALIZADOS
+           ELSE
+              ADD 1                   TO W-ACTUALIZADOS
+              PERFORM 1010-GRABAR-DETALLE
+           END-IF
+           ADD 1                      TO W-CONTADOR-CHECKPOINT
+           IF W-CONTADOR-CHECKPOINT NOT LESS THAN
+                                        W-INTERVALO-CHECKPOINT
+              PERFORM 1005-GRABAR-CHECKPOINT
+              MOVE ZEROS              TO W-CONTADOR-CHECKPOINT
+           END-IF.
 
       ******************************************************************
       *1002-MOVER-A-REGIS                                              *
@@ -172,10 +439,73 @@ REMARK******************************************************************
                                           BLOQUEO-TUTELA-BDIIREGI
                                           IND-CREACION-BDIIREGI
                                           IND-CAMBIO-BDIIREGI.
-                                          
+
+      ****************************************************************
+      *1008-MOVER-A-REGIS-DESDE-ENTRADA                                *
+      *  MOVER LOS VALORES REALES LEIDOS DE ENTRADA-BDIIREGI AL REG    *
+      *  MAESTRO DE REGISTRADURIA, EN VEZ DE GENERARLOS SINTETICAMENTE *
+      ****************************************************************
+       1008-MOVER-A-REGIS-DESDE-ENTRADA.
+           INITIALIZE REG-BDIIREGI
+           MOVE ZEROS                  TO SW-ACTUAL-REGIS
+           MOVE ENT-TIPO-ID-BDIIREGI        TO TIPO-ID-BDIIREGI
+           MOVE ENT-CEDULA-BDIIREGI         TO CEDULA-BDIIREGI
+           MOVE ENT-CEDULA-BDIIREGI         TO W-CEDULA-BDIIREGI
+           MOVE ENT-IND-SEXO-BDIIREGI       TO IND-SEXO-BDIIREGI
+           MOVE ENT-BLOQUEO-TUTELA-BDIIREGI TO BLOQUEO-TUTELA-BDIIREGI
+           MOVE ENT-IND-CREACION-BDIIREGI   TO IND-CREACION-BDIIREGI
+           MOVE ENT-IND-CAMBIO-BDIIREGI     TO IND-CAMBIO-BDIIREGI.
+
+      ****************************************************************
+      *1005-GRABAR-CHECKPOINT                                          *
+      *  ESCRIBE UN PUNTO DE CONTROL CON LA CANTIDAD DE REGISTROS      *
+      *  ACTUALIZADOS Y LA ULTIMA CEDULA-BDIIREGI PROCESADA, PARA      *
+      *  PODER RETOMAR LA ACTUALIZACION SI EL PROCESO SE INTERRUMPE    *
+      ****************************************************************
+       1005-GRABAR-CHECKPOINT.
+           MOVE W-ACTUALIZADOS         TO CHK-ACTUALIZADOS
+           MOVE CEDULA-BDIIREGI        TO CHK-CEDULA-BDIIREGI
+           WRITE REG-CHK-BDIIREGI.
+
+      ****************************************************************
+      *1010-GRABAR-DETALLE                                             *
+      *  REGISTRA EN DETALLE-BDIIREGI LA CEDULA-BDIIREGI QUE QUEDO     *
+      *  EFECTIVAMENTE ACTUALIZADA, PARA SOPORTE DE AUDITORIA          *
+      ****************************************************************
+       1010-GRABAR-DETALLE.
+           INITIALIZE REG-DET-BDIIREGI
+           MOVE "D"                    TO DET-TIPO-REG
+           MOVE TIPO-ID-BDIIREGI       TO DET-TIPO-ID-BDIIREGI
+           MOVE CEDULA-BDIIREGI        TO DET-CEDULA-BDIIREGI
+           WRITE REG-DET-BDIIREGI.
+
+      ****************************************************************
+      *1012-GRABAR-ENCABEZADO-DETALLE                                  *
+      *  GRABA EL REGISTRO DE ENCABEZADO AL PRINCIPIO DE               *
+      *  DETALLE-BDIIREGI                                              *
+      ****************************************************************
+       1012-GRABAR-ENCABEZADO-DETALLE.
+           PERFORM 10-CONTROL-TIEMPO
+           INITIALIZE REG-DET-BDIIREGI-HDR
+           MOVE "H"                    TO DET-HDR-TIPO-REG
+           MOVE "OPABDIIRE"            TO DET-HDR-PROGRAMA
+           MOVE FECHA-PG               TO DET-HDR-FECHA-PROC
+           MOVE HORA-PG                TO DET-HDR-HORA-PROC
+           WRITE REG-DET-BDIIREGI-HDR.
+
+      ****************************************************************
+      *1011-GRABAR-REPSAL                                              *
+      *  REGISTRA EL TIEMPO ANTES/DESPUES DE LA REESCRITURA DEL        *
+      *  REGISTRO EN BDIIREGI, PARA MEDIR LA DURACION DEL ACCESO       *
+      ****************************************************************
+       1011-GRABAR-REPSAL.
+           MOVE TIPO-ID-BDIIREGI       TO REPSAL-TIP-ID
+           MOVE CEDULA-BDIIREGI        TO REPSAL-NUM-ID
+           WRITE REG-REP-BDIIREGI.
+
       ****************************************************************
       *1003-MOSTRAR-CONTADORES.
-      *MOSTRAR CONTADORES DEL PROCESO 
+      *MOSTRAR CONTADORES DEL PROCESO
       ****************************************************************
        1003-MOSTRAR-CONTADORES.
            MOVE W-ACTUALIZADOS                TO W-EDITCON 
@@ -193,6 +523,16 @@ REMARK******************************************************************
       *
            DISPLAY " Fecha Fin    Proceso : " FECHA-PG
            DISPLAY " Hora  Fin    Proceso : " HORA-PG.
-      *                            
- 
-           CLOSE BDIIREGI.
+      *
+           INITIALIZE REG-DET-BDIIREGI-TRL
+           MOVE "T"                    TO DET-TRL-TIPO-REG
+           MOVE W-ACTUALIZADOS         TO DET-TRL-CANT-REG
+           WRITE REG-DET-BDIIREGI-TRL.
+
+           CLOSE BDIIREGI
+                 CHECKPOINT-BDIIREGI
+                 DETALLE-BDIIREGI
+                 REPSAL-BDIIREGI.
+           IF SW-MODO-ENTRADA = 1
+              CLOSE ENTRADA-BDIIREGI
+           END-IF.
