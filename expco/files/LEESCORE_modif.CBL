@@ -36,6 +36,13 @@ REMARK******************************************************************
                access mode is sequential
                file status is COD-RET-SAL.
 
+      *    output: reporte de tiempos de cada acceso a la BD de SCORE
+           select optional REPSAL-LSCORE
+               assign to disk                   REP-SAL-TITLE
+               organization is line sequential
+               access mode is sequential
+               file status is COD-RET-REP.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +67,17 @@ REMARK******************************************************************
               02 SAL-EXCLUSION      pic x(02).
               02 SAL-SEGMENTO       pic x(01).
 
+      *    output: reporte de tiempos de cada acceso a la BD de SCORE
+           FD REPSAL-LSCORE.
+           01 REG-REP-LSCORE.
+              02 REPSAL-TIP-ID      pic x(01).
+              02 REPSAL-NUM-ID      pic x(11).
+              02 REPSAL-DESCRIPCION pic x(40).
+              02 REPSAL-FECHAI-PG   pic x(10).
+              02 REPSAL-HORAI-PG    pic x(8).
+              02 REPSAL-FECHAF-PG   pic x(10).
+              02 REPSAL-HORAF-PG    pic x(8).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *@DB2CFG_BD=DB2_SSO
@@ -83,6 +101,7 @@ REMARK******************************************************************
       * file-status de los archivos de claves y listado
        01 COD-RET-ENT              pic x(2) value zeros.
        01 COD-RET-SAL              pic x(2) value zeros.
+       01 COD-RET-REP              pic x(2) value zeros.
 
       * registros del archivito para el bind
        01 REG-BIND-AUX1            pic x(100) value spaces.
@@ -97,6 +116,7 @@ REMARK******************************************************************
       * datos de conexi�n a la base de datos
       * DB alias, user & pw for the connect sommand
        01 WS-ALIAS                 pic x(15).
+       01 WS-DB2ERR-OK             pic 9.
        01 WS-USR                   pic x(15).
        01 WS-PASS                  pic x(18).
 
@@ -117,6 +137,10 @@ REMARK******************************************************************
       * paths de los archivos secuenciales
        01 SEC-ENT-TITLE pic x(80) value "$TEMPORALES/SCOREENT".
        01 SEC-SAL-TITLE pic x(80) value "$TEMPORALES/SCORESAL".
+       01 REP-SAL-TITLE pic x(80) value "$TEMPORALES/SCOREREP".
+
+      * validacion de variables de ambiente requeridas al arranque
+       01 var-entorno-chk          pic x(15) value spaces.
 
        01 COMANDO                  pic x(40) value spaces.
        01 PRIVILEGIO               pic x(20) value spaces.
@@ -127,6 +151,7 @@ REMARK******************************************************************
 REMARK*** CONTADORES
        01  W-LEIDOS                   pic  9(12) value zeros.
        01  W-GRABADOS                 pic  9(12) value zeros.
+       01  W-EDITCON                  pic  ZZZ,ZZZ,ZZZ,ZZZ.
 
        01 VARIABLES-GENERALES.
 
@@ -193,6 +218,8 @@ REMARK******************************************************************
            perform 7777-CONTROL-TIEMPO
            display " Fecha Inicio Proceso : " FECHA-PG
            display " Hora  Inicio Proceso : " HORA-PG
+      *
+           perform 0500-VALIDAR-VARIABLES-ENTORNO
       *
            rove "LSCORE" to WS-PROGRAMA
            move "'DESARROL'" to WS-AMBIENTE-INI
@@ -202,6 +229,28 @@ REMARK******************************************************************
            perform 6000-CERRAR-ARCHIVOS
            stop run.
 
+      ****************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO O HACER EL PRIMER BIND,
+      *QUE LAS VARIABLES DE AMBIENTE $HCOBND Y $TEMPORALES ESTEN
+      *DEFINIDAS. VER expco/entorno/VARIABLES-ENTORNO.txt
+      ****************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           move "HCOBND" to var-entorno-chk
+           display var-entorno-chk upon environment-name
+           accept var-entorno-chk from ENVIRONMENT-VALUE
+           if var-entorno-chk = "HCOBND"
+              display "No se ha fijado: $HCOBND!!!!! "
+              stop run
+           end-if
+           move "TEMPORALES" to var-entorno-chk
+           display var-entorno-chk upon environment-name
+           accept var-entorno-chk from ENVIRONMENT-VALUE
+           if var-entorno-chk = "TEMPORALES"
+              display "No se ha fijado: $TEMPORALES!!!!! "
+              stop run
+           end-if.
+
        1000-ABRIR-ARCHIVOS.
 REMARK******************************************************************
 REMARK*1000-ABRIR-ARCHIVOS.
@@ -218,6 +267,12 @@ REMARK******************************************************************
               COD-RET-SAL
               stop run
            end-if
+           open output REPSAL-LSCORE
+           if COD-RET-REP NOT = "00"
+              display "Error Abriendo el Archivo REPORTE TIEMPOS"
+              COD-RET-REP
+              stop run
+           end-if
            perform 1001-INICIAR-BASEDEDATOS
       * mov� esto ac� para que se ejecute una vez, al inicio del prg
            perform 1000-PREPARE.
@@ -255,7 +310,16 @@ REMARK*  LEER REGISTROS BASE DE DATOS SCORE
 REMARK****************************************************************
            move TITULO-ENCABEZADO to AREA-MSG
            perform 9600-ABLOCAR
+           perform 7777-CONTROL-TIEMPO
+           initialize REG-REP-LSCORE
+           move FECHA-PG               to REPSAL-FECHAI-PG
+           move HORA-PG                to REPSAL-HORAI-PG
+           move "BUSCAR SCORE EN BD"    to REPSAL-DESCRIPCION
            perform 4000-BUSCAR-SCORE
+           perform 7777-CONTROL-TIEMPO
+           move FECHA-PG               to REPSAL-FECHAF-PG
+           move HORA-PG                to REPSAL-HORAF-PG
+           perform 5100-GRABAR-REPSAL
            perform 9700-FIN-ABLOCAR.
 
        4000-BUSCAR-SCORE.
@@ -333,6 +397,16 @@ REMARK******************************************************************
            write REG-SEC-SAL
            end-write.
 
+       5100-GRABAR-REPSAL.
+      ******************************************************************
+      *5100-GRABAR-REPSAL.
+      *GRABAR ARCHIVO SECUENCIAL REPORTE DE SALIDA PARA MEDIR TIEMPOS
+      ******************************************************************
+           move ENT-TIP-ID                to REPSAL-TIP-ID
+           move ENT-NUM-ID                to REPSAL-NUM-ID
+           write REG-REP-LSCORE
+           end-write.
+
        7777-CONTROL-TIEMPO.
       ****************************************************************
       *7777-CONTROL-TIEMPO
@@ -388,8 +462,9 @@ REMARK*   SE INTENTA DE NUEVO LA RECONEXION
            exec sql
                commit
            end-exec
-           if (call "DB2ERR" using SQLCA "Error: cannot commit "
-           WS-ALIAS) = "1"
+           call "DB2ERR" using SQLCA "Error: cannot commit "
+           WS-ALIAS returning WS-DB2ERR-OK
+           if WS-DB2ERR-OK = 1
                 display "SE PROCEDE A DESCONECTAR" WS-ALIAS
                 perform 1000-DISCONNECT
                 display "SE PROCEDE A CONECTAR DE NUEVO" WS-ALIAS
@@ -420,8 +495,9 @@ REMARK******************************************************************
            exec sql
                declare vcurs cursor for dynamic_sql
            end-exec
-           if (call "DB2ERR" using SQLCA "Error: cannot declare "
-           WS-ALIAS) = "1"
+           call "DB2ERR" using SQLCA "Error: cannot declare "
+           WS-ALIAS returning WS-DB2ERR-OK
+           if WS-DB2ERR-OK = 1
                 stop run
            end-if.
 
@@ -645,11 +721,22 @@ REMARK*    se hace ejecutable el arch BIND y se lo ejecuta
       * 6000-CERRAR-ARCHIVOS.
       * Se cierra la base de datos y los archivos del programa
       ******************************************************************
+           perform 1003-MOSTRAR-CONTADORES
            perform 7777-CONTROL-TIEMPO
            display " Fecha Fin    Proceso : " FECHA-PG
            display " Hora  Fin    Proceso : " HORA-PG
            perform 1000-CERRAR-XXXX-DL1
-           close SECUENCIAL-ENTRADA SECUENCIAL-SALIDA.
+           close SECUENCIAL-ENTRADA SECUENCIAL-SALIDA REPSAL-LSCORE.
+
+      ****************************************************************
+      *1003-MOSTRAR-CONTADORES.
+      *MOSTRAR CONTADORES DEL PROCESO
+      ****************************************************************
+       1003-MOSTRAR-CONTADORES.
+           move W-LEIDOS                      to W-EDITCON
+           display "Reg. LEIDOS.............. "  W-EDITCON
+           move W-GRABADOS                    to W-EDITCON
+           display "Reg. GRABADOS............ "  W-EDITCON.
 
 
        IDENTIFICATION DIVISION.
@@ -680,8 +767,8 @@ REMARK*    se hace ejecutable el arch BIND y se lo ejecuta
        	   02  ARG-picture              pointer.
 
        LINKAGE SECTION.
-      * return code: "0" is SQLCODE = 0, else "1"
-        01  OK                          pic x.
+      * return code: 0 is SQLCODE = 0, else 1
+        01  OK                          pic 9.
         01 SQLCA.
             05  SQLCAID                 pic x(8) value "SQLCA   ".
             05  SQLCABC                 pic s9(9) comp-5 value 136.
@@ -710,7 +797,7 @@ REMARK*    se hace ejecutable el arch BIND y se lo ejecuta
        00.
       * caso normal: retorna rapidamente
            if SQLCODE = 0
-               move "0" to OK
+               move 0 to OK
                exit program
            end-if
       * hay error: arma y muestra mensaje
@@ -723,11 +810,12 @@ REMARK*    se hace ejecutable el arch BIND y se lo ejecuta
            call CC1024 "C$NARG" using ARG-count
            if ARG-count > 2
                call CC1024 "C$DARG" using 3, argument-description
-               move Msg2(1:ARG-LENGTH) to MSG-texto(MSG-longitud)
+               move Msg2(1:ARG-LENGTH) to MSG-texto(MSG-longitud:)
            end-if
       *    muestra el mensaje
            display MSG-texto
-      *    
+           move 1 to OK
+      *
            exit program.
        end program DB2ERR.
 
