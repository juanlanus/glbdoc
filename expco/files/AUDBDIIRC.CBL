@@ -0,0 +1,200 @@
+      * AUDBDIIRC.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDBDIIRC.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Reconciliacion cruzada de BDIIREGI contra BDIIDAS y BDIIDIAN:
+      ** barrido secuencial completo de BDIIREGI (mismo START/READ NEXT
+      ** que ACTALEJUR.CBL usa sobre BDIIALE en 5000-VENCER-ALERTAS) y,
+      ** por cada identificacion, un READ puntual contra BDIIDAS y
+      ** BDIIDIAN por la misma clave para detectar identificaciones que
+      ** BDIIREGI conoce y las otras dos fuentes no, o viceversa.
+      **
+      ** BDIIREGI/BDIIDAS/BDIIDIAN.FS/.FD son parte de la limitacion de
+      ** copybooks faltantes ya documentada para el resto del arbol.
+      ** BDIIDAS y BDIIDIAN se abren y cierran en ACTALEJUR.CBL y en
+      ** CARACTPER.CBL (y sus dos predecesores) pero nunca se leen alli,
+      ** asi que TIPO-ID-BDIIDAS/CEDULA-BDIIDAS y TIPO-ID-BDIIDIAN/
+      ** CEDULA-BDIIDIAN de mas abajo son una suposicion razonable
+      ** siguiendo la misma convencion de nombres y de clave que ya usa
+      ** BDIIREGI (TIPO-ID-BDIIREGI/CEDULA-BDIIREGI, ver OPABDIIRE.CBL)
+      ** - conviene confirmarlas contra los copybooks reales la primera
+      ** vez que esto corra.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY BDIIREGI.FS.
+           COPY BDIIDAS.FS.
+           COPY BDIIDIAN.FS.
+
+           SELECT REPORTE-AUDBDIIRC
+                  ASSIGN TO "$TEMPORALES/AUDBDIIRC.REP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COD-RET-REP-RC.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY BDIIREGI.FD.
+           COPY BDIIDAS.FD.
+           COPY BDIIDIAN.FD.
+
+           FD REPORTE-AUDBDIIRC.
+           01 REG-REP-RC.
+              02 REP-RC-TIP-ID            PIC 9.
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-RC-NUM-ID            PIC 9(11).
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-RC-RAZON             PIC X(60).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COD-RET-REP-RC           PIC X(2) VALUE ZEROS.
+       01 FIN-BDIIREGI-RC          PIC 9    VALUE 0.
+
+       01 SW-EN-BDIIDAS             PIC 9(01) VALUE 0.
+          88 EN-BDIIDAS                   VALUE 1.
+          88 NO-EN-BDIIDAS                VALUE 0.
+       01 SW-EN-BDIIDIAN            PIC 9(01) VALUE 0.
+          88 EN-BDIIDIAN                  VALUE 1.
+          88 NO-EN-BDIIDIAN               VALUE 0.
+
+       01 CONTADORES-RECONCIL.
+          02 CONT-REGI-LEIDOS           PIC 9(10) VALUE 0.
+          02 CONT-SIN-DAS               PIC 9(10) VALUE 0.
+          02 CONT-SIN-DIAN              PIC 9(10) VALUE 0.
+       01 W-EDIT-CONTADOR-RC       PIC ZZZ,ZZZ,ZZZ,ZZZ.
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Reconciliacion BDIIREGI/BDIIDAS/BDIIDIAN      *"
+           DISPLAY "*           PROGRAMA : AUDBDIIRC.CBL            *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+           PERFORM 1000-ABRIR-ARCHIVOS
+           PERFORM 2000-RECONCILIAR
+           PERFORM 3000-DESPLEGAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-ABRIR-ARCHIVOS.
+      ******************************************************************
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT BDIIREGI.
+           OPEN INPUT BDIIDAS.
+           OPEN INPUT BDIIDIAN.
+           OPEN OUTPUT REPORTE-AUDBDIIRC.
+           IF COD-RET-REP-RC NOT = "00"
+              DISPLAY "Error Abriendo el Reporte AUDBDIIRC "
+                      COD-RET-REP-RC
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-RECONCILIAR.
+      ** BARRIDO SECUENCIAL COMPLETO DE BDIIREGI, IGUAL AL DE
+      ** 5000-VENCER-ALERTAS EN ACTALEJUR.CBL PERO DE SOLO LECTURA
+      ******************************************************************
+       2000-RECONCILIAR.
+           MOVE LOW-VALUES TO LLAVE-BDIIREGI.
+           START BDIIREGI KEY IS NOT LESS THAN LLAVE-BDIIREGI
+               INVALID KEY
+                 MOVE 1 TO FIN-BDIIREGI-RC
+           END-START.
+           PERFORM UNTIL FIN-BDIIREGI-RC = 1
+             READ BDIIREGI NEXT RECORD
+                 AT END MOVE 1 TO FIN-BDIIREGI-RC
+             END-READ
+             IF FIN-BDIIREGI-RC = 0
+                ADD 1 TO CONT-REGI-LEIDOS
+                PERFORM 2100-RECONCILIAR-IDENTIFICACION
+             END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *2100-RECONCILIAR-IDENTIFICACION.
+      ******************************************************************
+       2100-RECONCILIAR-IDENTIFICACION.
+           MOVE TIPO-ID-BDIIREGI    TO TIPO-ID-BDIIDAS
+           MOVE CEDULA-BDIIREGI     TO CEDULA-BDIIDAS
+           READ BDIIDAS
+              INVALID KEY
+                 SET NO-EN-BDIIDAS TO TRUE
+              NOT INVALID KEY
+                 SET EN-BDIIDAS TO TRUE
+           END-READ
+           IF NO-EN-BDIIDAS
+              ADD 1 TO CONT-SIN-DAS
+              MOVE "IDENTIFICACION EN BDIIREGI Y NO EN BDIIDAS"
+                 TO REP-RC-RAZON
+              PERFORM 2900-GRABAR-DISCREPANCIA
+           END-IF
+
+           MOVE TIPO-ID-BDIIREGI    TO TIPO-ID-BDIIDIAN
+           MOVE CEDULA-BDIIREGI     TO CEDULA-BDIIDIAN
+           READ BDIIDIAN
+              INVALID KEY
+                 SET NO-EN-BDIIDIAN TO TRUE
+              NOT INVALID KEY
+                 SET EN-BDIIDIAN TO TRUE
+           END-READ
+           IF NO-EN-BDIIDIAN
+              ADD 1 TO CONT-SIN-DIAN
+              MOVE "IDENTIFICACION EN BDIIREGI Y NO EN BDIIDIAN"
+                 TO REP-RC-RAZON
+              PERFORM 2900-GRABAR-DISCREPANCIA
+           END-IF.
+
+      ******************************************************************
+      *2900-GRABAR-DISCREPANCIA.
+      ******************************************************************
+       2900-GRABAR-DISCREPANCIA.
+           MOVE TIPO-ID-BDIIREGI    TO REP-RC-TIP-ID
+           MOVE CEDULA-BDIIREGI     TO REP-RC-NUM-ID
+           WRITE REG-REP-RC.
+
+      ******************************************************************
+      *3000-DESPLEGAR-RESUMEN.
+      ******************************************************************
+       3000-DESPLEGAR-RESUMEN.
+           MOVE CONT-REGI-LEIDOS   TO W-EDIT-CONTADOR-RC
+           DISPLAY "Identif. en BDIIREGI...... " W-EDIT-CONTADOR-RC
+           MOVE CONT-SIN-DAS       TO W-EDIT-CONTADOR-RC
+           DISPLAY "Sin BDIIDAS............... " W-EDIT-CONTADOR-RC
+           MOVE CONT-SIN-DIAN      TO W-EDIT-CONTADOR-RC
+           DISPLAY "Sin BDIIDIAN.............. " W-EDIT-CONTADOR-RC.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVOS.
+      ******************************************************************
+       9000-CERRAR-ARCHIVOS.
+           CLOSE BDIIREGI BDIIDAS BDIIDIAN REPORTE-AUDBDIIRC.
