@@ -0,0 +1,252 @@
+      * EJECTRAB.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EJECTRAB.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Driver de trabajos por lotes: no hay JCL ni ningun otro medio
+      ** de encadenar los programas de este arbol (LEESCORE, CARACTPER,
+      ** ACTALEJUR, los AUD*/CONS* de auditoria, etc) hoy - cada uno se
+      ** lanza a mano, por su cuenta. Este programa lee una lista chica
+      ** de pasos desde un archivo de control secuencial, uno por linea
+      ** (programa + parametros + condicion), y los lanza en orden con
+      ** CALL "SYSTEM", el mismo mecanismo que ya usa CARACTPER para
+      ** invocar mailx en 0120-ENVIAR-CORREO. Cada paso queda registrado
+      ** con su fecha, hora y codigo de retorno en un log secuencial,
+      ** para poder revisar una corrida desatendida despues.
+      **
+      ** FORMATO DEL ARCHIVO DE CONTROL (REG-TRABAJO): un renglon por
+      ** paso -
+      **   TRAB-NOMBRE-PROG  (20)  programa a ejecutar (debe estar en
+      **                           el PATH o ser una ruta completa)
+      **   TRAB-CONDICION    (10)  SIEMPRE     - se ejecuta sin importar
+      **                                         como termino el paso
+      **                                         anterior
+      **                           SI-OK       - solo se ejecuta si el
+      **                                         paso anterior devolvio
+      **                                         RC 0; si no, se omite
+      **                           OBLIGATORIO - se ejecuta siempre, y
+      **                                         si falla (RC distinto
+      **                                         de 0) se detiene toda
+      **                                         la cadena
+      **   TRAB-PARAMETROS  (100)  linea de parametros del programa,
+      **                           tal cual la recibiria por
+      **                           COMMAND-LINE
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-TRABAJOS ASSIGN TO DISK ARCH-TRABAJOS-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COD-RET-TRABAJOS.
+
+           SELECT LOG-EJECTRAB
+                  ASSIGN TO "$TEMPORALES/EJECTRAB.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COD-RET-LOG-EJEC.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-TRABAJOS.
+       01  REG-TRABAJO.
+           02 TRAB-NOMBRE-PROG         PIC X(20).
+           02 FILLER                   PIC X      VALUE SPACE.
+           02 TRAB-CONDICION           PIC X(11).
+           02 FILLER                   PIC X      VALUE SPACE.
+           02 TRAB-PARAMETROS          PIC X(100).
+
+       FD  LOG-EJECTRAB.
+       01  REG-LOG-EJEC                PIC X(160).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COD-RET-TRABAJOS         PIC X(2) VALUE ZEROS.
+       01 COD-RET-LOG-EJEC         PIC X(2) VALUE ZEROS.
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
+       01 ARCH-TRABAJOS-NAME       PIC X(100) VALUE SPACES.
+       01 LINEA-COMANDO            PIC X(100) VALUE SPACES.
+
+       01 W-COMANDO-SYST           PIC X(140) VALUE SPACES.
+       01 FIN-TRABAJOS             PIC 9    VALUE 0.
+       01 W-ULTIMO-RC              PIC S9(08) VALUE 0.
+
+       01 HORA-SISTEMA.
+          03 HORA-SIST-HH             PIC 9(02).
+          03 HORA-SIST-MM             PIC 9(02).
+          03 HORA-SIST-SS             PIC 9(02).
+          03 FILLER                   PIC 9(04).
+       01 FECHA-SISTEMA            PIC 9(08) VALUE 0.
+
+       01 W-ESTADO-PASO             PIC X(10) VALUE SPACES.
+
+       01 CONTADORES-EJECTRAB.
+          02 CONT-PASOS-LEIDOS         PIC 9(06) VALUE 0.
+          02 CONT-PASOS-OK             PIC 9(06) VALUE 0.
+          02 CONT-PASOS-FALLADOS       PIC 9(06) VALUE 0.
+          02 CONT-PASOS-OMITIDOS       PIC 9(06) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Driver de trabajos por lotes                  *"
+           DISPLAY "*           PROGRAMA : EJECTRAB.CBL             *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           PERFORM 1000-VALIDAR-PARAMETROS
+           PERFORM 2000-ABRIR-ARCHIVOS
+           PERFORM 3000-EJECUTAR-TRABAJOS
+           PERFORM 4000-DESPLEGAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO.
+      ** VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      ** AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      ** expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-VALIDAR-PARAMETROS.
+      ******************************************************************
+       1000-VALIDAR-PARAMETROS.
+           MOVE LINEA-COMANDO TO ARCH-TRABAJOS-NAME
+           IF ARCH-TRABAJOS-NAME = SPACES
+              DISPLAY "Uso: EJECTRAB <archivo de control de trabajos>"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-ABRIR-ARCHIVOS.
+      ******************************************************************
+       2000-ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-TRABAJOS
+           IF COD-RET-TRABAJOS NOT = "00"
+              DISPLAY "Error abriendo " ARCH-TRABAJOS-NAME
+                      " " COD-RET-TRABAJOS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT LOG-EJECTRAB
+           IF COD-RET-LOG-EJEC NOT = "00"
+              DISPLAY "Error abriendo el log de EJECTRAB "
+                      COD-RET-LOG-EJEC
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *3000-EJECUTAR-TRABAJOS.
+      ******************************************************************
+       3000-EJECUTAR-TRABAJOS.
+           PERFORM UNTIL FIN-TRABAJOS = 1
+             READ ARCHIVO-TRABAJOS NEXT RECORD
+                 AT END MOVE 1 TO FIN-TRABAJOS
+             END-READ
+             IF FIN-TRABAJOS = 0 AND REG-TRABAJO NOT = SPACES
+                ADD 1 TO CONT-PASOS-LEIDOS
+                PERFORM 3100-EJECUTAR-UN-PASO
+             END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *3100-EJECUTAR-UN-PASO.
+      ******************************************************************
+       3100-EJECUTAR-UN-PASO.
+           IF TRAB-CONDICION = "SI-OK" AND W-ULTIMO-RC NOT = 0
+              ADD 1 TO CONT-PASOS-OMITIDOS
+              MOVE "OMITIDO" TO W-ESTADO-PASO
+              PERFORM 3300-GRABAR-LOG
+           ELSE
+              PERFORM 3200-LANZAR-PASO
+              IF W-ULTIMO-RC = 0
+                 ADD 1 TO CONT-PASOS-OK
+                 MOVE "OK" TO W-ESTADO-PASO
+              ELSE
+                 ADD 1 TO CONT-PASOS-FALLADOS
+                 MOVE "FALLO" TO W-ESTADO-PASO
+              END-IF
+              PERFORM 3300-GRABAR-LOG
+              IF W-ULTIMO-RC NOT = 0 AND TRAB-CONDICION = "OBLIGATORIO"
+                 DISPLAY "EJECTRAB - PASO OBLIGATORIO " TRAB-NOMBRE-PROG
+                          " FALLO (RC " W-ULTIMO-RC
+                          "), SE DETIENE LA CADENA"
+                 MOVE 1 TO FIN-TRABAJOS
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *3200-LANZAR-PASO.
+      ******************************************************************
+       3200-LANZAR-PASO.
+           MOVE SPACES TO W-COMANDO-SYST
+           STRING TRAB-NOMBRE-PROG   DELIMITED BY SPACE
+                  " "                DELIMITED BY SIZE
+                  TRAB-PARAMETROS    DELIMITED BY SIZE
+                  INTO W-COMANDO-SYST
+           END-STRING
+           CALL "SYSTEM" USING W-COMANDO-SYST
+           MOVE RETURN-CODE TO W-ULTIMO-RC.
+
+      ******************************************************************
+      *3300-GRABAR-LOG.
+      ******************************************************************
+       3300-GRABAR-LOG.
+           ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT HORA-SISTEMA  FROM TIME
+           MOVE SPACES TO REG-LOG-EJEC
+           STRING FECHA-SISTEMA        DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  HORA-SIST-HH         DELIMITED BY SIZE
+                  ":"                  DELIMITED BY SIZE
+                  HORA-SIST-MM         DELIMITED BY SIZE
+                  ":"                  DELIMITED BY SIZE
+                  HORA-SIST-SS         DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  TRAB-NOMBRE-PROG     DELIMITED BY SIZE
+                  "  RC:"              DELIMITED BY SIZE
+                  W-ULTIMO-RC          DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  W-ESTADO-PASO        DELIMITED BY SIZE
+                  INTO REG-LOG-EJEC
+           END-STRING
+           WRITE REG-LOG-EJEC.
+
+      ******************************************************************
+      *4000-DESPLEGAR-RESUMEN.
+      ******************************************************************
+       4000-DESPLEGAR-RESUMEN.
+           DISPLAY "Pasos leidos.............. " CONT-PASOS-LEIDOS
+           DISPLAY "Pasos OK.................. " CONT-PASOS-OK
+           DISPLAY "Pasos fallados............ " CONT-PASOS-FALLADOS
+           DISPLAY "Pasos omitidos............ " CONT-PASOS-OMITIDOS
+           IF CONT-PASOS-FALLADOS NOT = 0
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVOS.
+      ******************************************************************
+       9000-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-TRABAJOS LOG-EJECTRAB.
