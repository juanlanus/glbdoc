@@ -0,0 +1,127 @@
+      * CONSBDLSTR.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONSBDLSTR.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Consulta puntual de BDLSTR (lista de restriccion) por
+      ** TIPO-IDE/NUM-IDE, sin correr todo CARACTPER solo para saber
+      ** si una identificacion esta restringida. Igual que NOAMNISTIA21
+      ** (ver CONSNOAM21.CBL), CARACTPER abre y cierra BDLSTR pero nunca
+      ** lo lee, asi que las claves de BDLSTR.FD de mas abajo son una
+      ** suposicion razonable siguiendo la misma convencion TIPO-IDE/
+      ** NUM-IDE - conviene confirmarlas contra el copybook real la
+      ** primera vez que esto corra.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY BDLSTR.FS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY BDLSTR.FD.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 LINEA-COMANDO                 PIC X(80).
+       01 PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP-X             PIC X.
+          02 FILLER                     PIC X VALUE SPACE.
+          02 NUM-IDE-INP-X              PIC X(11).
+       01 PARAMETROS-VALIDOS REDEFINES PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP               PIC 9.
+          02 FILLER                     PIC X.
+          02 NUM-IDE-INP                PIC 9(11).
+
+       01 SW-ENCONTRADO                 PIC 9(01) VALUE 0.
+          88 LSTR-ENCONTRADO            VALUE 1.
+          88 LSTR-NO-ENCONTRADO         VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Consulta puntual de BDLSTR                    *"
+           DISPLAY "*           PROGRAMA : CONSBDLSTR.CBL           *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           PERFORM 1000-VALIDAR-PARAMETROS
+           PERFORM 2000-ABRIR-ARCHIVO
+           PERFORM 3000-CONSULTAR
+           PERFORM 4000-DESPLEGAR-RESULTADO
+           PERFORM 9000-CERRAR-ARCHIVO
+           STOP RUN.
+
+      ******************************************************************
+      *1000-VALIDAR-PARAMETROS.
+      ******************************************************************
+       1000-VALIDAR-PARAMETROS.
+           UNSTRING LINEA-COMANDO DELIMITED BY ALL " " INTO
+              TIPO-IDE-INP-X NUM-IDE-INP-X
+           INSPECT TIPO-IDE-INP-X REPLACING ALL " " BY "0"
+           INSPECT NUM-IDE-INP-X  REPLACING ALL " " BY "0"
+           IF TIPO-IDE-INP-X NOT NUMERIC OR NUM-IDE-INP-X NOT NUMERIC
+              DISPLAY "Uso: CONSBDLSTR <TIPO-IDE> <NUM-IDE>"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           IF TIPO-IDE-INP <> 1 AND TIPO-IDE-INP <> 4
+              DISPLAY "TIPO-IDE invalido: " TIPO-IDE-INP-X
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-ABRIR-ARCHIVO.
+      ******************************************************************
+       2000-ABRIR-ARCHIVO.
+           OPEN INPUT BDLSTR.
+           IF COD-RET-BDLSTR NOT = "00"
+              DISPLAY "Error abriendo BDLSTR " COD-RET-BDLSTR
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *3000-CONSULTAR.
+      ******************************************************************
+       3000-CONSULTAR.
+           MOVE TIPO-IDE-INP TO TIPO-IDE-BDLSTR
+           MOVE NUM-IDE-INP  TO NUM-IDE-BDLSTR
+           READ BDLSTR
+              INVALID KEY
+                 SET LSTR-NO-ENCONTRADO TO TRUE
+              NOT INVALID KEY
+                 SET LSTR-ENCONTRADO TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *4000-DESPLEGAR-RESULTADO.
+      ******************************************************************
+       4000-DESPLEGAR-RESULTADO.
+           DISPLAY "TIPO-IDE ....... " TIPO-IDE-INP-X
+           DISPLAY "NUM-IDE  ....... " NUM-IDE-INP-X
+           IF LSTR-ENCONTRADO
+              DISPLAY "Resultado ...... RESTRINGIDO"
+              DISPLAY "Motivo .......... " MOTIVO-BDLSTR
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              DISPLAY "Resultado ...... SIN RESTRICCION"
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVO.
+      ******************************************************************
+       9000-CERRAR-ARCHIVO.
+           CLOSE BDLSTR.
