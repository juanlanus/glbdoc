@@ -0,0 +1,131 @@
+      * CONSNOAM21.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONSNOAM21.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Consulta puntual de NOAMNISTIA21 por TIPO-IDE/NUM-IDE, sin
+      ** tener que correr todo CARACTPER solo para saber si una
+      ** identificacion esta en la lista de amnistia. CARACTPER abre
+      ** y cierra este archivo pero nunca lo lee; este programa es el
+      ** primer punto del arbol que efectivamente hace un READ sobre
+      ** el, asi que las claves de NOAMNISTIA21.FD de mas abajo son
+      ** una suposicion razonable siguiendo la convencion TIPO-IDE/
+      ** NUM-IDE que ya usan BDIIREGI, BDIIALE, etc - conviene
+      ** confirmarlas contra el copybook real la primera vez que esto
+      ** corra.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY NOAMNISTIA21.FS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY NOAMNISTIA21.FD.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 LINEA-COMANDO                 PIC X(80).
+       01 PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP-X             PIC X.
+          02 FILLER                     PIC X VALUE SPACE.
+          02 NUM-IDE-INP-X              PIC X(11).
+       01 PARAMETROS-VALIDOS REDEFINES PARAMETROS-ENTRADA.
+          02 TIPO-IDE-INP               PIC 9.
+          02 FILLER                     PIC X.
+          02 NUM-IDE-INP                PIC 9(11).
+
+       01 SW-ENCONTRADO                 PIC 9(01) VALUE 0.
+          88 NOAM21-ENCONTRADO          VALUE 1.
+          88 NOAM21-NO-ENCONTRADO       VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Consulta puntual de NOAMNISTIA21              *"
+           DISPLAY "*           PROGRAMA : CONSNOAM21.CBL           *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           PERFORM 1000-VALIDAR-PARAMETROS
+           PERFORM 2000-ABRIR-ARCHIVO
+           PERFORM 3000-CONSULTAR
+           PERFORM 4000-DESPLEGAR-RESULTADO
+           PERFORM 9000-CERRAR-ARCHIVO
+           STOP RUN.
+
+      ******************************************************************
+      *1000-VALIDAR-PARAMETROS.
+      ******************************************************************
+       1000-VALIDAR-PARAMETROS.
+           UNSTRING LINEA-COMANDO DELIMITED BY ALL " " INTO
+              TIPO-IDE-INP-X NUM-IDE-INP-X
+           INSPECT TIPO-IDE-INP-X REPLACING ALL " " BY "0"
+           INSPECT NUM-IDE-INP-X  REPLACING ALL " " BY "0"
+           IF TIPO-IDE-INP-X NOT NUMERIC OR NUM-IDE-INP-X NOT NUMERIC
+              DISPLAY "Uso: CONSNOAM21 <TIPO-IDE> <NUM-IDE>"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           IF TIPO-IDE-INP <> 1 AND TIPO-IDE-INP <> 4
+              DISPLAY "TIPO-IDE invalido: " TIPO-IDE-INP-X
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-ABRIR-ARCHIVO.
+      ******************************************************************
+       2000-ABRIR-ARCHIVO.
+           OPEN INPUT NOAMNISTIA21.
+           IF COD-RET-NOAMNISTIA21 NOT = "00"
+              DISPLAY "Error abriendo NOAMNISTIA21 "
+                 COD-RET-NOAMNISTIA21
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *3000-CONSULTAR.
+      ******************************************************************
+       3000-CONSULTAR.
+           MOVE TIPO-IDE-INP TO TIPO-IDE-NOAM21
+           MOVE NUM-IDE-INP  TO NUM-IDE-NOAM21
+           READ NOAMNISTIA21
+              INVALID KEY
+                 SET NOAM21-NO-ENCONTRADO TO TRUE
+              NOT INVALID KEY
+                 SET NOAM21-ENCONTRADO TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *4000-DESPLEGAR-RESULTADO.
+      ******************************************************************
+       4000-DESPLEGAR-RESULTADO.
+           DISPLAY "TIPO-IDE ....... " TIPO-IDE-INP-X
+           DISPLAY "NUM-IDE  ....... " NUM-IDE-INP-X
+           IF NOAM21-ENCONTRADO
+              DISPLAY "Resultado ...... EN AMNISTIA21"
+              DISPLAY "Vigencia desde   " FEC-INI-NOAM21
+              DISPLAY "Vigencia hasta   " FEC-FIN-NOAM21
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              DISPLAY "Resultado ...... NO ESTA EN AMNISTIA21"
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVO.
+      ******************************************************************
+       9000-CERRAR-ARCHIVO.
+           CLOSE NOAMNISTIA21.
