@@ -0,0 +1,138 @@
+      * DECSEGEX.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DECSEGEX.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Decodifica los codigos SAL-SEGMENTO/SAL-EXCLUSION que
+      ** REGISTRO.SCORE entrega y que LEESCORE simplemente traslada al
+      ** reporte de salida (ver 5000-GRABAR-SALIDA en LEESCORE.CBL) sin
+      ** interpretar - hasta ahora un usuario de negocio tenia que
+      ** conocerse de memoria que significa cada codigo.
+      **
+      ** Las descripciones de la tabla de mas abajo son un valor de
+      ** referencia inicial, no una copia de una tabla de codigos ya
+      ** existente en este arbol - REGISTRO.SCORE es una tabla DB2
+      ** externa (ver LEESCORE.CBL) y en ningun lado de este repositorio
+      ** hay hoy un catalogo de que significa cada SEGMENTO o EXCLUSION.
+      ** Antes de usar este programa en produccion hay que confirmar y,
+      ** si hace falta, ajustar TABLA-SEGMENTO-DATA/TABLA-EXCLUSION-DATA
+      ** de mas abajo contra la documentacion real de REGISTRO.SCORE.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 LINEA-COMANDO                 PIC X(80).
+       01 TIPO-INP-X                    PIC X(10).
+       01 CODIGO-INP-X                  PIC X(02).
+
+      **** TABLA DE CODIGOS DE SEGMENTO (VALOR DE REFERENCIA INICIAL) ***
+       01 TABLA-SEGMENTO-DATA.
+          05 FILLER PIC X(41) VALUE "1SEGMENTO A - RIESGO BAJO".
+          05 FILLER PIC X(41) VALUE "2SEGMENTO B - RIESGO MEDIO".
+          05 FILLER PIC X(41) VALUE "3SEGMENTO C - RIESGO ALTO".
+          05 FILLER PIC X(41) VALUE "9SEGMENTO NO CLASIFICADO".
+       01 TABLA-SEGMENTO REDEFINES TABLA-SEGMENTO-DATA.
+          05 TABLA-SEGMENTO-ENT OCCURS 4 TIMES.
+             10 COD-SEG              PIC X(01).
+             10 DESC-SEG             PIC X(40).
+       01 W-TOPE-SEGMENTO               PIC 9(02) COMP VALUE 4.
+
+      **** TABLA DE CODIGOS DE EXCLUSION (VALOR DE REFERENCIA INICIAL) **
+       01 TABLA-EXCLUSION-DATA.
+          05 FILLER PIC X(42) VALUE "00SIN EXCLUSION".
+          05 FILLER PIC X(42) VALUE "01EXCLUIDO POR FALTA DE INFO".
+          05 FILLER PIC X(42) VALUE "02EXCLUIDO POR SCORE NO APLICA".
+          05 FILLER PIC X(42) VALUE "99EXCLUSION NO CLASIFICADA".
+       01 TABLA-EXCLUSION REDEFINES TABLA-EXCLUSION-DATA.
+          05 TABLA-EXCLUSION-ENT OCCURS 4 TIMES.
+             10 COD-EXCL             PIC X(02).
+             10 DESC-EXCL            PIC X(40).
+       01 W-TOPE-EXCLUSION              PIC 9(02) COMP VALUE 4.
+
+       01 I                             PIC 9(02) COMP VALUE 0.
+       01 SW-ENCONTRADO                 PIC 9(01) VALUE 0.
+          88 COD-ENCONTRADO                  VALUE 1.
+          88 COD-NO-ENCONTRADO               VALUE 0.
+       01 W-DESC-HALLADA                PIC X(40) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Decodificador SEGMENTO/EXCLUSION de SCORE     *"
+           DISPLAY "*           PROGRAMA : DECSEGEX.CBL             *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           ACCEPT LINEA-COMANDO FROM COMMAND-LINE
+           PERFORM 1000-VALIDAR-PARAMETROS
+           PERFORM 2000-BUSCAR-CODIGO
+           PERFORM 3000-DESPLEGAR-RESULTADO
+           STOP RUN.
+
+      ******************************************************************
+      *1000-VALIDAR-PARAMETROS.
+      ******************************************************************
+       1000-VALIDAR-PARAMETROS.
+           UNSTRING LINEA-COMANDO DELIMITED BY ALL " " INTO
+              TIPO-INP-X CODIGO-INP-X
+           IF TIPO-INP-X NOT = "SEGMENTO"
+              AND TIPO-INP-X NOT = "EXCLUSION"
+              DISPLAY "Uso: DECSEGEX SEGMENTO <codigo 1 digito>"
+              DISPLAY "     DECSEGEX EXCLUSION <codigo 2 digitos>"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-BUSCAR-CODIGO.
+      ******************************************************************
+       2000-BUSCAR-CODIGO.
+           SET COD-NO-ENCONTRADO TO TRUE
+           IF TIPO-INP-X = "SEGMENTO"
+              PERFORM 2100-BUSCAR-EN-SEGMENTO
+                 VARYING I FROM 1 BY 1
+                 UNTIL I > W-TOPE-SEGMENTO OR COD-ENCONTRADO
+           ELSE
+              PERFORM 2200-BUSCAR-EN-EXCLUSION
+                 VARYING I FROM 1 BY 1
+                 UNTIL I > W-TOPE-EXCLUSION OR COD-ENCONTRADO
+           END-IF.
+
+       2100-BUSCAR-EN-SEGMENTO.
+           IF CODIGO-INP-X(1:1) = COD-SEG(I)
+              MOVE DESC-SEG(I) TO W-DESC-HALLADA
+              SET COD-ENCONTRADO TO TRUE
+           END-IF.
+
+       2200-BUSCAR-EN-EXCLUSION.
+           IF CODIGO-INP-X = COD-EXCL(I)
+              MOVE DESC-EXCL(I) TO W-DESC-HALLADA
+              SET COD-ENCONTRADO TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *3000-DESPLEGAR-RESULTADO.
+      ******************************************************************
+       3000-DESPLEGAR-RESULTADO.
+           DISPLAY "Tipo ........... " TIPO-INP-X
+           DISPLAY "Codigo ......... " CODIGO-INP-X
+           IF COD-ENCONTRADO
+              DISPLAY "Descripcion .... " W-DESC-HALLADA
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "Descripcion .... CODIGO NO CATALOGADO"
+              MOVE 4 TO RETURN-CODE
+           END-IF.
