@@ -0,0 +1,90 @@
+      * DB2ERR.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DB2ERR.
+       AUTHOR.        DATACREDITO.
+REMARK******************************************************************
+REMARK* Emite un mensaje de error con DISPLAY si SQLCODE no es cero,   *
+REMARK* opcionalmente con un segundo texto complementario. Retorna    *
+REMARK* "0" si SQLCODE era cero (no hubo error) o "1" si se mostr� un *
+REMARK* mensaje, para que el llamador decida si reintenta o termina.  *
+REMARK* Se extrajo de LSCORE para que LEESCORE, TESDB2 y TSTDB2 dejen *
+REMARK* de repetir el mismo IF SQLCODE NOT = 0 ... DISPLAY en cada    *
+REMARK* EXEC SQL.                                                     *
+REMARK******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           call-convention 1024 id CC1024.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * SQLCODE para el display
+       01  SQLCODEd                     pic z(8).
+      * mensaje de salida (grande, por seguridad)
+       01  MSG-texto                    pic x(800).
+       01  MSG-longitud                 pic s999 comp.
+      * propiedades de un argumento variable de la llamada
+       01  ARG-count                    comp-1.
+       01  ARG-description.
+           02  ARG-type                 pic 9(2) binary(2).
+           02  ARG-length               PIC 9(8) binary(4).
+           02  ARG-digit-count          pic 9(2) binary(2).
+           02  ARG-scale                pic s9(2) binary(2).
+           02  ARG-pointer              pointer.
+           02  ARG-picture              pointer.
+
+       LINKAGE SECTION.
+      * codigo de retorno: 0 si SQLCODE = 0, si no 1
+        01  OK                          pic 9.
+        01 SQLCA.
+            05  SQLCAID                 pic x(8) value "SQLCA   ".
+            05  SQLCABC                 pic s9(9) comp-5 value 136.
+            05  SQLCODE                 pic s9(9) comp-5 value 0.
+            05  SQLERRM.
+                49  SQLERRML            pic s9(4) comp-5.
+                49  SQLERRMC            pic x(70).
+            05  SQLERRP                 pic x(8).
+            05  SQLERRD               pic S9(9) comp-5 occurs 6 value 0.
+            05  SQLWARN.
+                10  SQLWARN0            pic x.
+                10  SQLWARN1            pic x.
+                10  SQLWARN2            pic x.
+                10  SQLWARN3            pic x.
+                10  SQLWARN4            pic x.
+                10  SQLWARN5            pic x.
+                10  SQLWARN6            pic x.
+                10  SQLWARN7            pic x.
+                10  SQLWARN8            pic x.
+                10  SQLWARN9            pic x.
+                10  SQLWARN10           pic x.
+                10  SQLWARNA            pic x redefines SQLWARN10.
+            05  SQLSTATE                pic x(5).
+
+REMARK******************************************************************
+REMARK PROCEDURE DIVISION.
+REMARK******************************************************************
+       PROCEDURE DIVISION using SQLCA Msg1 Msg2 returning OK.
+       00.
+      * caso normal: retorna rapidamente
+           if SQLCODE = 0
+               move 0 to OK
+               exit program
+           end-if
+      * hay error: arma y muestra el mensaje
+           move spaces to MSG-texto
+      *    primera parte del msg, en arg2
+           call CC1024 "C$DARG" using 2, argument-description
+           move Msg1(1:ARG-length) to MSG-texto
+           compute MSG-longitud = ARG-length + 1
+      *    segunda parte, opcional, en arg3
+           call CC1024 "C$NARG" using ARG-count
+           if ARG-count > 2
+               call CC1024 "C$DARG" using 3, argument-description
+               move Msg2(1:ARG-LENGTH) to MSG-texto(MSG-longitud:)
+           end-if
+      *    muestra el mensaje
+           display MSG-texto
+           move 1 to OK
+           exit program.
