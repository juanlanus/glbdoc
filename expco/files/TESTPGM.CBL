@@ -27,6 +27,14 @@ REMARK******************************************************************
 
       *******************************************************************
            COPY SCODAPJA.FS.
+      *******************************************************************
+      * REPORTE DE TENDENCIA MENSUAL DECODIFICADA DE SCODAPJA
+      *******************************************************************
+           SELECT REPORTE-SCODAPJA-MES
+                  ASSIGN TO DISK TITLE-REPORTE-MES
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS COD-RETORNO-MES.
 delete*******************************************************************
 delete* ARCHIVO CON LOS SCORES POR IDENTIFICACION DE PJ A              
 delete*******************************************************************
@@ -53,6 +61,14 @@ delete*           LOCK MODE IS MANUAL WITH LOCK ON RECORD.
 
 
            COPY SCODAPJA.FD.
+
+           FD REPORTE-SCODAPJA-MES.
+           01 REG-REPORTE-MES.
+              02 TIPIDE-REPORTE-MES         PIC 9(01).
+              02 NUMIDE-REPORTE-MES         PIC 9(11).
+              02 SCORE-ACTUAL-REPORTE-MES   PIC 9(03).
+              02 SCORE-MENSUAL-REPORTE-MES  PIC 9(01) OCCURS 12 TIMES.
+
 delete**************************************************************
 delete* ARCHIVO QUE MANTIENE LOS SCORES POR IDENTIFICACION POR MES
 delete* DE UNA AÑO COMPLETO.
@@ -80,6 +96,21 @@ REMARK*** VARIABLES GENERALES
 REMARK***********************
        01 COD-RETORNO-IDSPJA           PIC XX VALUE SPACE.
        01 COD-RETORNO-SCODAPJA         PIC XX VALUE SPACE.
+       01 COD-RETORNO-MES              PIC XX VALUE SPACE.
+       01 TITLE-REPORTE-MES            PIC X(80)
+                                       VALUE "$TEMPORALES/SCODAPJAMES".
+
+      * validacion de variables de ambiente requeridas al arranque
+       01 VAR-ENTORNO-CHK              PIC X(15) VALUE SPACES.
+
+REMARK*** TENDENCIA MENSUAL
+REMARK*** DECODIFICADA DE FILLER-SCODAPJA: SON 12 DIGITOS, UNO POR
+REMARK*** MES, QUE GUARDAN UNA BANDA DE SCORE (0-9) Y NO EL SCORE
+REMARK*** COMPLETO DE 3 DIGITOS, PORQUE 12 DIGITOS NO ALCANZAN PARA
+REMARK*** DOCE SCORES DE 3 DIGITOS CADA UNO; ES LA UNICA LECTURA QUE
+REMARK*** CABE EN EL ESPACIO QUE EL CAMPO YA TENIA RESERVADO.
+       01 WS-SCODAPJA-MENSUAL.
+          02 WS-SCORE-MES              PIC 9(01) OCCURS 12 TIMES.
 
 
 REMARK*** VARIABLES TIPO REGISTRO
@@ -130,6 +161,7 @@ REMARK******************************************************************
            DISPLAY "************************************************"
            DISPLAY "                                                "
            PERFORM 10-CONTROL-TIEMPO
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
            PERFORM 1000-ABRIR-ARCHIVOS
            PERFORM 1001-PROCESO-REGISTRO-IDSPJA
            UNTIL COD-RETORNO-IDSPJA NOT EQUAL "00"
@@ -137,9 +169,24 @@ REMARK******************************************************************
            PERFORM 1004-CERRAR-ARCHIVOS      
            STOP RUN.
            
+     ****************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ****************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
      ****************************************************************
       *10-CONTROL-TIEMPO
-      *RUTINA PARA TOMAR LA FECHA DEL SISTEMA         
+      *RUTINA PARA TOMAR LA FECHA DEL SISTEMA
       ****************************************************************
        10-CONTROL-TIEMPO.
       *
@@ -176,12 +223,19 @@ REMARK******************************************************************
                STOP RUN
            END-IF.
 
-      ******************************************************************        
-      *1001-PROCESO-REGISTRO-IDSPJA.                 
+           OPEN OUTPUT REPORTE-SCODAPJA-MES
+           IF COD-RETORNO-MES <> "00"
+               DISPLAY "Error Abriendo el Archivo REPORTE-SCODAPJA-MES "
+               COD-RETORNO-MES
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1001-PROCESO-REGISTRO-IDSPJA.
       * Lee un registro de IDSPJA con un ID, usa ese ID para leer un
       * registro de SCODAPJA y mostrarlo
-      ****************************************************************** 
-       1001-PROCESO-REGISTRO-IDSPJA.                 
+      ******************************************************************
+       1001-PROCESO-REGISTRO-IDSPJA.
            READ IDSPJA
            EVALUATE COD-RETORNO-IDSPJA
            WHEN "00"
@@ -192,15 +246,16 @@ REMARK******************************************************************
            WHEN OTHER
                DISPLAY "Error leyendo el archivo IDSPJA "
                COD-RETORNO-IDSPJA
-               PERFORM 1003-MOSTRAR-CONTADORES          
-               STOP RUN 
-           END-IF.
+               PERFORM 1003-MOSTRAR-CONTADORES
+               STOP RUN
+           END-EVALUATE.
 
 
       ******************************************************************
       *1002-PROCESO-SCODAPJA
       * Hay un ID leido en el archivo IDSPJA, hay que leer el registro
-      * que le corresponde del archivo SCOSAPJA y mostrarlo
+      * que le corresponde del archivo SCOSAPJA, decodificar su
+      * tendencia mensual y grabarla en REPORTE-SCODAPJA-MES
       ******************************************************************
        1002-PROCESO-SCODAPJA.
 
@@ -209,16 +264,31 @@ REMARK******************************************************************
            EVALUATE COD-RETORNO-SCODAPJA
            WHEN "00"
                ADD 1 TO W-LEIDOS-SCODAPJA
-               PERFORM 1002-PROCESO-SCODAPJA
+               PERFORM 1005-GRABAR-TENDENCIA-MENSUAL
            WHEN "23"
                ADD 1 TO W-LEIDOS-SCODAPJA-IK
                NEXT SENTENCE
            WHEN OTHER
                DISPLAY "Error leyendo el archivo SCODAPJA "
                COD-RETORNO-SCODAPJA
-               PERFORM 1003-MOSTRAR-CONTADORES          
-               STOP RUN 
-           END-IF.
+               PERFORM 1003-MOSTRAR-CONTADORES
+               STOP RUN
+           END-EVALUATE.
+
+      ******************************************************************
+      *1005-GRABAR-TENDENCIA-MENSUAL.
+      * DECODIFICA FILLER-SCODAPJA (RESERVADO COMO "SCORES POR
+      * IDENTIFICACION POR MES DE UNA AÑO COMPLETO") EN SUS DOCE
+      * DIGITOS MENSUALES Y LOS GRABA JUNTO CON EL SCORE ACTUAL.
+      ******************************************************************
+       1005-GRABAR-TENDENCIA-MENSUAL.
+           MOVE FILLER-SCODAPJA           TO WS-SCODAPJA-MENSUAL
+           INITIALIZE REG-REPORTE-MES
+           MOVE TIPIDE-SCODAPJA           TO TIPIDE-REPORTE-MES
+           MOVE NUMIDE-SCODAPJA           TO NUMIDE-REPORTE-MES
+           MOVE SCORE-SCODAPJA            TO SCORE-ACTUAL-REPORTE-MES
+           MOVE WS-SCODAPJA-MENSUAL       TO SCORE-MENSUAL-REPORTE-MES
+           WRITE REG-REPORTE-MES.
 
       ****************************************************************
       *1003-MOSTRAR-CONTADORES.
@@ -240,4 +310,4 @@ REMARK******************************************************************
            PERFORM 10-CONTROL-TIEMPO
            DISPLAY " Fecha Fin    Proceso : " FECHA-PG
            DISPLAY " Hora  Fin    Proceso : " HORA-PG.
-           CLOSE IDSPJA SCODAPJA.
+           CLOSE IDSPJA SCODAPJA REPORTE-SCODAPJA-MES.
