@@ -43,6 +43,15 @@ REMARK******************************************************************
                          FILE STATUS IS COD-RETORNO-SALIDA
                          LOCK MODE IS MANUAL WITH LOCK ON RECORD.
 
+      *******************************************************************
+      * PJ A REGISTRADAS EN IDSPJA SIN SCORE EN SCODAPJA
+      *******************************************************************
+                  SELECT REPORTE-IDSPJA-SIN-SCORE
+                         ASSIGN TO DISK  REP-SIN-SCORE-TITLE
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         ACCESS MODE IS SEQUENTIAL
+                         FILE STATUS IS COD-RETORNO-SIN-SCORE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -66,6 +75,11 @@ REMARK******************************************************************
               02 SAL-EXCLUSION      PIC X(02).
               02 SAL-SEGMENTO       PIC X(01).
 
+           FD REPORTE-IDSPJA-SIN-SCORE.
+           01 REG-SIN-SCORE.
+              02 SIN-SCORE-TIP-ID   PIC 9(01).
+              02 SIN-SCORE-NUM-ID   PIC 9(11).
+
        WORKING-STORAGE SECTION.
 
 REMARK*** PARAMETROS
@@ -83,6 +97,12 @@ REMARK***********************
                                        VALUE "$TEMPORALES/SCOREENT".
        01 SEC-SAL-TITLE                PIC X(80)
                                        VALUE "$TEMPORALES/SCORESAL".
+       01 COD-RETORNO-SIN-SCORE        PIC XX VALUE SPACE.
+       01 REP-SIN-SCORE-TITLE          PIC X(80)
+                                VALUE "$TEMPORALES/IDSPJASINSCORE".
+
+      * validacion de variables de ambiente requeridas al arranque
+       01 VAR-ENTORNO-CHK              PIC X(15) VALUE SPACES.
 
 REMARK*** VARIABLES TIPO REGISTRO
 REMARK****************************
@@ -134,6 +154,7 @@ REMARK******************************************************************
            DISPLAY "************************************************"
            DISPLAY "                                                "
            PERFORM 10-CONTROL-TIEMPO
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
            PERFORM 1000-ABRIR-ARCHIVOS
            MOVE ZEROS             TO IND-IDSPJA
            PERFORM 1001-PROCESO-REGISTRO-IDSPJA
@@ -142,6 +163,21 @@ REMARK******************************************************************
            PERFORM 1004-CERRAR-ARCHIVOS
            STOP RUN.
 
+     ****************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ****************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
      ****************************************************************
       *10-CONTROL-TIEMPO
       *RUTINA PARA TOMAR LA FECHA DEL SISTEMA
@@ -188,6 +224,13 @@ REMARK******************************************************************
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT REPORTE-IDSPJA-SIN-SCORE
+           IF COD-RETORNO-SIN-SCORE NOT = "00"
+              DISPLAY "Error Abriendo el Archivo SIN-SCORE "
+              COD-RETORNO-SIN-SCORE
+              STOP RUN
+           END-IF.
+
 
       ******************************************************************
       *1001-PROCESO-REGISTRO-IDSPJA.
@@ -221,8 +264,22 @@ REMARK******************************************************************
            IF IND-SCODAPJA NOT = 1
               ADD 1 TO W-LEIDOS-SCODAPJA
               PERFORM 5000-GRABAR-SALIDA
+           ELSE
+              PERFORM 5100-GRABAR-SIN-SCORE
            END-IF.
 
+      ******************************************************************
+      *5100-GRABAR-SIN-SCORE.
+      *GRABAR LAS IDENTIFICACIONES DE IDSPJA QUE NO TIENEN SCORE EN
+      *SCODAPJA, PARA QUE EL EQUIPO DE SCORING SEPA A CUALES PJ
+      *HACERLES SEGUIMIENTO EN LUGAR DE SOLO VER EL CONTADOR IK
+      ******************************************************************
+       5100-GRABAR-SIN-SCORE.
+           INITIALIZE REG-SIN-SCORE
+           MOVE TIP-ID-IDSPJA              TO SIN-SCORE-TIP-ID
+           MOVE NUM-ID-IDSPJA              TO SIN-SCORE-NUM-ID
+           WRITE REG-SIN-SCORE.
+
 
       ******************************************************************
       *5000-GRABAR-SALIDA.
@@ -258,4 +315,5 @@ REMARK******************************************************************
            PERFORM 10-CONTROL-TIEMPO
            DISPLAY " Fecha Fin    Proceso : " FECHA-PG
            DISPLAY " Hora  Fin    Proceso : " HORA-PG.
-           CLOSE IDSPJA SCODAPJA SECUENCIAL-SALIDA.
+           CLOSE IDSPJA SCODAPJA SECUENCIAL-SALIDA
+                 REPORTE-IDSPJA-SIN-SCORE.
