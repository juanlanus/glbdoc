@@ -98,6 +98,9 @@
        01 LEIDOS-title pic x(80) value "$TEMPORALES/SCORESAL".
        01 REPSAL-title pic x(80) value "$TEMPORALES/REPSCSAL".
 
+      * validacion de variables de ambiente requeridas al arranque
+       01 var-entorno-chk          pic x(15) value spaces.
+
       * datos del archivito BIND
        01 BIND-title                    pic x(80) value spaces.
        01 BIND-reg-connect              pic x(100) value spaces.
@@ -107,6 +110,7 @@
        exec sql include sqlca end-exec
        01 SQLCODE-I                     pic -(9).
        01 DB-alias                      pic x(15).
+       01 DB2ERR-OK                     pic 9.
        01 DB-usr                        pic x(15).
        01 DB-pass                       pic x(18).
 
@@ -143,12 +147,36 @@
            display "                                                "
            perform 7777-CONTROL-TIEMPO
            display " Inicio Proceso : " FECHA-PG " " HORA-PG
+      *
+           perform 0500-VALIDAR-VARIABLES-ENTORNO
       *
            perform 1000-ABRIR-ARCHIVOS
            perform 2000-PROCESO-CLAVE UNTIL CLAVES-fs not = '00'
            perform 6000-FINALIZAR
            stop run.
 
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO O HACER EL PRIMER BIND,
+      *QUE LAS VARIABLES DE AMBIENTE $HCOBND Y $TEMPORALES ESTEN
+      *DEFINIDAS. VER expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           move "HCOBND" to var-entorno-chk
+           display var-entorno-chk upon environment-name
+           accept var-entorno-chk from ENVIRONMENT-VALUE
+           if var-entorno-chk = "HCOBND"
+              display "No se ha fijado: $HCOBND!!!!! "
+              stop run
+           end-if
+           move "TEMPORALES" to var-entorno-chk
+           display var-entorno-chk upon environment-name
+           accept var-entorno-chk from ENVIRONMENT-VALUE
+           if var-entorno-chk = "TEMPORALES"
+              display "No se ha fijado: $TEMPORALES!!!!! "
+              stop run
+           end-if.
+
        1000-ABRIR-ARCHIVOS.
       *    display '1000-ABRIR-ARCHIVOS'
       ******************************************************************
@@ -223,11 +251,8 @@
            exec sql
                 connect to :DB-alias user :DB-usr using :DB-pass
            end-exec
-           if sqlcode not = 0
-               move SQLCODE to sqlcode-I
-               display "Error: cannot connect to " DB-alias
-               sqlcode-I sqlerrmc
-           end-if
+           call "DB2ERR" using SQLCA "Error: cannot connect to "
+              DB-alias
       *    declaración del cursor para la tabla SCORE: posiciona para
       *    leer las filas de un (TIPOID, NUMID) por fecha
            exec sql
@@ -238,9 +263,9 @@
                order by FECHA
                for read only with UR
            end-exec
-           if sqlcode not = 0
-               display "Error: cannot declare cursor SQLCODE:" sqlcode
-               display sqlerrmc
+           call "DB2ERR" using SQLCA "Error: cannot declare cursor "
+              DB-alias returning DB2ERR-OK
+           if DB2ERR-OK = 1
                stop run
            end-if.
 
@@ -260,11 +285,8 @@
            move CLAVES-tipoid to SCORE-tipoid 
            move CLAVES-numid to SCORE-numid
            exec sql open SCORES end-exec
-           if sqlcode not = 0
-               move SQLCODE to sqlcode-I
-               display "Error: cannot open SCORE cursor " DB-alias
-               sqlcode-I sqlerrmc
-           end-if
+           call "DB2ERR" using SQLCA "Error: cannot open SCORE cursor "
+                DB-alias
       *    loop de lectura de los registros del cursor
            initialize SCORE-fecha SCORE-score SCORE-exclusion 
            SCORE-segmento
@@ -292,17 +314,12 @@
            end-if
       *    si hubo error lo publica
            if sqlcode not = 100
-               move SQLCODE to sqlcode-I
-               display "Error: cannot fetch " DB-alias sqlcode-I
-               sqlerrmc 
+               call "DB2ERR" using SQLCA "Error: cannot fetch " DB-alias
            end-if
       *    close del cursor
            exec sql close SCORES end-exec
-           if sqlcode not = 0
-               move SQLCODE to sqlcode-I
-               display "Error: cannot close cursor " DB-alias
-               sqlcode-I sqlerrmc 
-           end-if.
+           call "DB2ERR" using SQLCA "Error: cannot close cursor "
+                DB-alias.
 
        5000-GRABAR-LEIDOS.
       *    display '5000-GRABAR-LEIDOS'
