@@ -20,6 +20,17 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
             SELECT SALIDA ASSIGN TO "$TEMPORALES/ACTALEJUR.SAL"
                    ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REPORTE-ERRORES ASSIGN TO "$TEMPORALES/ACTALEJUR.REP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * CHECKPOINT-ACTALEJUR
+      *----------------------------------------------------------------*
+      * PUNTO DE CONTROL DE LA ACTUALIZACION DE BDIIALE, PARA RETOMAR
+      * EL PROCESO SI SE INTERRUMPE ANTES DE TERMINAR EL ARCHIVO ENTRADA
+      *----------------------------------------------------------------*
+            SELECT CHECKPOINT-ACTALEJUR
+                   ASSIGN TO "$TEMPORALES/ACTALEJUR.CHK"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS W-STATUS-CHK-ACTALEJUR.
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -30,10 +41,34 @@
        FD ENTRADA.
        01 REG-ENTRADA                   PIC X(200).
        FD SALIDA.
-       01 REG-SALIDA.                    
-          02 ERRORES-SALIDA              PIC X(50).
+       01 REG-SALIDA.
+          02 SAL-TIPO-REG                PIC X(1) VALUE "D".
+          02 RAZON-SALIDA                PIC X(120).
           02 FILLER-SALIDA               PIC X(1).
           02 REGISTRO-SALIDA             PIC X(200).
+      *   registro de encabezado, primera linea del archivo
+       01 REG-SALIDA-HDR.
+          02 SAL-HDR-TIPO-REG            PIC X(1) VALUE "H".
+          02 SAL-HDR-PROGRAMA            PIC X(9).
+          02 SAL-HDR-FECHA-PROC          PIC X(8).
+          02 SAL-HDR-FUENTE              PIC X(6).
+          02 SAL-HDR-COD-ALERTA          PIC X(3).
+      *   registro de sumario, ultima linea del archivo
+       01 REG-SALIDA-TRL.
+          02 SAL-TRL-TIPO-REG            PIC X(1) VALUE "T".
+          02 SAL-TRL-CANT-REG            PIC 9(8).
+       FD CHECKPOINT-ACTALEJUR.
+       01 REG-CHK-ACTALEJUR.
+          02 CHK-ACT-REGISTROS-OK         PIC 9(10).
+          02 CHK-ACT-TIPO-IDE             PIC 9.
+          02 CHK-ACT-NUM-IDE              PIC 9(11).
+       FD REPORTE-ERRORES.
+       01 REG-REPORTE-ERR.
+          02 TIPO-IDE-REP                PIC 9.
+          02 FILLER                      PIC X      VALUE SPACE.
+          02 NUM-IDE-REP                 PIC 9(11).
+          02 FILLER                      PIC X      VALUE SPACE.
+          02 RAZON-REP                   PIC X(120).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        COPY BDIIVIDE.WS.     
@@ -43,9 +78,17 @@
        01 PARAMETROS.
           03 COMANDO                     PIC X(80)  VALUE SPACES.
           03 LINEA                       PIC X(80)  VALUE SPACES.
+          03 FUENTE-PARM-X               PIC X(6)   VALUE SPACES.
+          03 COD-ALERTA-PARM-X           PIC X(3)   VALUE SPACES.
+          03 DIAS-VIGENCIA-PARM-X        PIC X(5)   VALUE SPACES.
+          03 FUENTE-PARM                 PIC 9(6)   VALUE 000001.
+          03 COD-ALERTA-PARM             PIC 9(3)   VALUE 001.
+          03 DIAS-VIGENCIA-PARM          PIC 9(5)   VALUE 00360.
        01 INDICES.
           03 I                           PIC 9(5) VALUE 0.
           03 J                           PIC 9(5) VALUE 0.
+      * validacion de variables de ambiente requeridas al arranque
+       01 VAR-ENTORNO-CHK                PIC X(15) VALUE SPACES.
        01 CONTADORES.
           03 CONT-LEIDOS                 PIC 9(10)  VALUE 0.
           03 CONT-WRITE-OK               PIC 9(10)  VALUE 0.
@@ -54,6 +97,29 @@
           03 CONT-REWRITE-ERR            PIC 9(10)  VALUE 0.
           03 CONT-REGISTROS-OK           PIC 9(10)  VALUE 0.
           03 CONT-REGISTROS-ERR          PIC 9(10)  VALUE 0.
+
+      * checkpoint de la actualizacion de BDIIALE
+       01 W-STATUS-CHK-ACTALEJUR         PIC XX VALUE SPACES.
+       01 W-INTERVALO-CHECKPOINT         PIC 9(10) VALUE 1000.
+       01 W-CONTADOR-CHECKPOINT          PIC 9(10) VALUE ZEROS.
+       01 SW-MODO-REINICIO               PIC 9(01) VALUE 0.
+       01 SW-SALTANDO                    PIC 9(01) VALUE 0.
+       01 W-REINICIO-REGISTROS-OK        PIC 9(10) VALUE 0.
+       01 W-REINICIO-TIPO-IDE            PIC 9     VALUE 0.
+       01 W-REINICIO-NUM-IDE             PIC 9(11) VALUE 0.
+
+       01 CONTADORES-TIPO-ERROR.
+          03 TOT-ERR-1                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-2                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-3                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-4                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-5                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-6                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-7                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-8                   PIC 9(08)  VALUE 0.
+          03 TOT-ERR-21                  PIC 9(08)  VALUE 0.
+          03 TOT-ERR-22                  PIC 9(08)  VALUE 0.
+          03 TOT-ERR-31                  PIC 9(08)  VALUE 0.
 OJO    01 LINEA1-AUX.
           02 FILLER    PIC X(29) 
                        VALUE "DEMANDAS JUDICIALES VIGENTES:".
@@ -78,7 +144,12 @@ OJO    01 LINEA2-AUX.
           02 MES-VAL-X                   PIC 9(02).
              88 MES-VAL  VALUE 01   THRU 12.
           02 DIA-VAL-X                   PIC 9(02).
-             88 DIA-VAL  VALUE 01   THRU 31.     
+             88 DIA-VAL  VALUE 01   THRU 31.
+       01 TABLA-DIAS-MES-INIC             PIC X(24)
+                     VALUE "312831303130313130313031".
+       01 TABLA-DIAS-MES REDEFINES TABLA-DIAS-MES-INIC.
+          02 DIAS-MES                    PIC 9(02) OCCURS 12 TIMES.
+       01 W-DIAS-MES-MAX                  PIC 9(02)  VALUE 0.
        01 INF-DATAHOST-AUX.
           02 NUM-DEMA-VIG-AUX            PIC 9(5).
           02 NUM-DEMA-TER-AUX            PIC 9(5).
@@ -99,6 +170,14 @@ OJO    01 LINEA2-AUX.
           03 FEC-DEMA-VIG-INP-X          PIC X(08).
        01 M-ERRORES.
           03 V-ERR OCCURS 50 TIMES   PIC 9(1).
+       01 VARIABLES-RAZON-ERROR.
+          03 W-TEXTO-RAZON-AUX           PIC X(40)  VALUE SPACES.
+          03 W-PTR-RAZON                 PIC 9(3)   VALUE 1.
+       01 FIN-BDIIALE                    PIC 9      VALUE 0.
+       01 CONTADORES-VENCIMIENTO.
+          03 CONT-ALERTAS-LEIDAS         PIC 9(10)  VALUE 0.
+          03 CONT-ALERTAS-DESACTIVADAS   PIC 9(10)  VALUE 0.
+          03 CONT-ALERTAS-REWRITE-ERR    PIC 9(10)  VALUE 0.
 
        PROCEDURE DIVISION.
        0000-PROGRAMA-PRINCIPAL.
@@ -107,33 +186,73 @@ OJO    01 LINEA2-AUX.
       *    EJECUCION : X RMBREGIS 10 1                                  
       *     MAXIMO HUECO DE 10,MINIMO DE UNO (DEFAULT SI NO SE DA NADA)
       ******************************************************************
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO.
            ACCEPT LINEA FROM COMMAND-LINE.
            UNSTRING LINEA   DELIMITED BY ALL " " INTO
-              COMANDO 
-           EVALUATE COMANDO 
+              COMANDO
+              FUENTE-PARM-X
+              COD-ALERTA-PARM-X
+              DIAS-VIGENCIA-PARM-X
+           END-UNSTRING.
+           IF FUENTE-PARM-X = SPACES OR FUENTE-PARM-X NOT NUMERIC
+              MOVE 000001 TO FUENTE-PARM
+           ELSE
+              MOVE FUENTE-PARM-X TO FUENTE-PARM
+           END-IF.
+           IF COD-ALERTA-PARM-X = SPACES
+              OR COD-ALERTA-PARM-X NOT NUMERIC
+              MOVE 001 TO COD-ALERTA-PARM
+           ELSE
+              MOVE COD-ALERTA-PARM-X TO COD-ALERTA-PARM
+           END-IF.
+           IF DIAS-VIGENCIA-PARM-X = SPACES
+              OR DIAS-VIGENCIA-PARM-X NOT NUMERIC
+              MOVE 00360 TO DIAS-VIGENCIA-PARM
+           ELSE
+              MOVE DIAS-VIGENCIA-PARM-X TO DIAS-VIGENCIA-PARM
+           END-IF.
+           EVALUATE COMANDO
              WHEN "CREARDEF"
                 PERFORM 1000-CREARDEF                        
              WHEN "REAL"            
                 MOVE 1 TO REAL
                 OPEN I-O BDIIALE
                 PERFORM 1000-PROCESAR-DEMANDAS
-             WHEN "FALSO"                 
+             WHEN "FALSO"
                 MOVE 0 TO REAL
                 OPEN INPUT BDIIALE
                 PERFORM 1000-PROCESAR-DEMANDAS
-             WHEN ANY 
+             WHEN "VENCER"
+                OPEN I-O BDIIALE
+                PERFORM 5000-VENCER-ALERTAS
+             WHEN ANY
                DISPLAY "COMANDO INVALIDO:" COMANDO(1:10)
                DISPLAY "A) REAL          "
                DISPLAY "B) FALSO         "
+               DISPLAY "C) VENCER        "
            END-EVALUATE.
            STOP RUN.
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
        1000-CREARDEF.
            MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-PROCESO.
            OPEN I-O BDIIALE.
-           MOVE 0               TO TIP-IDE-BDIIALE.   
-           MOVE 0               TO NUM-IDE-BDIIALE.   
-           MOVE 000001          TO FUENTE-BDIIALE
-           MOVE 001             TO COD-ALERTA-BDIIALE
+           MOVE 0               TO TIP-IDE-BDIIALE.
+           MOVE 0               TO NUM-IDE-BDIIALE.
+           MOVE FUENTE-PARM     TO FUENTE-BDIIALE
+           MOVE COD-ALERTA-PARM TO COD-ALERTA-BDIIALE
            MOVE "a"             TO LLASEC-BDIIALE.
            MOVE 1 TO HAY-BDIIALE.
            READ BDIIALE
@@ -185,6 +304,50 @@ OJO    01 LINEA2-AUX.
            OPEN INPUT BDIIDAS.
            OPEN INPUT ENTRADA.
            OPEN OUTPUT SALIDA.
+           OPEN OUTPUT REPORTE-ERRORES.
+           PERFORM 2050-LEER-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-PROCESO.
+           INITIALIZE REG-SALIDA-HDR
+           MOVE "H"                    TO SAL-HDR-TIPO-REG
+           MOVE "ACTALEJUR"            TO SAL-HDR-PROGRAMA
+           MOVE FECHA-PROCESO          TO SAL-HDR-FECHA-PROC
+           MOVE FUENTE-PARM            TO SAL-HDR-FUENTE
+           MOVE COD-ALERTA-PARM        TO SAL-HDR-COD-ALERTA
+           WRITE REG-SALIDA-HDR.
+
+      ****************************************************************
+      *2050-LEER-CHECKPOINT
+      *SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR INCOMPLETA, SE
+      *LEE HASTA EL FINAL PARA RESCATAR LA ULTIMA IDENTIFICACION YA
+      *ACTUALIZADA, DE MANERA QUE 4000-PROCESAR-ENTRADA PUEDA SALTAR
+      *LOS REGISTROS DE ENTRADA YA CUBIERTOS EN LUGAR DE VOLVER A
+      *PROCESAR TODO EL ARCHIVO DESDE CERO.
+      ****************************************************************
+       2050-LEER-CHECKPOINT.
+           MOVE 0 TO SW-MODO-REINICIO
+           MOVE 0 TO SW-SALTANDO
+           OPEN INPUT CHECKPOINT-ACTALEJUR
+           IF W-STATUS-CHK-ACTALEJUR = "00"
+              MOVE 1 TO SW-MODO-REINICIO
+              MOVE 1 TO SW-SALTANDO
+              PERFORM UNTIL W-STATUS-CHK-ACTALEJUR = "10"
+                 READ CHECKPOINT-ACTALEJUR NEXT RECORD
+                   AT END MOVE "10" TO W-STATUS-CHK-ACTALEJUR
+                   NOT AT END
+                     MOVE CHK-ACT-REGISTROS-OK
+                                        TO W-REINICIO-REGISTROS-OK
+                     MOVE CHK-ACT-TIPO-IDE  TO W-REINICIO-TIPO-IDE
+                     MOVE CHK-ACT-NUM-IDE   TO W-REINICIO-NUM-IDE
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-ACTALEJUR
+              MOVE W-REINICIO-REGISTROS-OK TO CONT-REGISTROS-OK
+              DISPLAY "ACTALEJUR - REINICIO DESDE CHECKPOINT TIPO "
+                       W-REINICIO-TIPO-IDE " ID " W-REINICIO-NUM-IDE
+           ELSE
+              CLOSE CHECKPOINT-ACTALEJUR
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-ACTALEJUR.
 
        4000-PROCESAR-ENTRADA.
       ****************************************************************
@@ -195,34 +358,42 @@ OJO    01 LINEA2-AUX.
            INITIALIZE VARIABLES-INPUT.
            UNSTRING REG-ENTRADA DELIMITED BY ALL ";" INTO
              TIPO-IDE-INP-X
-             NUM-IDE-INP-X     
-             NOMBRES-INP       
-             APELLIDO-PAT-INP  
-             APELLIDO-MAT-INP  
-      *      $$$$ si un dato no tiene exactamente 5 dígitos esto 
+             NUM-IDE-INP-X
+             NOMBRES-INP
+             APELLIDO-PAT-INP
+             APELLIDO-MAT-INP
+      *      $$$$ si un dato no tiene exactamente 5 dígitos esto
       *      carga información errónea
              NUM-DEMA-VIG-INP-X
              NUM-DEMA-TER-INP-X
              FEC-DEMA-VIG-INP-X .
            UNSTRING REG-ENTRADA DELIMITED BY ALL ";" INTO
-             TIPO-IDE-INP       
-             NUM-IDE-INP       
-             NOMBRES-INP       
-             APELLIDO-PAT-INP  
-             APELLIDO-MAT-INP  
-             NUM-DEMA-VIG-INP  
-             NUM-DEMA-TER-INP  
+             TIPO-IDE-INP
+             NUM-IDE-INP
+             NOMBRES-INP
+             APELLIDO-PAT-INP
+             APELLIDO-MAT-INP
+             NUM-DEMA-VIG-INP
+             NUM-DEMA-TER-INP
              FEC-DEMA-VIG-INP .
-           PERFORM 4100-VALIDACIONES-BASICAS.
-           IF M-ERRORES = ZEROS 
-              PERFORM 4200-VALIDACION-OFICIALES
-           END-IF
-           IF M-ERRORES = ZEROS 
-              PERFORM 4300-MODIFICAR-BDIIALE
-              ADD 1 TO CONT-REGISTROS-OK
+           IF SW-SALTANDO = 1
+              IF TIPO-IDE-INP = W-REINICIO-TIPO-IDE
+                 AND NUM-IDE-INP = W-REINICIO-NUM-IDE
+                 MOVE 0 TO SW-SALTANDO
+              END-IF
            ELSE
-              PERFORM 4400-GRABAR-REGISTROS-ERR
-              ADD 1 TO CONT-REGISTROS-ERR
+              PERFORM 4100-VALIDACIONES-BASICAS
+              IF M-ERRORES = ZEROS
+                 PERFORM 4200-VALIDACION-OFICIALES
+              END-IF
+              IF M-ERRORES = ZEROS
+                 PERFORM 4300-MODIFICAR-BDIIALE
+                 ADD 1 TO CONT-REGISTROS-OK
+                 PERFORM 4350-GRABAR-CHECKPOINT
+              ELSE
+                 PERFORM 4400-GRABAR-REGISTROS-ERR
+                 ADD 1 TO CONT-REGISTROS-ERR
+              END-IF
            END-IF.
 
        4100-VALIDACIONES-BASICAS.
@@ -266,9 +437,11 @@ OJO    01 LINEA2-AUX.
            ELSE
               MOVE FEC-DEMA-VIG-INP(1:4) TO ANO-VAL-X(1:4)
               MOVE FEC-DEMA-VIG-INP(5:2) TO MES-VAL-X(1:2)
-              MOVE FEC-DEMA-VIG-INP(5:2) TO DIA-VAL-X(1:2)
+              MOVE FEC-DEMA-VIG-INP(7:2) TO DIA-VAL-X(1:2)
               IF NOT ANO-VAL OR NOT MES-VAL OR NOT DIA-VAL
                  MOVE 1 TO V-ERR(8)
+              ELSE
+                 PERFORM 4110-VALIDAR-DIA-DEL-MES
               END-IF
            END-IF.
 *          TRIANGULACIONES
@@ -279,6 +452,22 @@ OJO    01 LINEA2-AUX.
               MOVE 1 TO V-ERR(22)
            END-IF.
 
+       4110-VALIDAR-DIA-DEL-MES.
+      ****************************************************************
+      *    VALIDACION DE CALENDARIO REAL: EL DIA DEBE EXISTIR EN EL
+      *    MES INDICADO, AJUSTANDO FEBRERO EN AÑOS BISIESTOS
+      ****************************************************************
+           MOVE DIAS-MES(MES-VAL-X) TO W-DIAS-MES-MAX.
+           IF MES-VAL-X = 02
+              AND FUNCTION MOD(ANO-VAL-X, 4) = 0
+              AND (FUNCTION MOD(ANO-VAL-X, 100) NOT = 0
+                   OR FUNCTION MOD(ANO-VAL-X, 400) = 0)
+              MOVE 29 TO W-DIAS-MES-MAX
+           END-IF.
+           IF DIA-VAL-X > W-DIAS-MES-MAX
+              MOVE 1 TO V-ERR(8)
+           END-IF.
+
        4200-VALIDACION-OFICIALES.
       ****************************************************************
       ****************************************************************
@@ -303,13 +492,13 @@ OJO        IF SW-ID-BDIIVIDE = 0    *> EXISTE LA CEDULA
        4300-MODIFICAR-BDIIALE.
       ****************************************************************
       ****************************************************************
-           MOVE TIPO-IDE-INP    TO TIP-IDE-BDIIALE.   
-           MOVE NUM-IDE-INP     TO NUM-IDE-BDIIALE.   
-           MOVE 000001          TO FUENTE-BDIIALE
-           MOVE 001             TO COD-ALERTA-BDIIALE
+           MOVE TIPO-IDE-INP    TO TIP-IDE-BDIIALE.
+           MOVE NUM-IDE-INP     TO NUM-IDE-BDIIALE.
+           MOVE FUENTE-PARM     TO FUENTE-BDIIALE
+           MOVE COD-ALERTA-PARM TO COD-ALERTA-BDIIALE
            MOVE "a"             TO LLASEC-BDIIALE.
            MOVE 1 TO HAY-BDIIALE.
-           READ BDIIALE INVALID KEY 
+           READ BDIIALE INVALID KEY
                MOVE 0 TO HAY-BDIIALE
            END-READ.
            PERFORM 4310-CALCULAR-FECHAS.
@@ -324,9 +513,9 @@ OJO        IF SW-ID-BDIIVIDE = 0    *> EXISTE LA CEDULA
       ****************************************************************
       ****************************************************************
            MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-PROCESO 
-           MOVE FUNCTION INTEGER-OF-DATE (FECHA-PROCESO)     
+           MOVE FUNCTION INTEGER-OF-DATE (FECHA-PROCESO)
                                             TO DIAS-DESDE-1600
-OJO        ADD  360                         TO DIAS-DESDE-1600
+           ADD  DIAS-VIGENCIA-PARM          TO DIAS-DESDE-1600
            MOVE FUNCTION DATE-OF-INTEGER (DIAS-DESDE-1600)      
                                             TO FECHA-VENCIMIENTO.
 
@@ -377,16 +566,172 @@ OJO        ADD  360                         TO DIAS-DESDE-1600
                   ADD 1 TO CONT-REWRITE-OK   
               END-REWRITE
            ELSE
-              ADD 1 TO CONT-REWRITE-OK   
+              ADD 1 TO CONT-REWRITE-OK
+           END-IF.
+
+      ****************************************************************
+      *4350-GRABAR-CHECKPOINT
+      *ESCRIBE UN PUNTO DE CONTROL CON LA CANTIDAD DE DEMANDAS
+      *ACTUALIZADAS Y LA ULTIMA IDENTIFICACION PROCESADA, CADA
+      *W-INTERVALO-CHECKPOINT REGISTROS, PARA PODER RETOMAR LA
+      *ACTUALIZACION DE BDIIALE SI EL PROCESO SE INTERRUMPE
+      ****************************************************************
+       4350-GRABAR-CHECKPOINT.
+           ADD 1 TO W-CONTADOR-CHECKPOINT
+           IF W-CONTADOR-CHECKPOINT NOT LESS THAN W-INTERVALO-CHECKPOINT
+              MOVE CONT-REGISTROS-OK    TO CHK-ACT-REGISTROS-OK
+              MOVE TIPO-IDE-INP         TO CHK-ACT-TIPO-IDE
+              MOVE NUM-IDE-INP          TO CHK-ACT-NUM-IDE
+              WRITE REG-CHK-ACTALEJUR
+              MOVE ZEROS                TO W-CONTADOR-CHECKPOINT
            END-IF.
 
        4400-GRABAR-REGISTROS-ERR.
       ****************************************************************
       ****************************************************************
-           MOVE M-ERRORES   TO ERRORES-SALIDA.   
-           MOVE ";"         TO FILLER-SALIDA. 
+           PERFORM 4410-ARMAR-RAZON-ERROR.
+           MOVE "D"         TO SAL-TIPO-REG.
+           MOVE ";"         TO FILLER-SALIDA.
            MOVE REG-ENTRADA TO REGISTRO-SALIDA.
            WRITE REG-SALIDA.
+           MOVE TIPO-IDE-INP TO TIPO-IDE-REP.
+           MOVE NUM-IDE-INP  TO NUM-IDE-REP.
+           MOVE RAZON-SALIDA TO RAZON-REP.
+           WRITE REG-REPORTE-ERR.
+
+       4410-ARMAR-RAZON-ERROR.
+      ****************************************************************
+      *    TRADUCE LOS INDICADORES V-ERR(n) A UN TEXTO EN LENGUAJE
+      *    CLARO PARA QUE NO HAYA QUE CONTAR POSICIONES A MANO
+      ****************************************************************
+           MOVE SPACES TO RAZON-SALIDA.
+           MOVE 1      TO W-PTR-RAZON.
+           IF V-ERR(1) = 1
+              MOVE "TIPO DE IDENTIFICACION INVALIDO O NO NUMERICO"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-1
+           END-IF.
+           IF V-ERR(2) = 1
+              MOVE "IDENTIFICACION NO NUMERICA" TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-2
+           END-IF.
+           IF V-ERR(3) = 1
+              MOVE "NOMBRES EN BLANCO O NUMERICOS"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-3
+           END-IF.
+           IF V-ERR(4) = 1
+              MOVE "APELLIDO PATERNO NUMERICO" TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-4
+           END-IF.
+           IF V-ERR(5) = 1
+              MOVE "APELLIDO MATERNO NUMERICO" TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-5
+           END-IF.
+           IF V-ERR(6) = 1
+              MOVE "NUMERO DE DEMANDAS VIGENTES NO NUMERICO"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-6
+           END-IF.
+           IF V-ERR(7) = 1
+              MOVE "NUMERO DE DEMANDAS TERMINADAS NO NUMERICO"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-7
+           END-IF.
+           IF V-ERR(8) = 1
+              MOVE "FECHA DE DEMANDA VIGENTE INVALIDA"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-8
+           END-IF.
+           IF V-ERR(21) = 1
+              MOVE "NOMBRE Y APELLIDOS EN BLANCO" TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-21
+           END-IF.
+           IF V-ERR(22) = 1
+              MOVE "SIN DEMANDAS VIGENTES NI TERMINADAS"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-22
+           END-IF.
+           IF V-ERR(31) = 1
+              MOVE "NOMBRE NO COINCIDE CON EL REGISTRADO"
+                TO W-TEXTO-RAZON-AUX
+              PERFORM 4420-AGREGAR-RAZON
+              ADD 1 TO TOT-ERR-31
+           END-IF.
+
+       4420-AGREGAR-RAZON.
+      ****************************************************************
+      *    ANEXA W-TEXTO-RAZON-AUX A RAZON-SALIDA, SEPARANDO CON
+      *    " / " CUANDO YA HAY UNA RAZON ESCRITA
+      ****************************************************************
+           IF W-PTR-RAZON > 1
+              STRING " / "                 DELIMITED BY SIZE
+                     W-TEXTO-RAZON-AUX      DELIMITED BY SPACE
+                INTO RAZON-SALIDA
+                WITH POINTER W-PTR-RAZON
+              END-STRING
+           ELSE
+              STRING W-TEXTO-RAZON-AUX      DELIMITED BY SPACE
+                INTO RAZON-SALIDA
+                WITH POINTER W-PTR-RAZON
+              END-STRING
+           END-IF.
+
+       5000-VENCER-ALERTAS.
+      ****************************************************************
+      *    BARRIDO SECUENCIAL DE BDIIALE QUE DESACTIVA (BLOQUEO-BDIIALE
+      *    = 0) TODA ALERTA CUYA FEC-VEN-BDIIALE YA HAYA PASADO, PARA
+      *    QUE UNA DEMANDA VENCIDA DEJE DE BLOQUEAR AL CLIENTE
+      ****************************************************************
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-PROCESO.
+           MOVE LOW-VALUES TO LLASEC-BDIIALE.
+           START BDIIALE KEY IS NOT LESS THAN LLASEC-BDIIALE
+               INVALID KEY
+                 MOVE 1 TO FIN-BDIIALE
+           END-START.
+           PERFORM UNTIL FIN-BDIIALE = 1
+             READ BDIIALE NEXT RECORD
+                 AT END MOVE 1 TO FIN-BDIIALE
+             END-READ
+             IF FIN-BDIIALE = 0
+                ADD 1 TO CONT-ALERTAS-LEIDAS
+                PERFORM 5100-VENCER-ALERTA
+             END-IF
+           END-PERFORM.
+           PERFORM 7000-SACAR-RESUMEN-VENCIMIENTO.
+
+       5100-VENCER-ALERTA.
+      ****************************************************************
+      ****************************************************************
+           IF FEC-VEN-BDIIALE < FECHA-PROCESO
+              AND BLOQUEO-BDIIALE NOT = 0
+              MOVE 0 TO BLOQUEO-BDIIALE
+              REWRITE REG-BDIIALE
+                 INVALID KEY
+                   ADD 1 TO CONT-ALERTAS-REWRITE-ERR
+                 NOT INVALID KEY
+                   ADD 1 TO CONT-ALERTAS-DESACTIVADAS
+              END-REWRITE
+           END-IF.
+
+       7000-SACAR-RESUMEN-VENCIMIENTO.
+      ****************************************************************
+      ****************************************************************
+          DISPLAY "====[ RESUMEN VENCIMIENTO DE ALERTAS ]====".
+          DISPLAY "ALERTAS LEIDAS       = " CONT-ALERTAS-LEIDAS.
+          DISPLAY "ALERTAS DESACTIVADAS = " CONT-ALERTAS-DESACTIVADAS.
+          DISPLAY "ERRORES AL DESACTIVAR= " CONT-ALERTAS-REWRITE-ERR.
+          DISPLAY "===========================================".
 
        6000-SACAR-RESUMEN.
       ****************************************************************
@@ -399,8 +744,100 @@ OJO        ADD  360                         TO DIAS-DESDE-1600
           DISPLAY "    DEMANDADOS ACTUALIZADOS = " CONT-REWRITE-OK  
           DISPLAY "    DEMANDADOS ERR CREAR    = " CONT-WRITE-ERR 
           DISPLAY "    DEMANDADOS ERR ACTUALIZ = " CONT-REWRITE-ERR 
-          DISPLAY "  DEMANDADOS NO VALIDOS     = " CONT-REGISTROS-ERR 
+          DISPLAY "  DEMANDADOS NO VALIDOS     = " CONT-REGISTROS-ERR
           DISPLAY "=================================================".
+          PERFORM 6100-GRABAR-TOTALES-ERROR.
+          INITIALIZE REG-SALIDA-TRL.
+          MOVE "T"                    TO SAL-TRL-TIPO-REG.
+          MOVE CONT-REGISTROS-OK      TO SAL-TRL-CANT-REG.
+          WRITE REG-SALIDA-TRL.
+
+       6100-GRABAR-TOTALES-ERROR.
+      ****************************************************************
+      *    AGREGA AL REPORTE-ERRORES UN TOTAL POR TIPO DE ERROR PARA
+      *    QUE SE PUEDA VER DE UNA SOLA VEZ QUE TAN FRECUENTE ES CADA
+      *    UNO A LO LARGO DE TODO EL ARCHIVO DE ENTRADA
+      ****************************************************************
+           MOVE SPACES TO REG-REPORTE-ERR.
+           MOVE "TOTALES POR TIPO DE ERROR" TO RAZON-REP.
+           WRITE REG-REPORTE-ERR.
+           IF TOT-ERR-1 > ZEROS
+              STRING "  TIPO DE IDENTIFICACION INVALIDO O NO NUMERICO"
+                     " : " TOT-ERR-1 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-2 > ZEROS
+              STRING "  IDENTIFICACION NO NUMERICA"
+                     " : " TOT-ERR-2 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-3 > ZEROS
+              STRING "  NOMBRES EN BLANCO O NUMERICOS"
+                     " : " TOT-ERR-3 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-4 > ZEROS
+              STRING "  APELLIDO PATERNO NUMERICO"
+                     " : " TOT-ERR-4 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-5 > ZEROS
+              STRING "  APELLIDO MATERNO NUMERICO"
+                     " : " TOT-ERR-5 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-6 > ZEROS
+              STRING "  NUMERO DE DEMANDAS VIGENTES NO NUMERICO"
+                     " : " TOT-ERR-6 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-7 > ZEROS
+              STRING "  NUMERO DE DEMANDAS TERMINADAS NO NUMERICO"
+                     " : " TOT-ERR-7 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-8 > ZEROS
+              STRING "  FECHA DE DEMANDA VIGENTE INVALIDA"
+                     " : " TOT-ERR-8 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-21 > ZEROS
+              STRING "  NOMBRE Y APELLIDOS EN BLANCO"
+                     " : " TOT-ERR-21 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-22 > ZEROS
+              STRING "  SIN DEMANDAS VIGENTES NI TERMINADAS"
+                     " : " TOT-ERR-22 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF
+           IF TOT-ERR-31 > ZEROS
+              STRING "  NOMBRE NO COINCIDE CON EL REGISTRADO"
+                     " : " TOT-ERR-31 DELIMITED BY SIZE
+                INTO RAZON-REP
+              END-STRING
+              WRITE REG-REPORTE-ERR
+           END-IF.
 
        COPY BDIIVIDE.PROC.
        COPY VALNOM.PROC. 
