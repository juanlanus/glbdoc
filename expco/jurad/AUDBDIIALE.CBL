@@ -0,0 +1,194 @@
+      * AUDBDIIALE.v.01.0001
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDBDIIALE.
+       AUTHOR.        GLOBANT.
+      ******************************************************************
+      ** Auditoria de integridad de BDIIALE: barrido secuencial
+      ** completo (mismo START/READ NEXT que 5000-VENCER-ALERTAS en
+      ** ACTALEJUR.CBL) que deja constancia de alertas huerfanas o
+      ** inconsistentes sin modificar el archivo - solo lectura.
+      **
+      ** Se consideran inconsistentes:
+      **   - Alerta activa (BLOQUEO-BDIIALE distinto de cero) cuya
+      **     FEC-VEN-BDIIALE ya paso: deberia haber sido desactivada
+      **     por 5000-VENCER-ALERTAS y no lo fue (corrida de ACTALEJUR
+      **     VENCER pendiente o fallida)
+      **   - FEC-VEN-BDIIALE anterior a FEC-NOV-BDIIALE: la novedad
+      **     vencio antes de haber sido registrada
+      **   - Identificacion real (TIP-IDE-BDIIALE/NUM-IDE-BDIIALE
+      **     distintos de cero, es decir que no es el registro de
+      **     definicion por defecto que crea 1000-CREARDEF) sin texto
+      **     de alerta (LINEA1-BDIIALE y LINEA2-BDIIALE en blanco):
+      **     huerfana, bloquea o reporta sin tener que mostrar
+      **   - Identificacion real con FUENTE-BDIIALE o COD-ALERTA-BDIIALE
+      **     en cero: alerta sin fuente u origen atribuible
+      **
+      ** BDIIALE.FS/.FD/.WS son parte de la limitacion de copybooks
+      ** faltantes ya documentada para el resto del arbol; los nombres
+      ** de campo de mas abajo son los que ya usa ACTALEJUR.CBL.
+      ******************************************************************
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MICROFOCUS.
+       OBJECT-COMPUTER. MICROFOCUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY BDIIALE.FS.
+
+           SELECT REPORTE-AUDBDIIALE
+                  ASSIGN TO "$TEMPORALES/AUDBDIIALE.REP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COD-RET-REP-AUD.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY BDIIALE.FD.
+
+           FD REPORTE-AUDBDIIALE.
+           01 REG-REP-AUD.
+              02 REP-AUD-TIP-ID           PIC 9.
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-AUD-NUM-ID           PIC 9(11).
+              02 FILLER                   PIC X      VALUE SPACE.
+              02 REP-AUD-RAZON            PIC X(60).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           COPY BDIIALE.WS.
+
+       01 COD-RET-REP-AUD          PIC X(2) VALUE ZEROS.
+       01 FECHA-PROCESO            PIC 9(8) VALUE 0.
+       01 FIN-BDIIALE-AUD          PIC 9    VALUE 0.
+
+       01 CONTADORES-AUDITORIA.
+          02 CONT-ALERTAS-LEIDAS-AUD    PIC 9(10) VALUE 0.
+          02 CONT-ALERTAS-DEFECTO       PIC 9(10) VALUE 0.
+          02 CONT-INCONSISTENTES        PIC 9(10) VALUE 0.
+       01 W-EDIT-CONTADOR-AUD      PIC ZZZ,ZZZ,ZZZ,ZZZ.
+       01 VAR-ENTORNO-CHK          PIC X(15) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *0000-PROGRAMA-PRINCIPAL.
+      ******************************************************************
+       0000-PROGRAMA-PRINCIPAL.
+           DISPLAY "                                                "
+           DISPLAY "************************************************"
+           DISPLAY "* Auditoria de integridad de BDIIALE            *"
+           DISPLAY "*           PROGRAMA : AUDBDIIALE.CBL           *"
+           DISPLAY "************************************************"
+           DISPLAY "                                                "
+           PERFORM 0500-VALIDAR-VARIABLES-ENTORNO
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-PROCESO
+           PERFORM 1000-ABRIR-ARCHIVOS
+           PERFORM 2000-AUDITAR-BDIIALE
+           PERFORM 3000-DESPLEGAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+      ******************************************************************
+      *0500-VALIDAR-VARIABLES-ENTORNO
+      *VALIDA, ANTES DE ABRIR EL PRIMER ARCHIVO, QUE LA VARIABLE DE
+      *AMBIENTE $TEMPORALES ESTE DEFINIDA. VER
+      *expco/entorno/VARIABLES-ENTORNO.txt
+      ******************************************************************
+       0500-VALIDAR-VARIABLES-ENTORNO.
+           MOVE "TEMPORALES" TO VAR-ENTORNO-CHK
+           DISPLAY VAR-ENTORNO-CHK UPON ENVIRONMENT-NAME
+           ACCEPT VAR-ENTORNO-CHK FROM ENVIRONMENT-VALUE
+           IF VAR-ENTORNO-CHK = "TEMPORALES"
+              DISPLAY "No se ha fijado: $TEMPORALES!!!!! "
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *1000-ABRIR-ARCHIVOS.
+      ******************************************************************
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT BDIIALE.
+           OPEN OUTPUT REPORTE-AUDBDIIALE.
+           IF COD-RET-REP-AUD NOT = "00"
+              DISPLAY "Error Abriendo el Reporte AUDBDIIALE "
+                      COD-RET-REP-AUD
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *2000-AUDITAR-BDIIALE.
+      ** BARRIDO SECUENCIAL COMPLETO DE BDIIALE, IGUAL AL DE
+      ** 5000-VENCER-ALERTAS EN ACTALEJUR.CBL PERO DE SOLO LECTURA
+      ******************************************************************
+       2000-AUDITAR-BDIIALE.
+           MOVE LOW-VALUES TO LLASEC-BDIIALE.
+           START BDIIALE KEY IS NOT LESS THAN LLASEC-BDIIALE
+               INVALID KEY
+                 MOVE 1 TO FIN-BDIIALE-AUD
+           END-START.
+           PERFORM UNTIL FIN-BDIIALE-AUD = 1
+             READ BDIIALE NEXT RECORD
+                 AT END MOVE 1 TO FIN-BDIIALE-AUD
+             END-READ
+             IF FIN-BDIIALE-AUD = 0
+                ADD 1 TO CONT-ALERTAS-LEIDAS-AUD
+                PERFORM 2100-AUDITAR-ALERTA
+             END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *2100-AUDITAR-ALERTA.
+      ******************************************************************
+       2100-AUDITAR-ALERTA.
+           IF TIP-IDE-BDIIALE = 0 AND NUM-IDE-BDIIALE = 0
+              ADD 1 TO CONT-ALERTAS-DEFECTO
+           ELSE
+              IF FEC-VEN-BDIIALE < FECHA-PROCESO
+                 AND BLOQUEO-BDIIALE NOT = 0
+                 MOVE "ALERTA VENCIDA PERO AUN ACTIVA"
+                    TO REP-AUD-RAZON
+                 PERFORM 2900-GRABAR-INCONSISTENCIA
+              END-IF
+              IF FEC-VEN-BDIIALE < FEC-NOV-BDIIALE
+                 MOVE "VENCIMIENTO ANTERIOR A LA FECHA DE NOVEDAD"
+                    TO REP-AUD-RAZON
+                 PERFORM 2900-GRABAR-INCONSISTENCIA
+              END-IF
+              IF LINEA1-BDIIALE = SPACES AND LINEA2-BDIIALE = SPACES
+                 MOVE "ALERTA HUERFANA: SIN TEXTO DE DESCRIPCION"
+                    TO REP-AUD-RAZON
+                 PERFORM 2900-GRABAR-INCONSISTENCIA
+              END-IF
+              IF FUENTE-BDIIALE = 0 OR COD-ALERTA-BDIIALE = 0
+                 MOVE "ALERTA SIN FUENTE U ORIGEN ATRIBUIBLE"
+                    TO REP-AUD-RAZON
+                 PERFORM 2900-GRABAR-INCONSISTENCIA
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *2900-GRABAR-INCONSISTENCIA.
+      ******************************************************************
+       2900-GRABAR-INCONSISTENCIA.
+           MOVE TIP-IDE-BDIIALE     TO REP-AUD-TIP-ID
+           MOVE NUM-IDE-BDIIALE     TO REP-AUD-NUM-ID
+           ADD 1                   TO CONT-INCONSISTENTES
+           WRITE REG-REP-AUD.
+
+      ******************************************************************
+      *3000-DESPLEGAR-RESUMEN.
+      ******************************************************************
+       3000-DESPLEGAR-RESUMEN.
+           MOVE CONT-ALERTAS-LEIDAS-AUD    TO W-EDIT-CONTADOR-AUD
+           DISPLAY "Alertas leidas............ " W-EDIT-CONTADOR-AUD
+           MOVE CONT-ALERTAS-DEFECTO       TO W-EDIT-CONTADOR-AUD
+           DISPLAY "Registros de definicion... " W-EDIT-CONTADOR-AUD
+           MOVE CONT-INCONSISTENTES        TO W-EDIT-CONTADOR-AUD
+           DISPLAY "Inconsistencias halladas.. " W-EDIT-CONTADOR-AUD.
+
+      ******************************************************************
+      *9000-CERRAR-ARCHIVOS.
+      ******************************************************************
+       9000-CERRAR-ARCHIVOS.
+           CLOSE BDIIALE REPORTE-AUDBDIIALE.
